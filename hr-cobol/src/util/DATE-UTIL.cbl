@@ -33,7 +33,25 @@
        01  WS-IS-LEAP-YEAR         PIC 9 VALUE 0.
            88  IS-LEAP-YEAR            VALUE 1.
            88  NOT-LEAP-YEAR           VALUE 0.
-       
+
+      * Working storage for CALC-DATE-DIFF and ADD-DAYS-TO-DATE -
+      * both walk a calendar date forward one day at a time, rolling
+      * over month/year as needed, the same approach EMP-SVC's
+      * CALC-PREVIOUS-DAY uses for the single-day-back case
+       01  WS-CALC-YEAR            PIC 9(4).
+       01  WS-CALC-MONTH           PIC 9(2).
+       01  WS-CALC-DAY             PIC 9(2).
+       01  WS-CALC-CURRENT-DATE    PIC 9(8).
+       01  WS-CALC-EARLY-DATE      PIC 9(8).
+       01  WS-CALC-LATE-DATE       PIC 9(8).
+       01  WS-CALC-DAY-COUNT       PIC 9(9) VALUE 0.
+       01  WS-CALC-REMAINING-DAYS  PIC 9(9).
+       01  WS-CALC-MONTH-MAX-DAY   PIC 9(2).
+       01  WS-CALC-TEMP            PIC 9(9).
+       01  WS-CALC-REM             PIC 9(9).
+       01  WS-CALC-LEAP-SW         PIC X VALUE 'N'.
+           88  CALC-IS-LEAP-YEAR       VALUE 'Y'.
+
        LINKAGE SECTION.
        01  LS-OPERATION            PIC X(2).
            88  OP-VALIDATE             VALUE 'V'.
@@ -178,18 +196,136 @@
            .
        
        CALC-DATE-DIFF.
-      *    Calculates difference in days between two dates
-      *    Simplified - full implementation would use Julian dates
-           MOVE 0 TO LS-RESULT
+      *    Calculates difference in days between two dates by
+      *    walking the earlier date forward one day at a time until
+      *    it reaches the later date. LS-RESULT is positive when
+      *    LS-DATE-2 is the later date, negative when LS-DATE-1 is.
+           IF LS-DATE-1 = LS-DATE-2
+               MOVE 0 TO LS-RESULT
+               MOVE 0 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LS-DATE-1 < LS-DATE-2
+               MOVE LS-DATE-1 TO WS-CALC-EARLY-DATE
+               MOVE LS-DATE-2 TO WS-CALC-LATE-DATE
+           ELSE
+               MOVE LS-DATE-2 TO WS-CALC-EARLY-DATE
+               MOVE LS-DATE-1 TO WS-CALC-LATE-DATE
+           END-IF
+
+           MOVE WS-CALC-EARLY-DATE TO WS-CALC-CURRENT-DATE
+           PERFORM UNPACK-CALC-DATE
+           MOVE 0 TO WS-CALC-DAY-COUNT
+
+           PERFORM INCREMENT-CALC-DATE
+               UNTIL WS-CALC-CURRENT-DATE = WS-CALC-LATE-DATE
+
+           IF LS-DATE-1 < LS-DATE-2
+               MOVE WS-CALC-DAY-COUNT TO LS-RESULT
+           ELSE
+               COMPUTE LS-RESULT = 0 - WS-CALC-DAY-COUNT
+           END-IF
            MOVE 0 TO LS-STATUS
            .
-       
+
        ADD-DAYS-TO-DATE.
-      *    Adds LS-DATE-2 days to LS-DATE-1, result in LS-RESULT
-      *    Simplified - full implementation would handle month/year rollover
+      *    Adds LS-DATE-2 days to LS-DATE-1, result in LS-RESULT,
+      *    walking the date forward one day at a time with the same
+      *    month/year rollover CALC-DATE-DIFF uses
+           MOVE LS-DATE-1 TO WS-CALC-CURRENT-DATE
+           PERFORM UNPACK-CALC-DATE
+           MOVE LS-DATE-2 TO WS-CALC-REMAINING-DAYS
+           MOVE 0 TO WS-CALC-DAY-COUNT
+
+           PERFORM INCREMENT-CALC-DATE
+               UNTIL WS-CALC-DAY-COUNT = WS-CALC-REMAINING-DAYS
+
+           MOVE WS-CALC-CURRENT-DATE TO LS-RESULT
            MOVE 0 TO LS-STATUS
            .
-       
+
+       UNPACK-CALC-DATE.
+      *    Splits WS-CALC-CURRENT-DATE into WS-CALC-YEAR/MONTH/DAY
+           DIVIDE WS-CALC-CURRENT-DATE BY 10000
+               GIVING WS-CALC-YEAR REMAINDER WS-CALC-TEMP
+           DIVIDE WS-CALC-TEMP BY 100
+               GIVING WS-CALC-MONTH REMAINDER WS-CALC-DAY
+           .
+
+       INCREMENT-CALC-DATE.
+      *    Advances WS-CALC-YEAR/MONTH/DAY by one calendar day,
+      *    rolling over month and year as needed, recomposes
+      *    WS-CALC-CURRENT-DATE, and tallies WS-CALC-DAY-COUNT
+           PERFORM DETERMINE-CALC-LEAP-YEAR
+           PERFORM CALC-MONTH-MAX-DAY
+
+           IF WS-CALC-DAY < WS-CALC-MONTH-MAX-DAY
+               ADD 1 TO WS-CALC-DAY
+           ELSE
+               MOVE 1 TO WS-CALC-DAY
+               IF WS-CALC-MONTH < 12
+                   ADD 1 TO WS-CALC-MONTH
+               ELSE
+                   MOVE 1 TO WS-CALC-MONTH
+                   ADD 1 TO WS-CALC-YEAR
+               END-IF
+           END-IF
+
+           COMPUTE WS-CALC-CURRENT-DATE =
+               WS-CALC-YEAR * DATE-YEAR-MULTIPLIER
+               + WS-CALC-MONTH * DATE-MONTH-MULTIPLIER
+               + WS-CALC-DAY
+           ADD 1 TO WS-CALC-DAY-COUNT
+           .
+
+       DETERMINE-CALC-LEAP-YEAR.
+      *    Sets WS-CALC-LEAP-SW to Y if WS-CALC-YEAR is a leap year -
+      *    same divisible-by-4/100/400 test as CHECK-LEAP-YEAR, kept
+      *    separate since this one has to answer unconditionally
+      *    rather than only clear an existing Feb-29 error
+           MOVE 'N' TO WS-CALC-LEAP-SW
+           DIVIDE WS-CALC-YEAR BY 4 GIVING WS-CALC-TEMP
+               REMAINDER WS-CALC-REM
+           IF WS-CALC-REM = 0
+               DIVIDE WS-CALC-YEAR BY 100 GIVING WS-CALC-TEMP
+                   REMAINDER WS-CALC-REM
+               IF WS-CALC-REM NOT = 0
+                   MOVE 'Y' TO WS-CALC-LEAP-SW
+               ELSE
+                   DIVIDE WS-CALC-YEAR BY 400 GIVING WS-CALC-TEMP
+                       REMAINDER WS-CALC-REM
+                   IF WS-CALC-REM = 0
+                       MOVE 'Y' TO WS-CALC-LEAP-SW
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       CALC-MONTH-MAX-DAY.
+      *    Sets WS-CALC-MONTH-MAX-DAY for WS-CALC-MONTH, accounting
+      *    for WS-CALC-LEAP-SW on February
+           EVALUATE WS-CALC-MONTH
+               WHEN 1  MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 2
+                   IF CALC-IS-LEAP-YEAR
+                       MOVE 29 TO WS-CALC-MONTH-MAX-DAY
+                   ELSE
+                       MOVE 28 TO WS-CALC-MONTH-MAX-DAY
+                   END-IF
+               WHEN 3  MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 4  MOVE 30 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 5  MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 6  MOVE 30 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 7  MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 8  MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 9  MOVE 30 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 10 MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 11 MOVE 30 TO WS-CALC-MONTH-MAX-DAY
+               WHEN 12 MOVE 31 TO WS-CALC-MONTH-MAX-DAY
+           END-EVALUATE
+           .
+
        GET-CURRENT-DATE.
       *    Returns current date as YYYYMMDD numeric in LS-RESULT
       *    Pre: None
