@@ -17,6 +17,7 @@
        WORKING-STORAGE SECTION.
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'ERR-UTIL'.
        01  WS-VERSION              PIC X(10) VALUE '1.1.0'.
+       01  WS-STATUS-CODE-DISPLAY  PIC 9(4).
        
        LINKAGE SECTION.
        01  LS-STATUS-CODE-N        PIC 9(4) COMP.
@@ -57,7 +58,8 @@
                    
                WHEN 422
                    STRING 'CODE=422 '
-                          'CAUSE=Validation error on ' LS-ENTITY-TYPE ' '
+                          'CAUSE=Validation error on '
+                          LS-ENTITY-TYPE ' '
                           'ID=' LS-ENTITY-ID ' '
                           'ACTION=Check required fields '
                           'CORR=' LS-CORR-ID
@@ -87,7 +89,8 @@
                    END-STRING
                    
                WHEN OTHER
-                   STRING 'CODE=' LS-STATUS-CODE-N ' '
+                   MOVE LS-STATUS-CODE-N TO WS-STATUS-CODE-DISPLAY
+                   STRING 'CODE=' WS-STATUS-CODE-DISPLAY ' '
                           'ENTITY=' LS-ENTITY-TYPE ' '
                           'ID=' LS-ENTITY-ID ' '
                           'CORR=' LS-CORR-ID
