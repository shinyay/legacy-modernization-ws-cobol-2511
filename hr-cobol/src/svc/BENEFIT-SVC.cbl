@@ -0,0 +1,634 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BENEFIT-SVC.
+      ******************************************************************
+      * BENEFIT-SVC - Benefit Enrollment Service
+      * Purpose: Per-employee recurring benefit enrollment CRUD, and
+      *          the per-employee enrollment listing PAY-SVC's
+      *          CALCULATE-PAYROLL pulls recurring deduction amounts
+      *          from
+      * Operations: ADD, FIND, UPDATE, DELETE, LIST-FOR-EMP
+      * Pre: Valid request with OP-CODE, USER-ID, CORR-ID
+      * Post: Response with STATUS-CODE-N and STATUS-MSG
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'BENEFIT-SV'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+      * Working storage for DAO-FILE calls
+       01  WS-DAO-OPERATION        PIC X(2).
+       01  WS-DAO-ENTITY-TYPE      PIC X(10) VALUE 'BENEFIT   '.
+       01  WS-DAO-KEY              PIC X(20).
+       01  WS-DAO-BUFFER           PIC X(1000).
+       01  WS-DAO-STATUS           PIC 9(4).
+
+      * Working storage for AUDIT-LOG calls
+       01  WS-AUDIT-REC.
+           COPY audit.
+
+      * Working storage for date and timestamp
+       01  WS-DATE-1               PIC 9(8).
+       01  WS-CURRENT-TIME         PIC 9(6).
+       01  WS-CURRENT-TIMESTAMP    PIC 9(14).
+       01  WS-CURRENT-DATE-NUM     PIC 9(8).
+
+      * Constants
+       78  AUDIT-VALUE-LEN         VALUE 1000.
+
+      * Working storage for benefit operations
+       01  WS-TEMP-BENEFIT.
+           COPY benefit REPLACING ==05== BY ==10==.
+
+       01  WS-EMP-ID-STR           PIC X(9).
+       01  WS-BENEFIT-CODE-STR     PIC X(10).
+
+      * Working storage for the EMP-ID existence check on ADD -
+      * mirrors EMP-SVC's CHECK-MANAGER-EXISTS, a direct DAO-FILE
+      * lookup rather than a cross-service call
+       01  WS-VALIDATION-SW        PIC X.
+           88  VALIDATION-OK           VALUE 'Y'.
+           88  VALIDATION-FAILED       VALUE 'N'.
+       01  WS-ERROR-MSG             PIC X(60).
+
+      * Working storage for OP-LIST-FOR-EMP's scan-and-filter loop -
+      * mirrors EMP-SVC's SEARCH-EMPLOYEES/CHECK-SEARCH-HAS-MORE
+       01  WS-SEARCH-SW             PIC X.
+           88  SEARCH-MATCH-FOUND      VALUE 'Y'.
+           88  SEARCH-MATCH-NOT-FOUND  VALUE 'N'.
+       01  WS-SEARCH-CURSOR-EMP     PIC X(9).
+       01  WS-SEARCH-CURSOR-CODE    PIC X(10).
+       01  WS-SEARCH-CANDIDATE.
+           COPY benefit REPLACING ==05== BY ==10==.
+
+       LINKAGE SECTION.
+           COPY benefit-req.
+           COPY benefit-res.
+
+       PROCEDURE DIVISION USING BENEFIT-SVC-REQ BENEFIT-SVC-RES.
+
+       MAIN-PROCESS.
+      *    Initialize response
+           INITIALIZE BENEFIT-SVC-RES
+           MOVE CORR-ID OF BENEFIT-SVC-REQ TO CORR-ID OF BENEFIT-SVC-RES
+
+      *    Get current date and timestamp
+           ACCEPT WS-DATE-1 FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-DATE-1 TO WS-CURRENT-DATE-NUM
+           STRING WS-DATE-1 WS-CURRENT-TIME
+               DELIMITED BY SIZE
+               INTO WS-CURRENT-TIMESTAMP
+
+      *    Route to operation
+           EVALUATE TRUE
+               WHEN OP-ADD OF BENEFIT-SVC-REQ
+                   PERFORM ADD-BENEFIT
+               WHEN OP-FIND OF BENEFIT-SVC-REQ
+                   PERFORM FIND-BENEFIT
+               WHEN OP-UPDATE OF BENEFIT-SVC-REQ
+                   PERFORM UPDATE-BENEFIT
+               WHEN OP-DELETE OF BENEFIT-SVC-REQ
+                   PERFORM DELETE-BENEFIT
+               WHEN OP-LIST-FOR-EMP OF BENEFIT-SVC-REQ
+                   PERFORM LIST-BENEFITS-FOR-EMP
+               WHEN OTHER
+                   MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+                   MOVE 'Invalid operation code'
+                       TO STATUS-MSG OF BENEFIT-SVC-RES
+           END-EVALUATE
+
+           GOBACK
+           .
+
+       ADD-BENEFIT.
+      *    Pre: IN-BENEFIT populated with EMP-ID, BENEFIT-CODE, etc.
+      *    Post: OUT-BENEFIT echoes the enrollment, STATUS-CODE-N=0 or
+      *          error
+
+           IF EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=Missing EMP-ID '
+                      'ACTION=Provide EMP-ID '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF BENEFIT-CODE OF IN-BENEFIT OF BENEFIT-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=Missing BENEFIT-CODE '
+                      'ACTION=Provide BENEFIT-CODE '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DEDUCT-AMOUNT OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=DEDUCT-AMOUNT must be positive '
+                      'ACTION=Provide DEDUCT-AMOUNT '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Confirm EMP-ID names a real employee on file
+           PERFORM CHECK-EMPLOYEE-EXISTS
+           IF VALIDATION-FAILED
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=' WS-ERROR-MSG ' '
+                      'ACTION=Provide a valid EMP-ID '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Set initial version
+           MOVE 1 TO RECORD-VERSION OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE 1 TO REC-VERSION OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+      *    Set enrollment status to active
+           MOVE 'A' TO BENEFIT-STATUS OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+      *    Set enrolled date if not provided
+           IF ENROLLED-DATE OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               MOVE WS-CURRENT-DATE-NUM
+                   TO ENROLLED-DATE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+
+           IF END-DATE OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               MOVE OPEN-ENDED-DATE
+                   TO END-DATE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+
+           MOVE USER-ID OF BENEFIT-SVC-REQ
+               TO CREATED-BY OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO CREATED-AT OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE USER-ID OF BENEFIT-SVC-REQ
+               TO MODIFIED-BY OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO MODIFIED-AT OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+      *    Save to DAO
+           MOVE 'P ' TO WS-DAO-OPERATION
+           MOVE IN-BENEFIT OF BENEFIT-SVC-REQ TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 409
+               MOVE 409 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Employee is already enrolled in this benefit'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'DAO error saving benefit enrollment'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Audit log
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF BENEFIT-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF BENEFIT-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'ADD' TO ACTION OF WS-AUDIT-REC
+           MOVE 'BEN' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+               TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE IN-BENEFIT OF BENEFIT-SVC-REQ TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+      *    Copy to output
+           MOVE IN-BENEFIT OF BENEFIT-SVC-REQ TO OUT-BENEFIT
+               OF BENEFIT-SVC-RES
+
+           MOVE 0 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+           STRING 'Benefit enrollment added: EMP-ID='
+                  EMP-ID OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                  ' BENEFIT-CODE='
+                  BENEFIT-CODE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF BENEFIT-SVC-RES
+           .
+
+      * CHECK-EMPLOYEE-EXISTS: Confirms Q-EMP-ID/IN-BENEFIT's EMP-ID
+      * names a real employee on file, the same direct DAO-FILE 'G '
+      * lookup EMP-SVC's CHECK-MANAGER-EXISTS uses rather than a
+      * cross-service call.
+       CHECK-EMPLOYEE-EXISTS.
+           SET VALIDATION-OK TO TRUE
+
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ TO WS-EMP-ID-STR
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               SET VALIDATION-FAILED TO TRUE
+               MOVE 'EMP-ID does not exist' TO WS-ERROR-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               SET VALIDATION-FAILED TO TRUE
+               MOVE 'DAO error validating EMP-ID' TO WS-ERROR-MSG
+           END-IF
+
+           MOVE 'BENEFIT   ' TO WS-DAO-ENTITY-TYPE
+           .
+
+       FIND-BENEFIT.
+      *    Pre: Q-EMP-ID/Q-BENEFIT-CODE populated
+      *    Post: OUT-BENEFIT populated if found, STATUS-CODE-N = 0 or
+      *          404
+
+           IF Q-EMP-ID OF BENEFIT-SVC-REQ = 0
+                   OR Q-BENEFIT-CODE OF BENEFIT-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=FIND CODE=422 '
+                      'CAUSE=Missing Q-EMP-ID or Q-BENEFIT-CODE '
+                      'ACTION=Provide both '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-BENEFIT-KEY
+
+           MOVE 'G ' TO WS-DAO-OPERATION
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Benefit enrollment not found: EMP-ID='
+                      Q-EMP-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'DAO error retrieving benefit enrollment'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO OUT-BENEFIT OF BENEFIT-SVC-RES
+           MOVE 0 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+           STRING 'Benefit enrollment found: EMP-ID='
+                  Q-EMP-ID OF BENEFIT-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF BENEFIT-SVC-RES
+           .
+
+      * BUILD-BENEFIT-KEY: Packs Q-EMP-ID/Q-BENEFIT-CODE into
+      * WS-DAO-KEY the way DAO-FILE's BENEFIT entity expects -
+      * EMP-ID in bytes 1-9, BENEFIT-CODE in bytes 10-19.
+       BUILD-BENEFIT-KEY.
+           MOVE Q-EMP-ID OF BENEFIT-SVC-REQ TO WS-EMP-ID-STR
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE Q-BENEFIT-CODE OF BENEFIT-SVC-REQ TO WS-DAO-KEY(10:10)
+           .
+
+       UPDATE-BENEFIT.
+      *    Pre: IN-BENEFIT populated with EMP-ID, BENEFIT-CODE and the
+      *         fields to change, including the REC-VERSION last read
+      *    Post: Benefit enrollment updated, STATUS-CODE-N = 0 or
+      *          error
+
+           IF EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+                   OR BENEFIT-CODE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+                       = SPACES
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Missing EMP-ID or BENEFIT-CODE for update'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DEDUCT-AMOUNT OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'DEDUCT-AMOUNT must be positive'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE Q-EMP-ID OF BENEFIT-SVC-REQ TO
+               EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+               TO Q-EMP-ID OF BENEFIT-SVC-REQ
+           MOVE BENEFIT-CODE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+               TO Q-BENEFIT-CODE OF BENEFIT-SVC-REQ
+           PERFORM BUILD-BENEFIT-KEY
+
+      *    Preserve CREATED-BY/CREATED-AT from the stored record
+           MOVE 'G ' TO WS-DAO-OPERATION
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Benefit enrollment not found for update'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'DAO error retrieving benefit enrollment'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-BENEFIT
+           MOVE CREATED-BY OF WS-TEMP-BENEFIT
+               TO CREATED-BY OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE CREATED-AT OF WS-TEMP-BENEFIT
+               TO CREATED-AT OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE USER-ID OF BENEFIT-SVC-REQ
+               TO MODIFIED-BY OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO MODIFIED-AT OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE IN-BENEFIT OF BENEFIT-SVC-REQ TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 409
+               MOVE 409 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Version conflict - record already updated'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Benefit enrollment not found for update'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'DAO error updating benefit enrollment'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Audit log
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF BENEFIT-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF BENEFIT-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'UPDATE' TO ACTION OF WS-AUDIT-REC
+           MOVE 'BEN' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+               TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE IN-BENEFIT OF BENEFIT-SVC-REQ TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+           MOVE 0 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+           STRING 'Benefit enrollment updated: EMP-ID='
+                  EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF BENEFIT-SVC-RES
+           .
+
+       DELETE-BENEFIT.
+      *    Pre: Q-EMP-ID/Q-BENEFIT-CODE populated
+      *    Post: Benefit enrollment deleted, STATUS-CODE-N = 0 or
+      *          error
+
+           IF Q-EMP-ID OF BENEFIT-SVC-REQ = 0
+                   OR Q-BENEFIT-CODE OF BENEFIT-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Missing Q-EMP-ID or Q-BENEFIT-CODE for deletion'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-BENEFIT-KEY
+
+      *    Fetch first, for the audit trail's BEFORE-VALUE
+           MOVE 'G ' TO WS-DAO-OPERATION
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Benefit enrollment not found'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-BENEFIT
+
+           MOVE 'D ' TO WS-DAO-OPERATION
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'Error deleting benefit enrollment'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Audit log
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF BENEFIT-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF BENEFIT-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'DELETE' TO ACTION OF WS-AUDIT-REC
+           MOVE 'BEN' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE Q-EMP-ID OF BENEFIT-SVC-REQ TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE WS-TEMP-BENEFIT TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE SPACES TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+           MOVE 0 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+           STRING 'Benefit enrollment deleted: EMP-ID='
+                  Q-EMP-ID OF BENEFIT-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF BENEFIT-SVC-RES
+           .
+
+      * LIST-BENEFITS-FOR-EMP: Cursor-paged scan returning one
+      * enrollment at a time for Q-EMP-ID, the way SEARCH-EMPLOYEES
+      * pages through EMPLOYEE-FILE in EMP-SVC. Since BENEFIT-FILE
+      * sorts primarily by EMP-ID, scanning stops the moment the
+      * EMP-ID on a returned record no longer matches the target -
+      * everything after that point belongs to a different employee.
+      * Q-CURSOR carries the last BENEFIT-CODE returned (SPACES to
+      * start); the caller is expected to keep passing the same
+      * Q-EMP-ID across calls.
+       LIST-BENEFITS-FOR-EMP.
+           IF Q-EMP-ID OF BENEFIT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=LIST-FOR-EMP CODE=422 '
+                      'CAUSE=Missing Q-EMP-ID '
+                      'ACTION=Provide Q-EMP-ID '
+                      'CORR=' CORR-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           SET SEARCH-MATCH-NOT-FOUND TO TRUE
+           MOVE Q-EMP-ID OF BENEFIT-SVC-REQ TO WS-SEARCH-CURSOR-EMP
+           MOVE Q-CURSOR OF BENEFIT-SVC-REQ TO WS-SEARCH-CURSOR-CODE
+           MOVE 0 TO WS-DAO-STATUS
+
+           PERFORM UNTIL SEARCH-MATCH-FOUND OR WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE WS-SEARCH-CURSOR-EMP TO WS-DAO-KEY(1:9)
+               MOVE WS-SEARCH-CURSOR-CODE TO WS-DAO-KEY(10:10)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-SEARCH-CANDIDATE
+                   MOVE EMP-ID OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR-EMP
+                   MOVE BENEFIT-CODE OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR-CODE
+
+                   IF EMP-ID OF WS-SEARCH-CANDIDATE
+                           NOT = Q-EMP-ID OF BENEFIT-SVC-REQ
+      *                Past the end of this employee's enrollments -
+      *                BENEFIT-FILE sorts by EMP-ID first, so nothing
+      *                further can match either
+                       MOVE 404 TO WS-DAO-STATUS
+                   ELSE
+                       SET SEARCH-MATCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF SEARCH-MATCH-NOT-FOUND
+               MOVE 404 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+               SET NO-MORE-RESULTS OF BENEFIT-SVC-RES TO TRUE
+               STRING 'No more benefit enrollments for EMP-ID='
+                      Q-EMP-ID OF BENEFIT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF BENEFIT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-CANDIDATE TO OUT-BENEFIT OF BENEFIT-SVC-RES
+           MOVE 1 TO RESULT-COUNT OF BENEFIT-SVC-RES
+           MOVE WS-SEARCH-CURSOR-CODE TO NEXT-CURSOR OF BENEFIT-SVC-RES
+           MOVE 0 TO STATUS-CODE-N OF BENEFIT-SVC-RES
+
+           PERFORM CHECK-BENEFIT-LIST-HAS-MORE
+
+           STRING 'Benefit enrollment found: EMP-ID='
+                  EMP-ID OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                  ' BENEFIT-CODE='
+                  BENEFIT-CODE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF BENEFIT-SVC-RES
+           .
+
+      * CHECK-BENEFIT-LIST-HAS-MORE: Peeks ahead from the cursor of
+      * the enrollment just returned to see whether this employee has
+      * a further enrollment, without disturbing OUT-BENEFIT/
+      * NEXT-CURSOR already set - mirrors EMP-SVC's
+      * CHECK-SEARCH-HAS-MORE.
+       CHECK-BENEFIT-LIST-HAS-MORE.
+           SET NO-MORE-RESULTS OF BENEFIT-SVC-RES TO TRUE
+           SET SEARCH-MATCH-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-DAO-STATUS
+
+           PERFORM UNTIL SEARCH-MATCH-FOUND OR WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE WS-SEARCH-CURSOR-EMP TO WS-DAO-KEY(1:9)
+               MOVE WS-SEARCH-CURSOR-CODE TO WS-DAO-KEY(10:10)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-SEARCH-CANDIDATE
+                   MOVE EMP-ID OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR-EMP
+                   MOVE BENEFIT-CODE OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR-CODE
+
+                   IF EMP-ID OF WS-SEARCH-CANDIDATE
+                           NOT = Q-EMP-ID OF BENEFIT-SVC-REQ
+                       MOVE 404 TO WS-DAO-STATUS
+                   ELSE
+                       SET SEARCH-MATCH-FOUND TO TRUE
+                       SET MORE-RESULTS OF BENEFIT-SVC-RES TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       END PROGRAM BENEFIT-SVC.
