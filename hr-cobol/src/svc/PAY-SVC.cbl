@@ -1,12 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAY-SVC.
       ******************************************************************
-      * PAY-SVC - Payroll Service (Simplified v1.3.0)
+      * PAY-SVC - Payroll Service (Simplified v1.3.1)
       * Purpose: Payroll management and calculation
-      * Operations: ADD, FIND, UPDATE, CALCULATE, CLOSE-PERIOD
+      * Operations: ADD, FIND, UPDATE, CALCULATE, CLOSE-PERIOD,
+      *             APPROVE, VOID
       * Pre: Valid request with OP-CODE, USER-ID, CORR-ID
       * Post: Response with STATUS-CODE-N and STATUS-MSG
       * Note: Simplified version focusing on core calculation logic
+      *
+      * Modification History:
+      * - CLOSE-PERIOD now walks every payroll record for the requested
+      *   PAY-PERIOD via DAO-FILE's cursor-based PAYROLL scan and marks
+      *   each one CLOSED; once closed, UPDATE and CALCULATE refuse
+      *   further changes to that record (STATUS-CODE 430). APPROVE and
+      *   VOID operations added alongside it to round out the payroll
+      *   lifecycle (DRAFT -> CALCULATED -> APPROVED -> CLOSED, with
+      *   VOID reachable from any pre-CLOSED state).
       ******************************************************************
        
        ENVIRONMENT DIVISION.
@@ -20,11 +30,30 @@
            COPY constants.
        
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'PAY-SVC'.
-       01  WS-VERSION              PIC X(10) VALUE '1.3.0'.
+       01  WS-VERSION              PIC X(10) VALUE '1.3.1'.
        
       * Working storage for SEQ-SVC calls
            COPY seq-req.
            COPY seq-res.
+
+      * Working storage for RULE-SVC calls - CALCULATE-PAYROLL looks
+      * up and runs every rule of RULE-TYPE 'DEDUCTION' to build
+      * TOTAL-DEDUCTIONS from GROSS-PAY.
+           COPY rule-req.
+           COPY rule-res.
+       01  WS-DEDUCTION-TOTAL      PIC S9(11)V99.
+       01  WS-RULE-IDX             PIC 9(2).
+
+      * Working storage for BENEFIT-SVC calls - CALCULATE-DEDUCTIONS
+      * also pulls every active benefit enrollment for the payroll's
+      * EMP-ID and adds its DEDUCT-AMOUNT into the same running total
+      * as the RULE-SVC deduction rules above.
+           COPY benefit-req.
+           COPY benefit-res.
+       01  WS-BENEFIT-CURSOR        PIC X(10).
+       01  WS-BENEFIT-SCAN-SW       PIC X.
+           88  MORE-BENEFITS-TO-SCAN   VALUE 'Y'.
+           88  NO-MORE-BENEFITS        VALUE 'N'.
        
       * Working storage for DAO-FILE calls
        01  WS-DAO-OPERATION        PIC X(2).
@@ -36,7 +65,26 @@
       * Working storage for AUDIT-LOG calls
        01  WS-AUDIT-REC.
            COPY audit.
-       
+
+      * Configuration
+           COPY config.
+
+      * Working storage for multi-currency support. Rates are
+      * expressed as units of DEFAULT-CURRENCY per 1 unit of the
+      * listed currency - there is no live FX feed in this system, so
+      * this is a small compiled-in table in the same spirit as
+      * CONFIG's compiled-in defaults above; INIT-FX-TABLE populates
+      * it on every call.
+       01  WS-FX-TABLE.
+           05  WS-FX-ENTRY OCCURS 5 TIMES.
+               10  WS-FX-CCY        PIC X(3).
+               10  WS-FX-RATE       PIC 9(5)V9(4).
+       01  WS-FX-IDX                PIC 9.
+       01  WS-FX-LOOKUP-CCY         PIC X(3).
+       01  WS-FX-LOOKUP-RATE        PIC 9(5)V9(4).
+       01  WS-GROSS-IN-DEFAULT      PIC S9(11)V99.
+       01  WS-DEDUCT-IN-DEFAULT     PIC S9(11)V99.
+
       * Working storage for date and timestamp
        01  WS-DATE-1               PIC 9(8).
        01  WS-CURRENT-TIME         PIC 9(6).
@@ -47,6 +95,10 @@
            COPY payroll REPLACING ==05== BY ==10==.
        
        01  WS-PAY-ID-STR           PIC X(12).
+
+      * WS-PAY-CURSOR pages CLOSE-PERIOD through DAO-FILE's PAYROLL
+      * scan, SPACES meaning start-of-file.
+       01  WS-PAY-CURSOR           PIC X(12).
        
        LINKAGE SECTION.
            COPY pay-req.
@@ -62,10 +114,12 @@
       *    Get current date and timestamp
            ACCEPT WS-DATE-1 FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
-           STRING WS-DATE-1 WS-CURRENT-TIME 
-               DELIMITED BY SIZE 
+           STRING WS-DATE-1 WS-CURRENT-TIME
+               DELIMITED BY SIZE
                INTO WS-CURRENT-TIMESTAMP
-           
+
+           PERFORM INIT-FX-TABLE
+
       *    Route to operation
            EVALUATE TRUE
                WHEN OP-ADD OF PAY-SVC-REQ
@@ -78,9 +132,13 @@
                    PERFORM CALCULATE-PAYROLL
                WHEN OP-CLOSE OF PAY-SVC-REQ
                    PERFORM CLOSE-PERIOD
+               WHEN OP-APPROVE OF PAY-SVC-REQ
+                   PERFORM APPROVE-PAYROLL
+               WHEN OP-VOID OF PAY-SVC-REQ
+                   PERFORM VOID-PAYROLL
                WHEN OTHER
-                   MOVE 501 TO STATUS-CODE-N OF PAY-SVC-RES
-                   MOVE 'Operation not implemented' 
+                   MOVE 422 TO STATUS-CODE-N OF PAY-SVC-RES
+                   MOVE 'Operation not implemented'
                        TO STATUS-MSG OF PAY-SVC-RES
            END-EVALUATE
            
@@ -88,15 +146,26 @@
            .
        
        ADD-PAYROLL.
+      *    Reject payroll for a pay period CONFIG has already closed
+      *    out for entry, before a PAY-ID is even generated for it
+           IF CLOSED-PERIOD-THRU OF CONFIG NOT = 0
+                   AND PAY-PERIOD OF IN-PAY OF PAY-SVC-REQ
+                       <= CLOSED-PERIOD-THRU OF CONFIG
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
       *    Generate new PAY-ID
            INITIALIZE SEQ-SVC-REQ
            SET OP-NEXT OF SEQ-SVC-REQ TO TRUE
            SET TYPE-PAY OF SEQ-SVC-REQ TO TRUE
            CALL 'SEQ-SVC' USING SEQ-SVC-REQ SEQ-SVC-RES
            
-           IF STATUS-CODE-N OF SEQ-SVC-RES NOT = 200 THEN
+           IF NOT OK OF SEQ-SVC-RES
                MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Failed to generate payroll ID' 
+               MOVE 'Failed to generate payroll ID'
                    TO STATUS-MSG OF PAY-SVC-RES
                EXIT PARAGRAPH
            END-IF
@@ -104,6 +173,10 @@
       *    Initialize payroll record from request
            MOVE IN-PAY OF PAY-SVC-REQ TO WS-TEMP-PAY
            MOVE NEXT-ID OF SEQ-SVC-RES TO PAY-ID OF WS-TEMP-PAY
+           IF PAY-CURRENCY OF WS-TEMP-PAY = SPACES
+               MOVE DEFAULT-CURRENCY OF CONFIG
+                   TO PAY-CURRENCY OF WS-TEMP-PAY
+           END-IF
            SET PAY-DRAFT OF WS-TEMP-PAY TO TRUE
            MOVE USER-ID OF PAY-SVC-REQ TO CREATED-BY OF WS-TEMP-PAY
            MOVE WS-CURRENT-TIMESTAMP TO CREATED-AT OF WS-TEMP-PAY
@@ -118,9 +191,9 @@
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
-           IF WS-DAO-STATUS = 200 THEN
-               MOVE 201 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Payroll created successfully' 
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll created successfully'
                    TO STATUS-MSG OF PAY-SVC-RES
                MOVE WS-TEMP-PAY TO OUT-PAY OF PAY-SVC-RES
       *        Audit log
@@ -132,7 +205,7 @@
                CALL 'AUDIT-LOG' USING WS-AUDIT-REC
            ELSE
                MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Failed to create payroll record' 
+               MOVE 'Failed to create payroll record'
                    TO STATUS-MSG OF PAY-SVC-RES
            END-IF
            .
@@ -150,8 +223,8 @@
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
-           IF WS-DAO-STATUS = 200 THEN
-               MOVE 200 TO STATUS-CODE-N OF PAY-SVC-RES
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
                MOVE 'Payroll found' TO STATUS-MSG OF PAY-SVC-RES
                MOVE WS-DAO-BUFFER TO OUT-PAY OF PAY-SVC-RES
            ELSE
@@ -160,7 +233,7 @@
                    MOVE 'Payroll not found' TO STATUS-MSG OF PAY-SVC-RES
                ELSE
                    MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
-                   MOVE 'Error retrieving payroll' 
+                   MOVE 'Error retrieving payroll'
                        TO STATUS-MSG OF PAY-SVC-RES
                END-IF
            END-IF
@@ -174,14 +247,33 @@
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
-           IF WS-DAO-STATUS NOT = 200 THEN
+           IF WS-DAO-STATUS NOT = 0 THEN
                MOVE 404 TO STATUS-CODE-N OF PAY-SVC-RES
                MOVE 'Payroll not found' TO STATUS-MSG OF PAY-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            MOVE WS-DAO-BUFFER TO WS-TEMP-PAY
-           
+
+           IF PAY-CLOSED OF WS-TEMP-PAY OR PAY-VOIDED OF WS-TEMP-PAY
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Also reject when CONFIG has since closed out this record's
+      *    pay period for entry, even if the record itself was never
+      *    individually closed or voided
+           IF CLOSED-PERIOD-THRU OF CONFIG NOT = 0
+                   AND PAY-PERIOD OF WS-TEMP-PAY
+                       <= CLOSED-PERIOD-THRU OF CONFIG
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
       *    Update from request
            MOVE GROSS-PAY OF IN-PAY OF PAY-SVC-REQ
                TO GROSS-PAY OF WS-TEMP-PAY
@@ -189,7 +281,6 @@
                TO TOTAL-DEDUCTIONS OF WS-TEMP-PAY
            MOVE NET-PAY OF IN-PAY OF PAY-SVC-REQ
                TO NET-PAY OF WS-TEMP-PAY
-           ADD 1 TO REC-VERSION OF WS-TEMP-PAY
            MOVE USER-ID OF PAY-SVC-REQ TO MODIFIED-BY OF WS-TEMP-PAY
            MOVE WS-CURRENT-TIMESTAMP TO MODIFIED-AT OF WS-TEMP-PAY
            
@@ -200,44 +291,53 @@
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
-           IF WS-DAO-STATUS = 200 THEN
-               MOVE 200 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Payroll updated successfully' 
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll updated successfully'
                    TO STATUS-MSG OF PAY-SVC-RES
                MOVE WS-TEMP-PAY TO OUT-PAY OF PAY-SVC-RES
            ELSE
                MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Failed to update payroll' 
+               MOVE 'Failed to update payroll'
                    TO STATUS-MSG OF PAY-SVC-RES
            END-IF
            .
-       
+
        CALCULATE-PAYROLL.
       *    Retrieve payroll record
            MOVE Q-PAY-ID OF PAY-SVC-REQ TO WS-DAO-KEY
            MOVE 'G ' TO WS-DAO-OPERATION
-           
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
-           IF WS-DAO-STATUS NOT = 200 THEN
+
+           IF WS-DAO-STATUS NOT = 0 THEN
                MOVE 404 TO STATUS-CODE-N OF PAY-SVC-RES
                MOVE 'Payroll not found' TO STATUS-MSG OF PAY-SVC-RES
                EXIT PARAGRAPH
            END-IF
            
            MOVE WS-DAO-BUFFER TO WS-TEMP-PAY
-           
-      *    Simple calculation: Net = Gross - Deductions
-           SUBTRACT TOTAL-DEDUCTIONS OF WS-TEMP-PAY 
-               FROM GROSS-PAY OF WS-TEMP-PAY 
+
+           IF PAY-CLOSED OF WS-TEMP-PAY OR PAY-VOIDED OF WS-TEMP-PAY
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Build TOTAL-DEDUCTIONS from the active DEDUCTION rules,
+      *    then Net = Gross - Deductions
+           PERFORM CALCULATE-DEDUCTIONS
+           MOVE WS-DEDUCTION-TOTAL TO TOTAL-DEDUCTIONS OF WS-TEMP-PAY
+           SUBTRACT TOTAL-DEDUCTIONS OF WS-TEMP-PAY
+               FROM GROSS-PAY OF WS-TEMP-PAY
                GIVING NET-PAY OF WS-TEMP-PAY
-           
+
       *    Update status
            SET PAY-CALCULATED OF WS-TEMP-PAY TO TRUE
            MOVE WS-CURRENT-TIMESTAMP TO CALC-TIMESTAMP OF WS-TEMP-PAY
-           ADD 1 TO REC-VERSION OF WS-TEMP-PAY
-           
+
       *    Store calculated payroll
            MOVE WS-TEMP-PAY TO WS-DAO-BUFFER
            MOVE 'U ' TO WS-DAO-OPERATION
@@ -245,28 +345,395 @@
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
-           IF WS-DAO-STATUS = 200 THEN
-               MOVE 200 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Payroll calculated successfully' 
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll calculated successfully'
                    TO STATUS-MSG OF PAY-SVC-RES
                MOVE WS-TEMP-PAY TO OUT-PAY OF PAY-SVC-RES
            ELSE
                MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
-               MOVE 'Failed to update calculated payroll' 
+               MOVE 'Failed to update calculated payroll'
                    TO STATUS-MSG OF PAY-SVC-RES
            END-IF
            .
-       
+
+      * CALCULATE-DEDUCTIONS: Lists every rule of RULE-TYPE
+      * 'DEDUCTION' effective on PAY-DATE, runs each against gross pay
+      * (converted to DEFAULT-CURRENCY terms when the payroll isn't
+      * already in that currency - deduction rules are defined in
+      * DEFAULT-CURRENCY terms) via RULE-SVC's EXECUTE operation, sums
+      * the results, and converts the total back into PAY-CURRENCY.
+      * A payroll with no applicable deduction rules ends up with
+      * WS-DEDUCTION-TOTAL of zero, the same as before RULE-SVC was
+      * wired in.
+       CALCULATE-DEDUCTIONS.
+           MOVE 0 TO WS-DEDUCT-IN-DEFAULT
+           MOVE PAY-CURRENCY OF WS-TEMP-PAY TO WS-FX-LOOKUP-CCY
+           PERFORM GET-FX-RATE
+
+           IF FX-ON OF CONFIG
+               EVALUATE TRUE
+                   WHEN ROUND-UP OF CONFIG
+                       MULTIPLY GROSS-PAY OF WS-TEMP-PAY
+                               BY WS-FX-LOOKUP-RATE
+                           GIVING WS-GROSS-IN-DEFAULT
+                           ROUNDED MODE IS AWAY-FROM-ZERO
+                   WHEN ROUND-DOWN OF CONFIG
+                       MULTIPLY GROSS-PAY OF WS-TEMP-PAY
+                               BY WS-FX-LOOKUP-RATE
+                           GIVING WS-GROSS-IN-DEFAULT
+                           ROUNDED MODE IS TRUNCATION
+                   WHEN OTHER
+                       MULTIPLY GROSS-PAY OF WS-TEMP-PAY
+                               BY WS-FX-LOOKUP-RATE
+                           GIVING WS-GROSS-IN-DEFAULT
+                           ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               END-EVALUATE
+           ELSE
+               MOVE GROSS-PAY OF WS-TEMP-PAY TO WS-GROSS-IN-DEFAULT
+           END-IF
+
+           INITIALIZE RULE-SVC-REQ
+           SET OP-LIST OF RULE-SVC-REQ TO TRUE
+           MOVE 'DEDUCTION' TO Q-RULE-TYPE OF RULE-SVC-REQ
+           CALL 'RULE-SVC' USING RULE-SVC-REQ RULE-SVC-RES
+
+           IF STATUS-CODE-N OF RULE-SVC-RES = 0
+               PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                       UNTIL WS-RULE-IDX > RULES-COUNT OF RULE-SVC-RES
+                   IF PAY-DATE OF WS-TEMP-PAY >=
+                           LIST-EFFECTIVE-FROM OF RULES-LIST
+                               OF RULE-SVC-RES (WS-RULE-IDX)
+                       AND PAY-DATE OF WS-TEMP-PAY <=
+                           LIST-EFFECTIVE-TO OF RULES-LIST
+                               OF RULE-SVC-RES (WS-RULE-IDX)
+                       PERFORM RUN-ONE-DEDUCTION-RULE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           PERFORM ADD-BENEFIT-DEDUCTIONS
+
+           IF FX-ON OF CONFIG AND WS-FX-LOOKUP-RATE NOT = 0
+               EVALUATE TRUE
+                   WHEN ROUND-UP OF CONFIG
+                       DIVIDE WS-DEDUCT-IN-DEFAULT BY WS-FX-LOOKUP-RATE
+                           GIVING WS-DEDUCTION-TOTAL
+                           ROUNDED MODE IS AWAY-FROM-ZERO
+                   WHEN ROUND-DOWN OF CONFIG
+                       DIVIDE WS-DEDUCT-IN-DEFAULT BY WS-FX-LOOKUP-RATE
+                           GIVING WS-DEDUCTION-TOTAL
+                           ROUNDED MODE IS TRUNCATION
+                   WHEN OTHER
+                       DIVIDE WS-DEDUCT-IN-DEFAULT BY WS-FX-LOOKUP-RATE
+                           GIVING WS-DEDUCTION-TOTAL
+                           ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               END-EVALUATE
+           ELSE
+               MOVE WS-DEDUCT-IN-DEFAULT TO WS-DEDUCTION-TOTAL
+           END-IF
+           .
+
+      * RUN-ONE-DEDUCTION-RULE: Executes the deduction rule named by
+      * RULES-LIST(WS-RULE-IDX) against WS-GROSS-IN-DEFAULT and adds
+      * its result to WS-DEDUCT-IN-DEFAULT.
+       RUN-ONE-DEDUCTION-RULE.
+           INITIALIZE RULE-SVC-REQ
+           SET OP-EXECUTE OF RULE-SVC-REQ TO TRUE
+           MOVE LIST-RULE-ID OF RULES-LIST OF RULE-SVC-RES (WS-RULE-IDX)
+               TO Q-RULE-ID OF RULE-SVC-REQ
+           MOVE 1 TO INPUT-COUNT OF RULE-SVC-REQ
+           MOVE WS-GROSS-IN-DEFAULT
+               TO INPUT-VALUE-N OF INPUT-VALUES OF RULE-SVC-REQ (1)
+
+           CALL 'RULE-SVC' USING RULE-SVC-REQ RULE-SVC-RES
+
+           IF STATUS-CODE-N OF RULE-SVC-RES = 0
+               ADD OUTPUT-VALUE-N OF RULE-SVC-RES
+                   TO WS-DEDUCT-IN-DEFAULT
+           END-IF
+           .
+
+      * ADD-BENEFIT-DEDUCTIONS: Walks every benefit enrollment on file
+      * for WS-TEMP-PAY's EMP-ID via BENEFIT-SVC's OP-LIST-FOR-EMP, the
+      * same cursor-paging convention PURGEPII/EXPEMP use for EMP-SVC,
+      * and adds each active enrollment's DEDUCT-AMOUNT into
+      * WS-DEDUCT-IN-DEFAULT alongside the RULE-SVC deduction rules -
+      * benefit deduction amounts are carried in DEFAULT-CURRENCY
+      * terms, the same as deduction rules. An enrollment outside its
+      * ENROLLED-DATE/END-DATE window on PAY-DATE is skipped.
+       ADD-BENEFIT-DEDUCTIONS.
+           MOVE SPACES TO WS-BENEFIT-CURSOR
+           SET MORE-BENEFITS-TO-SCAN TO TRUE
+
+           PERFORM SCAN-NEXT-BENEFIT UNTIL NO-MORE-BENEFITS
+           .
+
+      * SCAN-NEXT-BENEFIT: One step of the ADD-BENEFIT-DEDUCTIONS scan
+      * - fetches the next enrollment past WS-BENEFIT-CURSOR, folds its
+      * DEDUCT-AMOUNT in if it applies, and advances the cursor from
+      * NEXT-CURSOR OF BENEFIT-SVC-RES.
+       SCAN-NEXT-BENEFIT.
+           INITIALIZE BENEFIT-SVC-REQ
+           INITIALIZE BENEFIT-SVC-RES
+           MOVE 'L' TO OP-CODE OF BENEFIT-SVC-REQ
+           MOVE 'PAY-SVC' TO USER-ID OF BENEFIT-SVC-REQ
+           MOVE SPACES TO CORR-ID OF BENEFIT-SVC-REQ
+           MOVE EMP-ID OF WS-TEMP-PAY TO Q-EMP-ID OF BENEFIT-SVC-REQ
+           MOVE WS-BENEFIT-CURSOR TO Q-CURSOR OF BENEFIT-SVC-REQ
+
+           CALL 'BENEFIT-SVC' USING BENEFIT-SVC-REQ BENEFIT-SVC-RES
+
+           IF NOT OK OF BENEFIT-SVC-RES
+               SET NO-MORE-BENEFITS TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE NEXT-CURSOR OF BENEFIT-SVC-RES TO WS-BENEFIT-CURSOR
+
+           IF BENEFIT-ACTIVE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                   AND PAY-DATE OF WS-TEMP-PAY >=
+                       ENROLLED-DATE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                   AND PAY-DATE OF WS-TEMP-PAY <=
+                       END-DATE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+               ADD DEDUCT-AMOUNT OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                   TO WS-DEDUCT-IN-DEFAULT
+           END-IF
+
+           IF NOT MORE-RESULTS OF BENEFIT-SVC-RES
+               SET NO-MORE-BENEFITS TO TRUE
+           END-IF
+           .
+
+      * GET-FX-RATE: Looks up WS-FX-LOOKUP-CCY in WS-FX-TABLE, leaving
+      * the rate (units of DEFAULT-CURRENCY per 1 unit of that
+      * currency) in WS-FX-LOOKUP-RATE. DEFAULT-CURRENCY itself, and
+      * any currency not found in the table, resolves to a rate of 1 -
+      * i.e. treated as already in DEFAULT-CURRENCY terms.
+       GET-FX-RATE.
+           MOVE 1 TO WS-FX-LOOKUP-RATE
+           IF WS-FX-LOOKUP-CCY NOT = DEFAULT-CURRENCY OF CONFIG
+               PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                       UNTIL WS-FX-IDX > 5
+                   IF WS-FX-CCY(WS-FX-IDX) = WS-FX-LOOKUP-CCY
+                       MOVE WS-FX-RATE(WS-FX-IDX) TO WS-FX-LOOKUP-RATE
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      * INIT-FX-TABLE: Seeds the compiled-in currency-to-DEFAULT-
+      * CURRENCY rate table used by GET-FX-RATE. Rates are
+      * illustrative fixed values, not a live feed - see the
+      * WS-FX-TABLE comment above.
+       INIT-FX-TABLE.
+           MOVE 'USD' TO WS-FX-CCY(1)
+           MOVE 150.0000 TO WS-FX-RATE(1)
+           MOVE 'EUR' TO WS-FX-CCY(2)
+           MOVE 160.0000 TO WS-FX-RATE(2)
+           MOVE 'GBP' TO WS-FX-CCY(3)
+           MOVE 190.0000 TO WS-FX-RATE(3)
+           MOVE 'CNY' TO WS-FX-CCY(4)
+           MOVE 21.0000 TO WS-FX-RATE(4)
+           MOVE 'JPY' TO WS-FX-CCY(5)
+           MOVE 1.0000 TO WS-FX-RATE(5)
+           .
+
        CLOSE-PERIOD.
-      *    Simplified period close
-           MOVE 200 TO STATUS-CODE-N OF PAY-SVC-RES
-           MOVE 'Period close operation completed' 
+      *    Pre: Q-PAY-PERIOD identifies the period to close
+      *    Walks every payroll record via DAO-FILE's cursor-based
+      *    PAYROLL scan, closing each one in the requested period that
+      *    isn't already CLOSED or VOIDED. Once CLOSED, UPDATE-PAYROLL
+      *    and CALCULATE-PAYROLL refuse further changes to the record.
+           IF Q-PAY-PERIOD OF PAY-SVC-REQ = SPACES THEN
+               MOVE 422 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Q-PAY-PERIOD is required'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO CLOSE-COUNT OF PAY-SVC-RES
+           MOVE SPACES TO WS-PAY-CURSOR
+           MOVE 0 TO WS-DAO-STATUS
+
+           PERFORM UNTIL WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE WS-PAY-CURSOR TO WS-DAO-KEY(1:12)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                     WS-DAO-KEY WS-DAO-BUFFER
+                                     WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0 THEN
+                   MOVE WS-DAO-BUFFER TO WS-TEMP-PAY
+                   MOVE PAY-ID OF WS-TEMP-PAY TO WS-PAY-CURSOR
+
+                   IF PAY-PERIOD OF WS-TEMP-PAY
+                           = Q-PAY-PERIOD OF PAY-SVC-REQ
+                       AND NOT PAY-CLOSED OF WS-TEMP-PAY
+                       AND NOT PAY-VOIDED OF WS-TEMP-PAY
+                       PERFORM CLOSE-ONE-PAYROLL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+           MOVE 'Period closed successfully'
                TO STATUS-MSG OF PAY-SVC-RES
+
       *    Audit log
            INITIALIZE WS-AUDIT-REC
            MOVE 'CLOSE-PERIOD' TO ACTION OF WS-AUDIT-REC
            MOVE 'PAY' TO ENTITY-TYPE OF WS-AUDIT-REC
            MOVE 0 TO ENTITY-ID OF WS-AUDIT-REC
            MOVE USER-ID OF PAY-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE Q-PAY-PERIOD OF PAY-SVC-REQ
+               TO AFTER-VALUE OF WS-AUDIT-REC
            CALL 'AUDIT-LOG' USING WS-AUDIT-REC
            .
+
+      * CLOSE-ONE-PAYROLL: Closes the payroll currently held in
+      * WS-TEMP-PAY (already matched by CLOSE-PERIOD) and rewrites it
+      * through DAO-FILE, using the version already carried in
+      * WS-TEMP-PAY as the optimistic-lock check - it was read moments
+      * earlier in this same scan pass.
+       CLOSE-ONE-PAYROLL.
+           SET PAY-CLOSED OF WS-TEMP-PAY TO TRUE
+           MOVE USER-ID OF PAY-SVC-REQ TO MODIFIED-BY OF WS-TEMP-PAY
+           MOVE WS-CURRENT-TIMESTAMP TO MODIFIED-AT OF WS-TEMP-PAY
+
+           MOVE WS-TEMP-PAY TO WS-DAO-BUFFER
+           MOVE PAY-ID OF WS-TEMP-PAY TO WS-PAY-ID-STR
+           MOVE WS-PAY-ID-STR TO WS-DAO-KEY
+           MOVE 'U ' TO WS-DAO-OPERATION
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 0 THEN
+               ADD 1 TO CLOSE-COUNT OF PAY-SVC-RES
+           END-IF
+           .
+
+       APPROVE-PAYROLL.
+      *    Pre: Q-PAY-ID identifies a CALCULATED payroll to approve
+           MOVE Q-PAY-ID OF PAY-SVC-REQ TO WS-DAO-KEY
+           MOVE 'G ' TO WS-DAO-OPERATION
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0 THEN
+               MOVE 404 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll not found' TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-PAY
+
+           IF PAY-CLOSED OF WS-TEMP-PAY OR PAY-VOIDED OF WS-TEMP-PAY
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT PAY-CALCULATED OF WS-TEMP-PAY THEN
+               MOVE 422 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll must be calculated before approval'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           SET PAY-APPROVED OF WS-TEMP-PAY TO TRUE
+           MOVE USER-ID OF PAY-SVC-REQ TO APPROVED-BY OF WS-TEMP-PAY
+           MOVE WS-CURRENT-TIMESTAMP
+               TO APPROVED-TIMESTAMP OF WS-TEMP-PAY
+
+           MOVE WS-TEMP-PAY TO WS-DAO-BUFFER
+           MOVE 'U ' TO WS-DAO-OPERATION
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll approved successfully'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               MOVE WS-TEMP-PAY TO OUT-PAY OF PAY-SVC-RES
+      *        Audit log
+               INITIALIZE WS-AUDIT-REC
+               MOVE 'APPROVE' TO ACTION OF WS-AUDIT-REC
+               MOVE 'PAY' TO ENTITY-TYPE OF WS-AUDIT-REC
+               MOVE PAY-ID OF WS-TEMP-PAY TO ENTITY-ID OF WS-AUDIT-REC
+               MOVE USER-ID OF PAY-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+               CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+           ELSE
+               MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Failed to approve payroll'
+                   TO STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           .
+
+       VOID-PAYROLL.
+      *    Pre: Q-PAY-ID identifies a not-yet-closed payroll to void;
+      *    Q-VOID-REASON optionally explains why
+           MOVE Q-PAY-ID OF PAY-SVC-REQ TO WS-DAO-KEY
+           MOVE 'G ' TO WS-DAO-OPERATION
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0 THEN
+               MOVE 404 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll not found' TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-PAY
+
+           IF PAY-CLOSED OF WS-TEMP-PAY THEN
+               MOVE 430 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll period is closed'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PAY-VOIDED OF WS-TEMP-PAY THEN
+               MOVE 422 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll is already voided'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           SET PAY-VOIDED OF WS-TEMP-PAY TO TRUE
+           MOVE USER-ID OF PAY-SVC-REQ TO MODIFIED-BY OF WS-TEMP-PAY
+           MOVE WS-CURRENT-TIMESTAMP TO MODIFIED-AT OF WS-TEMP-PAY
+
+           MOVE WS-TEMP-PAY TO WS-DAO-BUFFER
+           MOVE 'U ' TO WS-DAO-OPERATION
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 0 THEN
+               MOVE 0 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Payroll voided successfully'
+                   TO STATUS-MSG OF PAY-SVC-RES
+               MOVE WS-TEMP-PAY TO OUT-PAY OF PAY-SVC-RES
+      *        Audit log
+               INITIALIZE WS-AUDIT-REC
+               MOVE 'VOID' TO ACTION OF WS-AUDIT-REC
+               MOVE 'PAY' TO ENTITY-TYPE OF WS-AUDIT-REC
+               MOVE PAY-ID OF WS-TEMP-PAY TO ENTITY-ID OF WS-AUDIT-REC
+               MOVE USER-ID OF PAY-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+               MOVE Q-VOID-REASON OF PAY-SVC-REQ
+                   TO AFTER-VALUE OF WS-AUDIT-REC
+               CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+           ELSE
+               MOVE 500 TO STATUS-CODE-N OF PAY-SVC-RES
+               MOVE 'Failed to void payroll'
+                   TO STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           .
