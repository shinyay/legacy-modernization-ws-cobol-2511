@@ -48,13 +48,31 @@
        01  WS-CURRENT-TIMESTAMP    PIC 9(14).
        
       * Constants
-       78  AUDIT-VALUE-LEN         VALUE 120.
+       78  AUDIT-VALUE-LEN         VALUE 1000.
        
       * Working storage for employee operations
        01  WS-TEMP-EMP.
            COPY employee REPLACING ==05== BY ==10==.
        
        01  WS-EMP-ID-STR           PIC X(9).
+
+      * Working storage for resolving AS-OF-DATE to the as-of string
+      * carried in WS-DAO-KEY bytes 10-17 for EMPLOYEE-FILE lookups.
+      * AS-OF-DATE = 0 on the request means "the currently effective
+      * record", which DAO-FILE resolves itself - it has no notion of
+      * "today", so RESOLVE-AS-OF-DATE substitutes WS-CURRENT-DATE-NUM
+      * here before the key is built.
+       01  WS-AS-OF-STR            PIC X(8).
+       78  LATEST-VERSION-KEY      VALUE '99999999'.
+
+      * Working storage for cursor-based employee search (FIND with
+      * Q-EMP-ID = 0 and Q-DEPT-ID/Q-NAME-PREFIX/Q-CURSOR set)
+       01  WS-SEARCH-SW            PIC X     VALUE 'N'.
+           88  SEARCH-MATCH-FOUND      VALUE 'Y'.
+           88  SEARCH-MATCH-NOT-FOUND  VALUE 'N'.
+       01  WS-SEARCH-CURSOR        PIC 9(9).
+       01  WS-SEARCH-CANDIDATE.
+           COPY employee REPLACING ==05== BY ==10==.
        
       * Working storage for DEPT-SVC calls
            COPY dept-req.
@@ -131,6 +149,10 @@
                    PERFORM TERMINATE-EMPLOYEE
                WHEN OP-REHIRE OF EMP-SVC-REQ
                    PERFORM REHIRE-EMPLOYEE
+               WHEN OP-START-LEAVE OF EMP-SVC-REQ
+                   PERFORM START-LEAVE
+               WHEN OP-END-LEAVE OF EMP-SVC-REQ
+                   PERFORM END-LEAVE
                WHEN OTHER
                    MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
                    MOVE 'Invalid operation code' 
@@ -199,7 +221,42 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
+      *    Check for an existing active employee with the same name
+      *    and birth date before creating a new record
+           PERFORM CHECK-DUPLICATE-EMPLOYEE
+           IF SEARCH-MATCH-FOUND
+               IF DUPLICATE-BLOCK OF CONFIG
+                   MOVE 409 TO STATUS-CODE-N OF EMP-SVC-RES
+                   STRING 'SVC=' WS-PROGRAM-NAME
+                          ' OP=ADD CODE=409 '
+                          'CAUSE=Possible duplicate employee, '
+                          'name and birth date match EMP-ID='
+                          EMP-ID OF WS-SEARCH-CANDIDATE ' '
+                          'ACTION=Verify employee does not '
+                          'already exist '
+                          'CORR=' CORR-ID OF EMP-SVC-REQ
+                       DELIMITED BY SIZE
+                       INTO STATUS-MSG OF EMP-SVC-RES
+                   EXIT PARAGRAPH
+               END-IF
+      *        DUPLICATE-WARN - log warning but continue
+           END-IF
+
+      *    Verify the manager named on the request (if any) exists
+           PERFORM CHECK-MANAGER-EXISTS
+           IF VALIDATION-FAILED
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=' WS-ERROR-MSG ' '
+                      'ACTION=Provide a valid MANAGER-EMP-ID '
+                      'CORR=' CORR-ID OF EMP-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
       *    Get next employee ID from SEQ-SVC
            INITIALIZE SEQ-SVC-REQ
            MOVE 'N' TO OP-CODE OF SEQ-SVC-REQ
@@ -218,7 +275,8 @@
            END-IF
            
       *    Assign employee ID from sequence
-           MOVE NEXT-ID OF SEQ-SVC-RES TO EMP-ID OF IN-EMP OF EMP-SVC-REQ
+           MOVE NEXT-ID OF SEQ-SVC-RES
+               TO EMP-ID OF IN-EMP OF EMP-SVC-REQ
            
       *    Set initial version
            MOVE 1 TO RECORD-VERSION OF IN-EMP OF EMP-SVC-REQ
@@ -282,28 +340,39 @@
                INTO STATUS-MSG OF EMP-SVC-RES
            .
        
+      * RESOLVE-AS-OF-DATE: Sets WS-AS-OF-STR to the request's
+      * AS-OF-DATE, defaulting to today (WS-CURRENT-DATE-NUM) when the
+      * caller leaves it at 0 - DAO-FILE has no notion of "today" so
+      * every lookup against EMPLOYEE-FILE must supply an explicit
+      * as-of date.
+       RESOLVE-AS-OF-DATE.
+           IF AS-OF-DATE OF EMP-SVC-REQ = 0
+               MOVE WS-CURRENT-DATE-NUM TO WS-AS-OF-STR
+           ELSE
+               MOVE AS-OF-DATE OF EMP-SVC-REQ TO WS-AS-OF-STR
+           END-IF
+           .
+
        FIND-EMPLOYEE.
-      *    Pre: Q-EMP-ID populated with employee ID to find
+      *    Pre: Q-EMP-ID populated with employee ID to find, OR
+      *         Q-EMP-ID = 0 and Q-DEPT-ID/Q-NAME-PREFIX/Q-CURSOR
+      *         populated to search/page through employees instead
       *    Post: OUT-EMP populated if found, STATUS-CODE-N = 0 or 404
-           
+
            IF Q-EMP-ID OF EMP-SVC-REQ = 0
-               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
-               STRING 'SVC=' WS-PROGRAM-NAME 
-                      ' OP=FIND CODE=422 '
-                      'CAUSE=Missing EMP-ID '
-                      'ACTION=Provide Q-EMP-ID '
-                      'CORR=' CORR-ID OF EMP-SVC-REQ
-                   DELIMITED BY SIZE
-                   INTO STATUS-MSG OF EMP-SVC-RES
+               PERFORM SEARCH-EMPLOYEES
                EXIT PARAGRAPH
            END-IF
-           
-      *    Get from DAO
+
+      *    Get from DAO, resolved to the version effective as of
+      *    AS-OF-DATE (defaulting to today)
+           PERFORM RESOLVE-AS-OF-DATE
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE Q-EMP-ID OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-AS-OF-STR TO WS-DAO-KEY(10:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
@@ -333,7 +402,222 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF EMP-SVC-RES
            .
-       
+
+      * SEARCH-EMPLOYEES: Cursor-based search over DAO-FILE's keyed
+      * scan. Starts just after Q-CURSOR (0 = start of file) and
+      * advances record by record until one matches the optional
+      * Q-DEPT-ID/Q-NAME-PREFIX filters or the file is exhausted.
+      * NEXT-CURSOR is set to the EMP-ID of the match returned, so the
+      * caller pages forward by copying NEXT-CURSOR into Q-CURSOR on
+      * the next call; HAS-MORE tells the caller whether another
+      * matching record exists beyond the one just returned.
+       SEARCH-EMPLOYEES.
+           SET SEARCH-MATCH-NOT-FOUND TO TRUE
+           MOVE Q-CURSOR OF EMP-SVC-REQ TO WS-SEARCH-CURSOR
+           MOVE 0 TO WS-DAO-STATUS
+           PERFORM RESOLVE-AS-OF-DATE
+
+           PERFORM UNTIL SEARCH-MATCH-FOUND OR WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+               MOVE WS-SEARCH-CURSOR TO WS-EMP-ID-STR
+               MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+               MOVE WS-AS-OF-STR TO WS-DAO-KEY(10:8)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-SEARCH-CANDIDATE
+                   MOVE EMP-ID OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR
+                   PERFORM EMPLOYEE-MATCHES-FILTER
+                   IF VALIDATION-OK
+                       SET SEARCH-MATCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF SEARCH-MATCH-NOT-FOUND
+               MOVE 404 TO STATUS-CODE-N OF EMP-SVC-RES
+               SET NO-MORE-RESULTS OF EMP-SVC-RES TO TRUE
+               STRING 'No matching employees found'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-CANDIDATE TO OUT-EMP OF EMP-SVC-RES
+           MOVE 1 TO RESULT-COUNT OF EMP-SVC-RES
+           MOVE WS-SEARCH-CURSOR TO NEXT-CURSOR OF EMP-SVC-RES
+           MOVE 0 TO STATUS-CODE-N OF EMP-SVC-RES
+
+           PERFORM CHECK-SEARCH-HAS-MORE
+
+           STRING 'Employee found: EMP-ID='
+                  EMP-ID OF OUT-EMP OF EMP-SVC-RES
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF EMP-SVC-RES
+           .
+
+      * EMPLOYEE-MATCHES-FILTER: Tests WS-SEARCH-CANDIDATE against the
+      * optional Q-DEPT-ID/Q-NAME-PREFIX filters on the request.
+      * Zero/spaces on a filter field means "no restriction".
+       EMPLOYEE-MATCHES-FILTER.
+           SET VALIDATION-OK TO TRUE
+
+           IF Q-DEPT-ID OF EMP-SVC-REQ NOT = 0
+               IF DEPT-ID OF WS-SEARCH-CANDIDATE
+                       NOT = Q-DEPT-ID OF EMP-SVC-REQ
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF
+
+           IF VALIDATION-OK
+                   AND Q-NAME-PREFIX OF EMP-SVC-REQ NOT = SPACES
+               MOVE 0 TO WS-NAME-LENGTH
+               INSPECT Q-NAME-PREFIX OF EMP-SVC-REQ
+                   TALLYING WS-NAME-LENGTH
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF LAST-NAME OF WS-SEARCH-CANDIDATE(1:WS-NAME-LENGTH)
+                       NOT = Q-NAME-PREFIX OF EMP-SVC-REQ
+                           (1:WS-NAME-LENGTH)
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF
+
+      *    Kana-reading lookup, for searching the way a Japanese
+      *    employee list would actually be looked up
+           IF VALIDATION-OK
+                   AND Q-KANA-PREFIX OF EMP-SVC-REQ NOT = SPACES
+               MOVE 0 TO WS-NAME-LENGTH
+               INSPECT Q-KANA-PREFIX OF EMP-SVC-REQ
+                   TALLYING WS-NAME-LENGTH
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF KANA-LAST OF WS-SEARCH-CANDIDATE(1:WS-NAME-LENGTH)
+                       NOT = Q-KANA-PREFIX OF EMP-SVC-REQ
+                           (1:WS-NAME-LENGTH)
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF
+           .
+
+      * CHECK-DUPLICATE-EMPLOYEE: Scans every employee record from the
+      * start of the file looking for an active employee with the
+      * same LAST-NAME/FIRST-NAME/BIRTH-DATE as IN-EMP - most likely
+      * the same person being entered a second time. Leaves
+      * SEARCH-MATCH-FOUND/WS-SEARCH-CANDIDATE set the same way
+      * SEARCH-EMPLOYEES does, for the caller to inspect.
+       CHECK-DUPLICATE-EMPLOYEE.
+           SET SEARCH-MATCH-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-SEARCH-CURSOR
+           MOVE 0 TO WS-DAO-STATUS
+           MOVE WS-CURRENT-DATE-NUM TO WS-AS-OF-STR
+
+           PERFORM UNTIL SEARCH-MATCH-FOUND OR WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+               MOVE WS-SEARCH-CURSOR TO WS-EMP-ID-STR
+               MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+               MOVE WS-AS-OF-STR TO WS-DAO-KEY(10:8)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-SEARCH-CANDIDATE
+                   MOVE EMP-ID OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR
+                   PERFORM CHECK-DUPLICATE-MATCH
+               END-IF
+           END-PERFORM
+           .
+
+      * CHECK-DUPLICATE-MATCH: Sets SEARCH-MATCH-FOUND when
+      * WS-SEARCH-CANDIDATE is an active employee whose name and
+      * birth date match the one being added.
+       CHECK-DUPLICATE-MATCH.
+           IF ACTIVE OF WS-SEARCH-CANDIDATE
+                   AND LAST-NAME OF WS-SEARCH-CANDIDATE
+                       = LAST-NAME OF IN-EMP OF EMP-SVC-REQ
+                   AND FIRST-NAME OF WS-SEARCH-CANDIDATE
+                       = FIRST-NAME OF IN-EMP OF EMP-SVC-REQ
+                   AND BIRTH-DATE OF WS-SEARCH-CANDIDATE
+                       = BIRTH-DATE OF IN-EMP OF EMP-SVC-REQ
+               SET SEARCH-MATCH-FOUND TO TRUE
+           END-IF
+           .
+
+      * CHECK-MANAGER-EXISTS: Confirms MANAGER-EMP-ID OF IN-EMP names
+      * a real employee on file. A MANAGER-EMP-ID of 0 means no
+      * manager is on file (top of the reporting chain) and is always
+      * left as VALIDATION-OK without a DAO lookup.
+       CHECK-MANAGER-EXISTS.
+           SET VALIDATION-OK TO TRUE
+
+           IF MANAGER-EMP-ID OF IN-EMP OF EMP-SVC-REQ = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE MANAGER-EMP-ID OF IN-EMP OF EMP-SVC-REQ TO WS-EMP-ID-STR
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               SET VALIDATION-FAILED TO TRUE
+               MOVE 'MANAGER-EMP-ID does not exist' TO WS-ERROR-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               SET VALIDATION-FAILED TO TRUE
+               MOVE 'DAO error validating MANAGER-EMP-ID'
+                   TO WS-ERROR-MSG
+           END-IF
+           .
+
+      * CHECK-SEARCH-HAS-MORE: Peeks ahead from the cursor of the
+      * match just returned to see whether a further matching record
+      * exists, without disturbing OUT-EMP/NEXT-CURSOR already set.
+       CHECK-SEARCH-HAS-MORE.
+           SET NO-MORE-RESULTS OF EMP-SVC-RES TO TRUE
+           SET SEARCH-MATCH-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-DAO-STATUS
+
+           PERFORM UNTIL SEARCH-MATCH-FOUND OR WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+               MOVE WS-SEARCH-CURSOR TO WS-EMP-ID-STR
+               MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+               MOVE WS-AS-OF-STR TO WS-DAO-KEY(10:8)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-SEARCH-CANDIDATE
+                   MOVE EMP-ID OF WS-SEARCH-CANDIDATE
+                       TO WS-SEARCH-CURSOR
+                   PERFORM EMPLOYEE-MATCHES-FILTER
+                   IF VALIDATION-OK
+                       SET SEARCH-MATCH-FOUND TO TRUE
+                       SET MORE-RESULTS OF EMP-SVC-RES TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
        UPDATE-EMPLOYEE.
       *    Pre: IN-EMP populated with employee data including EMP-ID
       *    Post: Employee updated, STATUS-CODE-N = 0 or error
@@ -346,12 +630,42 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
-      *    Update via DAO (includes version check)
+
+      *    An employee cannot report to themselves
+           IF MANAGER-EMP-ID OF IN-EMP OF EMP-SVC-REQ
+                   = EMP-ID OF IN-EMP OF EMP-SVC-REQ
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Employee cannot report to themselves'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Verify the manager named on the request (if any) exists
+           PERFORM CHECK-MANAGER-EXISTS
+           IF VALIDATION-FAILED
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=UPDATE CODE=422 '
+                      'CAUSE=' WS-ERROR-MSG ' '
+                      'ACTION=Provide a valid MANAGER-EMP-ID '
+                      'CORR=' CORR-ID OF EMP-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Update via DAO (includes version check). Keyed on IN-EMP's
+      *    own VALID-FROM, not "today" - IN-EMP is always the record
+      *    just fetched by the caller (see UPDATE-EMPLOYEE-SCREEN/
+      *    SCRUB-EMPLOYEE), so VALID-FROM names that exact version
+      *    even when it is a closed-out (VALID-TO < today) record that
+      *    "today" would no longer resolve to.
            MOVE 'U ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE VALID-FROM OF IN-EMP OF EMP-SVC-REQ TO WS-DAO-KEY(10:8)
            MOVE IN-EMP OF EMP-SVC-REQ TO WS-DAO-BUFFER
            
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
@@ -359,12 +673,12 @@
            
            IF WS-DAO-STATUS = 409
                MOVE 409 TO STATUS-CODE-N OF EMP-SVC-RES
-               STRING 'Version conflict - record was updated by another user'
+               STRING 'Version conflict - record already updated'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS = 404
                MOVE 404 TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Employee not found for update'
@@ -407,7 +721,7 @@
            .
        
        TRANSFER-EMPLOYEE.
-      *    Pre: Q-EMP-ID and IN-EMP.DEPT-ID and IN-EMP.VALID-FROM populated
+      *    Pre: Q-EMP-ID, IN-EMP.DEPT-ID, IN-EMP.VALID-FROM populated
       *    Post: Employee transferred to new department, STATUS-CODE-N=0
            
       *    1. Validate input
@@ -436,9 +750,8 @@
            END-IF
            
       *    Validate transfer date is not in the past
-      *    NOTE: This validation deliberately prevents backdated transfers.
-      *    See V1.2.0-RELEASE-SUMMARY.md Known Limitation #5 for details.
-      *    A future ALLOW-BACKDATE-TRANSFER config flag may allow bypass.
+      *    NOTE: deliberately rejects backdated transfers for now; a
+      *    future ALLOW-BACKDATE-TRANSFER config flag may allow bypass.
            IF WS-TRANSFER-DATE < WS-CURRENT-DATE-NUM
                MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Invalid VALID-FROM date: provided='
@@ -448,15 +761,16 @@
                EXIT PARAGRAPH
            END-IF
            
-      *    2. Get current employee record
+      *    2. Get current employee record (today's effective version)
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE Q-EMP-ID OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS = 404
                MOVE 404 TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Employee not found: EMP-ID='
@@ -465,7 +779,7 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'DAO error retrieving employee'
@@ -473,7 +787,7 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
       *    Copy to working storage
            MOVE WS-DAO-BUFFER TO WS-OLD-EMP
            
@@ -557,20 +871,21 @@
       *       Calculate previous day (VALID-TO = transfer date - 1)
            PERFORM CALC-PREVIOUS-DAY
            MOVE WS-PREV-DATE TO VALID-TO OF WS-OLD-EMP
-           
-      *       Increment version for optimistic locking
-           ADD 1 TO REC-VERSION OF WS-OLD-EMP
-           
-      *       Update old record via DAO
+
+      *       Update old record via DAO. REC-VERSION stays at the
+      *       value just read - that's what DAO-FILE's version check
+      *       expects as the "current" version, and it increments it
+      *       internally on a successful rewrite.
            MOVE 'U ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE Q-EMP-ID OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
            MOVE WS-OLD-EMP TO WS-DAO-BUFFER
-           
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS = 409
                MOVE 409 TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Version conflict - retry operation'
@@ -578,7 +893,7 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Error closing old employee record'
@@ -586,7 +901,12 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
+      *       Keep WS-OLD-EMP's version in step with what DAO-FILE
+      *       just persisted, so a later rollback (TRANSFER-RESTORE-
+      *       OLD-RECORD) supplies the version DAO-FILE now expects.
+           ADD 1 TO REC-VERSION OF WS-OLD-EMP
+
       *    8. Create new employee record
            MOVE WS-OLD-EMP TO WS-NEW-EMP
            MOVE WS-NEW-DEPT-ID TO DEPT-ID OF WS-NEW-EMP
@@ -607,10 +927,10 @@
                STRING 'Error creating new employee record'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF EMP-SVC-RES
-      *        TODO: Rollback old record update
+               PERFORM TRANSFER-RESTORE-OLD-RECORD
                EXIT PARAGRAPH
            END-IF
-           
+
       *    9. Update source department headcount
            INITIALIZE DEPT-SVC-REQ
            MOVE 'U' TO OP-CODE OF DEPT-SVC-REQ
@@ -622,15 +942,20 @@
            CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
            
            IF NOT OK OF DEPT-SVC-RES
-               MOVE STATUS-CODE-N OF DEPT-SVC-RES 
+               MOVE STATUS-CODE-N OF DEPT-SVC-RES
                    TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Error updating source department'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF EMP-SVC-RES
-      *        TODO: Rollback employee records
+               PERFORM TRANSFER-DELETE-NEW-RECORD
+               PERFORM TRANSFER-RESTORE-OLD-RECORD
                EXIT PARAGRAPH
            END-IF
-           
+
+      *       Keep WS-SOURCE-DEPT's version in step with what was just
+      *       persisted, in case a later failure needs to undo this
+           ADD 1 TO REC-VERSION OF WS-SOURCE-DEPT
+
       *    10. Update target department headcount
            INITIALIZE DEPT-SVC-REQ
            MOVE 'U' TO OP-CODE OF DEPT-SVC-REQ
@@ -642,15 +967,17 @@
            CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
            
            IF NOT OK OF DEPT-SVC-RES
-               MOVE STATUS-CODE-N OF DEPT-SVC-RES 
+               MOVE STATUS-CODE-N OF DEPT-SVC-RES
                    TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Error updating target department'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF EMP-SVC-RES
-      *        TODO: Rollback employee records and source dept
+               PERFORM TRANSFER-UNDO-SOURCE-DEPT
+               PERFORM TRANSFER-DELETE-NEW-RECORD
+               PERFORM TRANSFER-RESTORE-OLD-RECORD
                EXIT PARAGRAPH
            END-IF
-           
+
       *    11. Audit log
            MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
            MOVE USER-ID OF EMP-SVC-REQ TO USER-ID OF WS-AUDIT-REC
@@ -677,7 +1004,57 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF EMP-SVC-RES
            .
-       
+
+      * TRANSFER-RESTORE-OLD-RECORD: Compensates a transfer that failed
+      * after the old department record was closed out, by reopening
+      * it (VALID-TO back to OPEN-ENDED-DATE). Keyed on the record's
+      * own VALID-FROM rather than "today", since that is the one as-
+      * of value FIND-EMP-VERSION can always use to locate it, no
+      * matter what VALID-TO was changed to by the closing update.
+      * Best-effort: if the compensating update itself fails there is
+      * no further fallback, so the failure is left for an operator to
+      * reconcile from the audit log.
+       TRANSFER-RESTORE-OLD-RECORD.
+           MOVE OPEN-ENDED-DATE TO VALID-TO OF WS-OLD-EMP
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE VALID-FROM OF WS-OLD-EMP TO WS-DAO-KEY(10:8)
+           MOVE WS-OLD-EMP TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+           .
+
+      * TRANSFER-DELETE-NEW-RECORD: Compensates a transfer that failed
+      * after the new-department record was created, by deleting it.
+      * Keyed on the new record's own VALID-FROM (the transfer date),
+      * which its still-open VALID-TO always covers.
+       TRANSFER-DELETE-NEW-RECORD.
+           MOVE 'D ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE VALID-FROM OF WS-NEW-EMP TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+           .
+
+      * TRANSFER-UNDO-SOURCE-DEPT: Compensates a transfer that failed
+      * after the source department's headcount was decremented, by
+      * restoring it. WS-SOURCE-DEPT still holds that department's
+      * pre-decrement CURRENT-COUNT (only the DEPT-SVC request copy
+      * was decremented), so sending it back as-is restores the count.
+       TRANSFER-UNDO-SOURCE-DEPT.
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'U' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE WS-SOURCE-DEPT TO IN-DEPT OF DEPT-SVC-REQ
+           MOVE USER-ID OF EMP-SVC-REQ TO USER-ID OF DEPT-SVC-REQ
+           MOVE CORR-ID OF EMP-SVC-REQ TO CORR-ID OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+           .
+
        TERMINATE-EMPLOYEE.
       *    Pre: IN-EMP populated with EMP-ID
       *    Post: Employee status changed to TERMINATED
@@ -690,16 +1067,39 @@
                    INTO STATUS-MSG OF EMP-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
-      *    Get current employee record
+
+      *    Termination reason is required so the turnover report can
+      *    break attrition out by reason
+           IF TERM-REASON-CODE OF IN-EMP OF EMP-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Missing termination reason code'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT TERM-RESIGNATION OF IN-EMP OF EMP-SVC-REQ
+                   AND NOT TERM-LAYOFF OF IN-EMP OF EMP-SVC-REQ
+                   AND NOT TERM-INVOLUNTARY OF IN-EMP OF EMP-SVC-REQ
+                   AND NOT TERM-RETIREMENT OF IN-EMP OF EMP-SVC-REQ
+                   AND NOT TERM-CONTRACT-END OF IN-EMP OF EMP-SVC-REQ
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Invalid termination reason code'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Get current employee record (today's effective version)
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
                STRING 'Employee not found'
@@ -721,6 +1121,8 @@
            
       *    Update status to terminated
            MOVE 'T' TO EMP-STATUS OF WS-TEMP-EMP
+           MOVE TERM-REASON-CODE OF IN-EMP OF EMP-SVC-REQ
+               TO TERM-REASON-CODE OF WS-TEMP-EMP
            IF VALID-TO OF IN-EMP OF EMP-SVC-REQ > 0
                MOVE VALID-TO OF IN-EMP OF EMP-SVC-REQ 
                    TO VALID-TO OF WS-TEMP-EMP
@@ -752,7 +1154,7 @@
            MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ 
                TO ENTITY-ID OF WS-AUDIT-REC
            MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
-      *    Use intermediate buffer for reference modification (portability)
+      *    Use intermediate buffer for reference modification (portable)
            MOVE WS-TEMP-EMP TO WS-DAO-BUFFER
            MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN) 
                TO AFTER-VALUE OF WS-AUDIT-REC
@@ -767,10 +1169,194 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF EMP-SVC-RES
            .
-       
+
+       START-LEAVE.
+      *    Pre: IN-EMP populated with EMP-ID, LEAVE-BEGIN-DATE and
+      *         LEAVE-RETURN-DATE
+      *    Post: Employee status changed to ON-LEAVE, dates recorded
+
+           IF EMP-ID OF IN-EMP OF EMP-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Missing EMP-ID for start of leave'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LEAVE-BEGIN-DATE OF IN-EMP OF EMP-SVC-REQ = 0
+                   OR LEAVE-RETURN-DATE OF IN-EMP OF EMP-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Leave begin and return dates are required'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF LEAVE-BEGIN-DATE OF IN-EMP OF EMP-SVC-REQ
+                   > LEAVE-RETURN-DATE OF IN-EMP OF EMP-SVC-REQ
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Leave begin date must not be after return date'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Get current employee record (today's effective version)
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ TO WS-EMP-ID-STR
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Employee not found'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-EMP
+
+           IF NOT ACTIVE OF WS-TEMP-EMP
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Employee is not active'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Update status to on-leave
+           MOVE 'L' TO EMP-STATUS OF WS-TEMP-EMP
+           MOVE LEAVE-BEGIN-DATE OF IN-EMP OF EMP-SVC-REQ
+               TO LEAVE-BEGIN-DATE OF WS-TEMP-EMP
+           MOVE LEAVE-RETURN-DATE OF IN-EMP OF EMP-SVC-REQ
+               TO LEAVE-RETURN-DATE OF WS-TEMP-EMP
+
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE WS-TEMP-EMP TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Error starting leave'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Audit log
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF EMP-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF EMP-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'START-LEAVE' TO ACTION OF WS-AUDIT-REC
+           MOVE 'EMP' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ
+               TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE WS-TEMP-EMP TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+      *    Success
+           MOVE 0 TO STATUS-CODE-N OF EMP-SVC-RES
+           STRING 'Leave started successfully: EMP-ID='
+                  EMP-ID OF IN-EMP OF EMP-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF EMP-SVC-RES
+           .
+
+       END-LEAVE.
+      *    Pre: IN-EMP populated with EMP-ID
+      *    Post: Employee status changed back to ACTIVE, leave dates
+      *          cleared
+
+           IF EMP-ID OF IN-EMP OF EMP-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Missing EMP-ID for end of leave'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ TO WS-EMP-ID-STR
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Employee not found'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-EMP
+
+           IF NOT ON-LEAVE OF WS-TEMP-EMP
+               MOVE 422 TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Employee is not on leave'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'A' TO EMP-STATUS OF WS-TEMP-EMP
+           MOVE 0 TO LEAVE-BEGIN-DATE OF WS-TEMP-EMP
+           MOVE 0 TO LEAVE-RETURN-DATE OF WS-TEMP-EMP
+
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE WS-TEMP-EMP TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF EMP-SVC-RES
+               STRING 'Error ending leave'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF EMP-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF EMP-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'END-LEAVE' TO ACTION OF WS-AUDIT-REC
+           MOVE 'EMP' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE EMP-ID OF IN-EMP OF EMP-SVC-REQ
+               TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE WS-TEMP-EMP TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+           MOVE 0 TO STATUS-CODE-N OF EMP-SVC-RES
+           STRING 'Leave ended successfully: EMP-ID='
+                  EMP-ID OF IN-EMP OF EMP-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF EMP-SVC-RES
+           .
+
        REHIRE-EMPLOYEE.
-      *    Pre: Q-EMP-ID and IN-EMP.DEPT-ID and IN-EMP.VALID-FROM populated
-      *    Post: Employee rehired with new or reused ID, STATUS-CODE-N = 0
+      *    Pre: Q-EMP-ID, IN-EMP.DEPT-ID, IN-EMP.VALID-FROM populated
+      *    Post: Employee rehired with new or reused ID, STATUS-CODE-N=0
            
       *    1. Validate input
            IF Q-EMP-ID OF EMP-SVC-REQ = 0
@@ -797,12 +1383,16 @@
                EXIT PARAGRAPH
            END-IF
            
-      *    2. Find terminated employee record
+      *    2. Find terminated employee record - uses the LATEST-
+      *       VERSION-KEY sentinel since a terminated record's
+      *       VALID-TO is the termination date, not OPEN-ENDED-DATE,
+      *       so an as-of-today lookup would never find it
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
            MOVE Q-EMP-ID OF EMP-SVC-REQ TO WS-EMP-ID-STR
-           MOVE WS-EMP-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE LATEST-VERSION-KEY TO WS-DAO-KEY(10:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
@@ -964,10 +1554,10 @@
                STRING 'Error updating department headcount'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF EMP-SVC-RES
-      *        TODO: Rollback employee record
+               PERFORM REHIRE-DELETE-NEW-RECORD
                EXIT PARAGRAPH
            END-IF
-           
+
       *    9. Audit log
            MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
            MOVE USER-ID OF EMP-SVC-REQ TO USER-ID OF WS-AUDIT-REC
@@ -995,7 +1585,22 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF EMP-SVC-RES
            .
-       
+
+      * REHIRE-DELETE-NEW-RECORD: Compensates a rehire that failed
+      * after the new employee record was created, by deleting it.
+      * Keyed on the new record's own VALID-FROM (the rehire date),
+      * which its still-open VALID-TO always covers. Best-effort, like
+      * TRANSFER-RESTORE-OLD-RECORD above.
+       REHIRE-DELETE-NEW-RECORD.
+           MOVE 'D ' TO WS-DAO-OPERATION
+           MOVE 'EMPLOYEE  ' TO WS-DAO-ENTITY-TYPE
+           MOVE WS-EMP-ID-STR TO WS-DAO-KEY(1:9)
+           MOVE VALID-FROM OF WS-NEW-EMP TO WS-DAO-KEY(10:8)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+           .
+
        VALIDATE-NAME-FIELD.
       *    Pre: IN-EMP of EMP-SVC-REQ populated with name fields
       *    Post: WS-VALID set to 1 if valid, 0 if invalid
@@ -1048,13 +1653,13 @@
            
            SET VALIDATION-OK TO TRUE
            
-      *    Check at least ADDRESS-LINE-1 is provided if any address given
+      *    Check ADDRESS-LINE-1 is provided if any address field given
            IF CITY OF IN-EMP OF EMP-SVC-REQ NOT = SPACES OR
               STATE-CODE OF IN-EMP OF EMP-SVC-REQ NOT = SPACES OR
               POSTAL-CODE OF IN-EMP OF EMP-SVC-REQ NOT = SPACES
                IF ADDR-LINE-1 OF IN-EMP OF EMP-SVC-REQ = SPACES
                    SET VALIDATION-FAILED TO TRUE
-                   MOVE 'Address line 1 is required when address provided' 
+                   MOVE 'Address line 1 required when address provided'
                        TO WS-ERROR-MSG
                    EXIT PARAGRAPH
                END-IF
@@ -1074,7 +1679,7 @@
               EMP-TYPE OF IN-EMP OF EMP-SVC-REQ NOT = 'C' AND
               EMP-TYPE OF IN-EMP OF EMP-SVC-REQ NOT = SPACES
                SET VALIDATION-FAILED TO TRUE
-               MOVE 'EMP-TYPE must be F (Full), P (Part), or C (Contract)'
+               MOVE 'EMP-TYPE must be F, P, or C'
                    TO WS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
@@ -1138,7 +1743,7 @@
                IF VALID-FROM OF IN-EMP OF EMP-SVC-REQ > 
                   VALID-TO OF IN-EMP OF EMP-SVC-REQ
                    SET VALIDATION-FAILED TO TRUE
-                   MOVE 'VALID-FROM must be before or equal to VALID-TO' 
+                   MOVE 'VALID-FROM must not be after VALID-TO'
                        TO WS-ERROR-MSG
                    EXIT PARAGRAPH
                END-IF
@@ -1170,15 +1775,18 @@
                    WHEN 1  MOVE 31 TO WS-CALC-DAY
                    WHEN 2  
       *                Check if leap year for February
-                       DIVIDE WS-CALC-YEAR BY 4 GIVING WS-CALC-TEMP-DATE 
+                       DIVIDE WS-CALC-YEAR BY 4
+                           GIVING WS-CALC-TEMP-DATE
                            REMAINDER WS-LEAP-REMAINDER
                        IF WS-LEAP-REMAINDER = 0
       *                    Divisible by 4 - check century rule
-                           DIVIDE WS-CALC-YEAR BY 100 GIVING WS-CALC-TEMP-DATE 
+                           DIVIDE WS-CALC-YEAR BY 100
+                               GIVING WS-CALC-TEMP-DATE
                                REMAINDER WS-LEAP-REMAINDER
                            IF WS-LEAP-REMAINDER = 0
       *                        Divisible by 100 - check 400 rule
-                               DIVIDE WS-CALC-YEAR BY 400 GIVING WS-CALC-TEMP-DATE 
+                               DIVIDE WS-CALC-YEAR BY 400
+                                   GIVING WS-CALC-TEMP-DATE
                                    REMAINDER WS-LEAP-REMAINDER
                                IF WS-LEAP-REMAINDER = 0
                                    MOVE 29 TO WS-CALC-DAY
@@ -1207,8 +1815,9 @@
            END-IF
            
       *    Reconstruct date
-           COMPUTE WS-PREV-DATE = 
-               (WS-CALC-YEAR * 10000) + (WS-CALC-MONTH * 100) + WS-CALC-DAY
+           COMPUTE WS-PREV-DATE =
+               (WS-CALC-YEAR * 10000) + (WS-CALC-MONTH * 100)
+               + WS-CALC-DAY
            .
        
        END PROGRAM EMP-SVC.
