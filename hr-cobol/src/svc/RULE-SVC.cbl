@@ -1,10 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RULE-SVC.
       ******************************************************************
-      * RULE-SVC - Business Rules Service (Simplified v1.3.0)
+      * RULE-SVC - Business Rules Service (Simplified v1.3.1)
       * Purpose: Table-driven business rules execution
       * Operations: EXECUTE, LIST, ADD, UPDATE, DELETE
-      * Note: Simplified with fixed bracket structure
+      * Note: Simplified with fixed bracket structure - rule-def.cpy
+      *       carries exactly three BRACKET-N groups, so bracket/table
+      *       evaluation below is three explicit WHEN arms rather than
+      *       a subscripted table; LOGIC-FORMULA has no expression
+      *       field of its own and is evaluated the same way as
+      *       LOGIC-RATE (RATE-VALUE applied flat) until rule-def.cpy
+      *       grows a real formula representation.
       ******************************************************************
        
        ENVIRONMENT DIVISION.
@@ -18,7 +24,7 @@
            COPY constants.
        
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'RULE-SVC'.
-       01  WS-VERSION              PIC X(10) VALUE '1.3.0'.
+       01  WS-VERSION              PIC X(10) VALUE '1.3.1'.
        
       * Working storage for DAO-FILE calls
        01  WS-DAO-OPERATION        PIC X(2).
@@ -39,10 +45,25 @@
       * Working storage for rule operations
        01  WS-TEMP-RULE.
            COPY rule-def REPLACING ==05== BY ==10==.
-       
+
        01  WS-INPUT-VAL            PIC S9(15)V99.
        01  WS-RESULT               PIC S9(15)V99.
-       
+
+      * WS-AS-OF-DATE holds the effective date EXECUTE-RULE checks the
+      * found rule's EFFECTIVE-FROM/EFFECTIVE-TO against, resolved by
+      * RESOLVE-EFFECTIVE-DATE from Q-EFFECTIVE-DATE (today when the
+      * caller leaves it at 0).
+       01  WS-AS-OF-DATE           PIC 9(8).
+
+      * WS-RULE-CURSOR pages LIST-RULES through DAO-FILE's RULE scan,
+      * SPACES meaning start-of-file (RULE-ID sorts after any space
+      * under the runtime's collating sequence).
+       01  WS-RULE-CURSOR          PIC X(20).
+
+      * WS-AUDIT-ACTION is set by each rule-maintenance paragraph
+      * before PERFORM LOG-RULE-AUDIT.
+       01  WS-AUDIT-ACTION         PIC X(12).
+
        LINKAGE SECTION.
            COPY rule-req.
            COPY rule-res.
@@ -67,38 +88,447 @@
                    PERFORM EXECUTE-RULE
                WHEN OP-LIST OF RULE-SVC-REQ
                    PERFORM LIST-RULES
+               WHEN OP-ADD OF RULE-SVC-REQ
+                   PERFORM ADD-RULE
+               WHEN OP-UPDATE OF RULE-SVC-REQ
+                   PERFORM UPDATE-RULE
+               WHEN OP-DELETE OF RULE-SVC-REQ
+                   PERFORM DELETE-RULE
                WHEN OTHER
-                   MOVE 501 TO STATUS-CODE-N OF RULE-SVC-RES
-                   MOVE 'Operation not implemented' 
+                   MOVE 999 TO STATUS-CODE-N OF RULE-SVC-RES
+                   MOVE 'Operation not implemented'
                        TO STATUS-MSG OF RULE-SVC-RES
            END-EVALUATE
-           
+
            GOBACK
            .
-       
+
        EXECUTE-RULE.
-      *    Simplified: Return rate value for any input
-           IF INPUT-COUNT OF RULE-SVC-REQ < 1 THEN
+      *    Looks up the rule named by Q-RULE-ID, confirms it is
+      *    effective as of Q-EFFECTIVE-DATE (today if not supplied),
+      *    and evaluates it against the first input value according
+      *    to the rule's LOGIC-TYPE.
+           IF INPUT-COUNT OF RULE-SVC-REQ < 1
                MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
-               MOVE 'At least one input value required' 
+               MOVE 'At least one input value required'
                    TO STATUS-MSG OF RULE-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
-           MOVE INPUT-VALUE-N OF INPUT-VALUES OF RULE-SVC-REQ (1) TO WS-INPUT-VAL
-      *    Simple calculation: Input * 0.05 (5% rate as stub)
-           MULTIPLY WS-INPUT-VAL BY 0.05 GIVING WS-RESULT
-           
-           MOVE 200 TO STATUS-CODE-N OF RULE-SVC-RES
-           MOVE 'Rule executed successfully (stub)' 
+
+           IF Q-RULE-ID OF RULE-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Q-RULE-ID is required'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FETCH-RULE
+           IF STATUS-CODE-N OF RULE-SVC-RES NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-VALUE-N OF INPUT-VALUES OF RULE-SVC-REQ (1)
+               TO WS-INPUT-VAL
+
+           EVALUATE TRUE
+               WHEN LOGIC-RATE OF WS-TEMP-RULE
+                   MULTIPLY WS-INPUT-VAL
+                       BY RATE-VALUE OF WS-TEMP-RULE GIVING WS-RESULT
+               WHEN LOGIC-FORMULA OF WS-TEMP-RULE
+                   MULTIPLY WS-INPUT-VAL
+                       BY RATE-VALUE OF WS-TEMP-RULE GIVING WS-RESULT
+               WHEN LOGIC-BRACKET OF WS-TEMP-RULE
+                   PERFORM COMPUTE-BRACKET-RESULT
+               WHEN LOGIC-TABLE OF WS-TEMP-RULE
+                   PERFORM COMPUTE-TABLE-RESULT
+               WHEN OTHER
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE
+
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           MOVE 'Rule executed successfully'
                TO STATUS-MSG OF RULE-SVC-RES
            MOVE WS-RESULT TO OUTPUT-VALUE-N OF RULE-SVC-RES
+           MOVE WS-TEMP-RULE TO OUT-RULE OF RULE-SVC-RES
            .
-       
+
+      * FETCH-RULE: Looks up Q-RULE-ID via DAO-FILE, leaving the
+      * record in WS-TEMP-RULE and checking it against
+      * Q-EFFECTIVE-DATE (today by default). Sets STATUS-CODE-N/
+      * STATUS-MSG on RULE-SVC-RES on any failure; callers check
+      * STATUS-CODE-N before continuing.
+       FETCH-RULE.
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE Q-RULE-ID OF RULE-SVC-REQ TO WS-DAO-KEY(1:20)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE 404 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Rule not found' TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-RULE
+           PERFORM RESOLVE-EFFECTIVE-DATE
+
+           IF WS-AS-OF-DATE < EFFECTIVE-FROM OF WS-TEMP-RULE
+                   OR WS-AS-OF-DATE > EFFECTIVE-TO OF WS-TEMP-RULE
+               MOVE 404 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Rule not effective as of requested date'
+                   TO STATUS-MSG OF RULE-SVC-RES
+           END-IF
+           .
+
+      * RESOLVE-EFFECTIVE-DATE: Sets WS-AS-OF-DATE to Q-EFFECTIVE-DATE,
+      * defaulting to today (WS-DATE-1) when the caller leaves it at 0.
+       RESOLVE-EFFECTIVE-DATE.
+           IF Q-EFFECTIVE-DATE OF RULE-SVC-REQ = 0
+               MOVE WS-DATE-1 TO WS-AS-OF-DATE
+           ELSE
+               MOVE Q-EFFECTIVE-DATE OF RULE-SVC-REQ TO WS-AS-OF-DATE
+           END-IF
+           .
+
+      * COMPUTE-BRACKET-RESULT: Progressive-bracket calculation -
+      * locates the bracket whose FROM/TO range contains the input
+      * (the third bracket catching anything at or above its FROM)
+      * and applies that bracket's FIXED base amount plus RATE on the
+      * excess over FROM, the way a tax table applies a marginal rate
+      * above each threshold.
+       COMPUTE-BRACKET-RESULT.
+           EVALUATE TRUE
+               WHEN WS-INPUT-VAL >= BRACKET-1-FROM OF WS-TEMP-RULE
+                       AND WS-INPUT-VAL <= BRACKET-1-TO OF WS-TEMP-RULE
+                   COMPUTE WS-RESULT =
+                       BRACKET-1-FIXED OF WS-TEMP-RULE +
+                       (WS-INPUT-VAL - BRACKET-1-FROM OF WS-TEMP-RULE)
+                           * BRACKET-1-RATE OF WS-TEMP-RULE
+               WHEN WS-INPUT-VAL >= BRACKET-2-FROM OF WS-TEMP-RULE
+                       AND WS-INPUT-VAL <= BRACKET-2-TO OF WS-TEMP-RULE
+                   COMPUTE WS-RESULT =
+                       BRACKET-2-FIXED OF WS-TEMP-RULE +
+                       (WS-INPUT-VAL - BRACKET-2-FROM OF WS-TEMP-RULE)
+                           * BRACKET-2-RATE OF WS-TEMP-RULE
+               WHEN WS-INPUT-VAL >= BRACKET-3-FROM OF WS-TEMP-RULE
+                   COMPUTE WS-RESULT =
+                       BRACKET-3-FIXED OF WS-TEMP-RULE +
+                       (WS-INPUT-VAL - BRACKET-3-FROM OF WS-TEMP-RULE)
+                           * BRACKET-3-RATE OF WS-TEMP-RULE
+               WHEN OTHER
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE
+           .
+
+      * COMPUTE-TABLE-RESULT: Table lookup over the same three
+      * brackets, returning the matched bracket's FIXED amount alone -
+      * a flat per-tier value rather than COMPUTE-BRACKET-RESULT's
+      * progressive marginal-rate calculation.
+       COMPUTE-TABLE-RESULT.
+           EVALUATE TRUE
+               WHEN WS-INPUT-VAL >= BRACKET-1-FROM OF WS-TEMP-RULE
+                       AND WS-INPUT-VAL <= BRACKET-1-TO OF WS-TEMP-RULE
+                   MOVE BRACKET-1-FIXED OF WS-TEMP-RULE TO WS-RESULT
+               WHEN WS-INPUT-VAL >= BRACKET-2-FROM OF WS-TEMP-RULE
+                       AND WS-INPUT-VAL <= BRACKET-2-TO OF WS-TEMP-RULE
+                   MOVE BRACKET-2-FIXED OF WS-TEMP-RULE TO WS-RESULT
+               WHEN WS-INPUT-VAL >= BRACKET-3-FROM OF WS-TEMP-RULE
+                   MOVE BRACKET-3-FIXED OF WS-TEMP-RULE TO WS-RESULT
+               WHEN OTHER
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE
+           .
+
+      * LIST-RULES: Pages through DAO-FILE's cursor-based RULE scan,
+      * collecting up to RULES-LIST's capacity (50), optionally
+      * filtered by Q-RULE-TYPE (spaces means no restriction).
        LIST-RULES.
-      *    List all rules (stub)
            MOVE 0 TO RULES-COUNT OF RULE-SVC-RES
-           MOVE 200 TO STATUS-CODE-N OF RULE-SVC-RES
-           MOVE 'Rules listed successfully (stub)' 
+           MOVE SPACES TO WS-RULE-CURSOR
+           MOVE 0 TO WS-DAO-STATUS
+
+           PERFORM UNTIL WS-DAO-STATUS = 404
+                   OR WS-DAO-STATUS = 500
+                   OR RULES-COUNT OF RULE-SVC-RES >= 50
+               MOVE 'S ' TO WS-DAO-OPERATION
+               MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+               MOVE WS-RULE-CURSOR TO WS-DAO-KEY(1:20)
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS = 0
+                   MOVE WS-DAO-BUFFER TO WS-TEMP-RULE
+                   MOVE RULE-ID OF WS-TEMP-RULE TO WS-RULE-CURSOR
+
+                   IF Q-RULE-TYPE OF RULE-SVC-REQ = SPACES
+                           OR RULE-TYPE OF WS-TEMP-RULE
+                               = Q-RULE-TYPE OF RULE-SVC-REQ
+                       ADD 1 TO RULES-COUNT OF RULE-SVC-RES
+                       MOVE RULE-ID OF WS-TEMP-RULE TO
+                           LIST-RULE-ID OF RULES-LIST OF RULE-SVC-RES
+                               (RULES-COUNT OF RULE-SVC-RES)
+                       MOVE RULE-TYPE OF WS-TEMP-RULE TO
+                           LIST-RULE-TYPE OF RULES-LIST OF RULE-SVC-RES
+                               (RULES-COUNT OF RULE-SVC-RES)
+                       MOVE RULE-DESCR OF WS-TEMP-RULE TO
+                           LIST-DESCR OF RULES-LIST OF RULE-SVC-RES
+                               (RULES-COUNT OF RULE-SVC-RES)
+                       MOVE EFFECTIVE-FROM OF WS-TEMP-RULE TO
+                           LIST-EFFECTIVE-FROM OF RULES-LIST
+                               OF RULE-SVC-RES
+                               (RULES-COUNT OF RULE-SVC-RES)
+                       MOVE EFFECTIVE-TO OF WS-TEMP-RULE TO
+                           LIST-EFFECTIVE-TO OF RULES-LIST
+                               OF RULE-SVC-RES
+                               (RULES-COUNT OF RULE-SVC-RES)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           MOVE 'Rules listed successfully'
                TO STATUS-MSG OF RULE-SVC-RES
            .
+
+       ADD-RULE.
+      *    Pre: IN-RULE populated with rule data; RULE-ID is supplied
+      *    by the caller (rules are keyed by business code, not a
+      *    generated sequence number the way employees/departments
+      *    are)
+           IF RULE-ID OF IN-RULE OF RULE-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'RULE-ID is required' TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT LOGIC-TABLE OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-FORMULA OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-BRACKET OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-RATE OF IN-RULE OF RULE-SVC-REQ
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'LOGIC-TYPE must be T, F, B, or R'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO RULE-VERSION OF IN-RULE OF RULE-SVC-REQ
+
+           IF EFFECTIVE-FROM OF IN-RULE OF RULE-SVC-REQ = 0
+               MOVE WS-DATE-1
+                   TO EFFECTIVE-FROM OF IN-RULE OF RULE-SVC-REQ
+           END-IF
+
+           IF EFFECTIVE-TO OF IN-RULE OF RULE-SVC-REQ = 0
+               MOVE OPEN-ENDED-DATE
+                   TO EFFECTIVE-TO OF IN-RULE OF RULE-SVC-REQ
+           END-IF
+
+           MOVE USER-ID OF RULE-SVC-REQ
+               TO CREATED-BY OF IN-RULE OF RULE-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO CREATED-AT OF IN-RULE OF RULE-SVC-REQ
+           MOVE USER-ID OF RULE-SVC-REQ
+               TO MODIFIED-BY OF IN-RULE OF RULE-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO MODIFIED-AT OF IN-RULE OF RULE-SVC-REQ
+
+           MOVE 'P ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE IN-RULE OF RULE-SVC-REQ TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'DAO error saving rule'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IN-RULE OF RULE-SVC-REQ TO WS-TEMP-RULE
+           MOVE 'ADD' TO WS-AUDIT-ACTION
+           PERFORM LOG-RULE-AUDIT
+
+           MOVE IN-RULE OF RULE-SVC-REQ TO OUT-RULE OF RULE-SVC-RES
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           STRING 'Rule added successfully: RULE-ID='
+                  RULE-ID OF OUT-RULE OF RULE-SVC-RES
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF RULE-SVC-RES
+           .
+
+       UPDATE-RULE.
+      *    Pre: IN-RULE identifies the rule by RULE-ID and carries the
+      *    RULE-VERSION last read by the caller - DAO-FILE's
+      *    optimistic-lock check applies the same way it does for
+      *    employee/department updates
+           IF RULE-ID OF IN-RULE OF RULE-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'RULE-ID is required' TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT LOGIC-TABLE OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-FORMULA OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-BRACKET OF IN-RULE OF RULE-SVC-REQ
+                   AND NOT LOGIC-RATE OF IN-RULE OF RULE-SVC-REQ
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'LOGIC-TYPE must be T, F, B, or R'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Preserve CREATED-BY/CREATED-AT from the stored record
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE RULE-ID OF IN-RULE OF RULE-SVC-REQ TO WS-DAO-KEY(1:20)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Rule not found for update'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'DAO error retrieving rule'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-RULE
+           MOVE CREATED-BY OF WS-TEMP-RULE
+               TO CREATED-BY OF IN-RULE OF RULE-SVC-REQ
+           MOVE CREATED-AT OF WS-TEMP-RULE
+               TO CREATED-AT OF IN-RULE OF RULE-SVC-REQ
+           MOVE USER-ID OF RULE-SVC-REQ
+               TO MODIFIED-BY OF IN-RULE OF RULE-SVC-REQ
+           MOVE WS-CURRENT-TIMESTAMP
+               TO MODIFIED-AT OF IN-RULE OF RULE-SVC-REQ
+
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE RULE-ID OF IN-RULE OF RULE-SVC-REQ TO WS-DAO-KEY(1:20)
+           MOVE IN-RULE OF RULE-SVC-REQ TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 409
+               MOVE 409 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Version conflict - rule already updated'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Rule not found for update'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'DAO error updating rule'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IN-RULE OF RULE-SVC-REQ TO WS-TEMP-RULE
+           MOVE 'UPDATE' TO WS-AUDIT-ACTION
+           PERFORM LOG-RULE-AUDIT
+
+           MOVE IN-RULE OF RULE-SVC-REQ TO OUT-RULE OF RULE-SVC-RES
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           STRING 'Rule updated successfully: RULE-ID='
+                  RULE-ID OF OUT-RULE OF RULE-SVC-RES
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF RULE-SVC-RES
+           .
+
+       DELETE-RULE.
+      *    Pre: Q-RULE-ID identifies the rule to delete
+           IF Q-RULE-ID OF RULE-SVC-REQ = SPACES
+               MOVE 422 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Q-RULE-ID is required'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'G ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE Q-RULE-ID OF RULE-SVC-REQ TO WS-DAO-KEY(1:20)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 404
+               MOVE 404 TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'Rule not found' TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'DAO error retrieving rule'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-DAO-BUFFER TO WS-TEMP-RULE
+
+           MOVE 'D ' TO WS-DAO-OPERATION
+           MOVE 'RULE      ' TO WS-DAO-ENTITY-TYPE
+           MOVE Q-RULE-ID OF RULE-SVC-REQ TO WS-DAO-KEY(1:20)
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+               WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF RULE-SVC-RES
+               MOVE 'DAO error deleting rule'
+                   TO STATUS-MSG OF RULE-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'DELETE' TO WS-AUDIT-ACTION
+           PERFORM LOG-RULE-AUDIT
+
+           MOVE 0 TO STATUS-CODE-N OF RULE-SVC-RES
+           STRING 'Rule deleted successfully: RULE-ID='
+                  Q-RULE-ID OF RULE-SVC-REQ
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF RULE-SVC-RES
+           .
+
+      * LOG-RULE-AUDIT: Writes an audit record for a rule add/update/
+      * delete, naming WS-TEMP-RULE's RULE-ID. AUDIT.CPY's ENTITY-ID
+      * is numeric and can't carry RULE-ID's alphanumeric value, so
+      * RULE-ID travels in AFTER-VALUE instead and ENTITY-ID is left
+      * 0 for this entity type.
+       LOG-RULE-AUDIT.
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF RULE-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF RULE-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE WS-AUDIT-ACTION TO ACTION OF WS-AUDIT-REC
+           MOVE 'RUL' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE 0 TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE SPACES TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE RULE-ID OF WS-TEMP-RULE
+               TO AFTER-VALUE OF WS-AUDIT-REC(1:20)
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+           .
