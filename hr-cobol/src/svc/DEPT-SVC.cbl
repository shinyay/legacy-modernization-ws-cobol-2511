@@ -48,7 +48,7 @@
        01  WS-CURRENT-TIMESTAMP    PIC 9(14).
        
       * Constants
-       78  AUDIT-VALUE-LEN         VALUE 120.
+       78  AUDIT-VALUE-LEN         VALUE 1000.
        
       * Working storage for department operations
        01  WS-TEMP-DEPT.
@@ -56,7 +56,45 @@
        
        01  WS-DEPT-ID-STR          PIC X(6).
        01  WS-CURRENT-COUNT        PIC 9(9) COMP.
-       
+
+      * Working storage for PARENT-DEPT-ID validation (ADD/UPDATE) -
+      * confirms the parent exists and that taking it would not
+      * create a cycle in the department hierarchy
+       01  WS-PARENT-DEPT.
+           COPY department REPLACING ==05== BY ==10==.
+       01  WS-PARENT-CHECK-ID      PIC 9(6).
+       01  WS-OWN-DEPT-ID          PIC 9(6).
+       01  WS-PARENT-WALK-COUNT    PIC 9(2).
+       78  MAX-PARENT-WALK         VALUE 20.
+       01  WS-PARENT-SW            PIC X.
+           88  PARENT-VALID            VALUE 'Y'.
+           88  PARENT-INVALID          VALUE 'N'.
+
+      * Working storage for resolving AS-OF-DATE to the as-of string
+      * carried in WS-DAO-KEY bytes 7-14 for DEPARTMENT-FILE lookups.
+      * AS-OF-DATE = 0 on the request means "the currently effective
+      * version", but DAO-FILE itself has no notion of "currently" or
+      * "today", so RESOLVE-DEPT-AS-OF-DATE substitutes
+      * WS-CURRENT-DATE-NUM for that case - mirrors EMP-SVC.
+       01  WS-DEPT-AS-OF-STR       PIC X(8).
+
+      * Working storage for effective-dated UPDATE (a department-level
+      * change taking effect on a future date, rather than today) -
+      * mirrors TRANSFER-EMPLOYEE's dated-change pattern
+       01  WS-EFFECTIVE-DATE       PIC 9(8).
+       01  WS-PREV-DATE            PIC 9(8).
+       01  WS-OLD-DEPT.
+           COPY department REPLACING ==05== BY ==10==.
+       01  WS-NEW-DEPT.
+           COPY department REPLACING ==05== BY ==10==.
+
+      * Working storage for date calculations in the dated-update path
+       01  WS-CALC-YEAR            PIC 9(4).
+       01  WS-CALC-MONTH           PIC 9(2).
+       01  WS-CALC-DAY             PIC 9(2).
+       01  WS-CALC-TEMP-DATE       PIC 9(8).
+       01  WS-LEAP-REMAINDER       PIC 9(4).
+
        LINKAGE SECTION.
            COPY dept-req.
            COPY dept-res.
@@ -101,7 +139,7 @@
        
        ADD-DEPARTMENT.
       *    Pre: IN-DEPT populated with department data
-      *    Post: OUT-DEPT has assigned DEPT-ID, STATUS-CODE-N = 0 or error
+      *    Post: OUT-DEPT has assigned DEPT-ID, STATUS-CODE-N=0 or error
            
       *    Validate required fields
            IF DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ = SPACES
@@ -115,7 +153,27 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
+      *    Validate MAX-CAPACITY
+           IF MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'SVC=' WS-PROGRAM-NAME
+                      ' OP=ADD CODE=422 '
+                      'CAUSE=MAX-CAPACITY must be positive '
+                      'ACTION=Provide MAX-CAPACITY '
+                      'CORR=' CORR-ID OF DEPT-SVC-REQ
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Validate PARENT-DEPT-ID (0 = no parent = always valid)
+           MOVE 0 TO WS-OWN-DEPT-ID
+           PERFORM VALIDATE-PARENT-DEPT
+           IF PARENT-INVALID
+               EXIT PARAGRAPH
+           END-IF
+
       *    Get next department ID from SEQ-SVC
            INITIALIZE SEQ-SVC-REQ
            MOVE 'N' TO OP-CODE OF SEQ-SVC-REQ
@@ -134,7 +192,8 @@
            END-IF
            
       *    Assign department ID from sequence
-           MOVE NEXT-ID OF SEQ-SVC-RES TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+           MOVE NEXT-ID OF SEQ-SVC-RES
+               TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
            
       *    Set initial version
            MOVE 1 TO RECORD-VERSION OF IN-DEPT OF DEPT-SVC-REQ
@@ -150,7 +209,8 @@
            END-IF
            
            IF VALID-TO OF IN-DEPT OF DEPT-SVC-REQ = 0
-               MOVE OPEN-ENDED-DATE TO VALID-TO OF IN-DEPT OF DEPT-SVC-REQ
+               MOVE OPEN-ENDED-DATE
+                   TO VALID-TO OF IN-DEPT OF DEPT-SVC-REQ
            END-IF
            
       *    Save to DAO
@@ -178,7 +238,7 @@
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ 
                TO ENTITY-ID OF WS-AUDIT-REC
            MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
-      *    Use intermediate buffer for reference modification (portability)
+      *    Use intermediate buffer for reference modification (portable)
            MOVE IN-DEPT OF DEPT-SVC-REQ TO WS-DAO-BUFFER
            MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN) 
                TO AFTER-VALUE OF WS-AUDIT-REC
@@ -213,15 +273,18 @@
                EXIT PARAGRAPH
            END-IF
            
-      *    Get from DAO
+      *    Get from DAO, resolved to the version effective as of
+      *    AS-OF-DATE (defaulting to today)
+           PERFORM RESOLVE-DEPT-AS-OF-DATE
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-DEPT-ID-STR
-           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE WS-DEPT-AS-OF-STR TO WS-DAO-KEY(7:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS = 404
                MOVE 404 TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'Department not found: DEPT-ID='
@@ -230,7 +293,7 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'DAO error retrieving department'
@@ -238,7 +301,7 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
       *    Copy result to output
            MOVE WS-DAO-BUFFER TO OUT-DEPT OF DEPT-SVC-RES
            MOVE 0 TO STATUS-CODE-N OF DEPT-SVC-RES
@@ -260,15 +323,34 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
-      *    Fetch current department record for capacity validation
+
+      *    Validate MAX-CAPACITY
+           IF MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ = 0
+               MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'MAX-CAPACITY must be positive'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Validate PARENT-DEPT-ID (0 = no parent = always valid;
+      *    otherwise it must exist and must not create a cycle)
+           MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-OWN-DEPT-ID
+           PERFORM VALIDATE-PARENT-DEPT
+           IF PARENT-INVALID
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Fetch today's effective department record for capacity
+      *    validation, and as the basis for either update path below
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-DEPT-ID-STR
-           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(7:8)
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS = 404
                MOVE 404 TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'Department not found: DEPT-ID='
@@ -277,7 +359,7 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'DAO error retrieving department'
@@ -285,11 +367,11 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
       *    Validate capacity >= current count (use DB value not request)
            MOVE WS-DAO-BUFFER TO WS-TEMP-DEPT
            IF MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ > 0 AND
-              CURRENT-COUNT OF WS-TEMP-DEPT > 
+              CURRENT-COUNT OF WS-TEMP-DEPT >
               MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ
                MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'Capacity cannot be less than current headcount'
@@ -297,25 +379,52 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
-      *    Update via DAO (includes version check)
+
+      *    Determine the effective date of this change. Most callers
+      *    round-trip a fetched record (its own VALID-FROM unchanged)
+      *    back in for editing, so VALID-FROM alone being present does
+      *    not signal a dated change - only a VALID-FROM that differs
+      *    from the currently effective version's own AND lands after
+      *    today does. Everything else is an immediate, in-place
+      *    update; a dated VALID-FROM opens a new Type-2 version for
+      *    that day and closes out today's version, the way
+      *    TRANSFER-EMPLOYEE does for employees.
+           IF VALID-FROM OF IN-DEPT OF DEPT-SVC-REQ
+                   > WS-CURRENT-DATE-NUM
+                   AND VALID-FROM OF IN-DEPT OF DEPT-SVC-REQ
+                       NOT = VALID-FROM OF WS-TEMP-DEPT
+               MOVE VALID-FROM OF IN-DEPT OF DEPT-SVC-REQ
+                   TO WS-EFFECTIVE-DATE
+               PERFORM UPDATE-DEPARTMENT-DATED
+           ELSE
+               MOVE WS-CURRENT-DATE-NUM TO WS-EFFECTIVE-DATE
+               PERFORM UPDATE-DEPARTMENT-NOW
+           END-IF
+           .
+
+      * UPDATE-DEPARTMENT-NOW: Immediate, in-place update - rewrites
+      * today's version with the request's fields, version-checked.
+      * This is the original (pre-effective-dating) UPDATE-DEPARTMENT
+      * behavior.
+       UPDATE-DEPARTMENT-NOW.
            MOVE 'U ' TO WS-DAO-OPERATION
            MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-DEPT-ID-STR
-           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(7:8)
            MOVE IN-DEPT OF DEPT-SVC-REQ TO WS-DAO-BUFFER
-           
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
-           
+
            IF WS-DAO-STATUS = 409
                MOVE 409 TO STATUS-CODE-N OF DEPT-SVC-RES
-               STRING 'Version conflict - record was updated by another user'
+               STRING 'Version conflict - record already updated'
                    DELIMITED BY SIZE
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS = 404
                MOVE 404 TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'Department not found for update'
@@ -323,7 +432,7 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-DAO-STATUS NOT = 0
                MOVE WS-DAO-STATUS TO STATUS-CODE-N OF DEPT-SVC-RES
                STRING 'DAO error updating department'
@@ -331,24 +440,24 @@
                    INTO STATUS-MSG OF DEPT-SVC-RES
                EXIT PARAGRAPH
            END-IF
-           
+
       *    Audit log
            MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
            MOVE USER-ID OF DEPT-SVC-REQ TO USER-ID OF WS-AUDIT-REC
            MOVE CORR-ID OF DEPT-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
            MOVE 'UPDATE' TO ACTION OF WS-AUDIT-REC
            MOVE 'DEP' TO ENTITY-TYPE OF WS-AUDIT-REC
-           MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ 
+           MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
                TO ENTITY-ID OF WS-AUDIT-REC
            MOVE SPACES TO BEFORE-VALUE OF WS-AUDIT-REC
-      *    Use intermediate buffer for reference modification (portability)
+      *    Use intermediate buffer for reference modification (portable)
            MOVE IN-DEPT OF DEPT-SVC-REQ TO WS-DAO-BUFFER
-           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN) 
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
                TO AFTER-VALUE OF WS-AUDIT-REC
            MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
-           
+
            CALL 'AUDIT-LOG' USING WS-AUDIT-REC
-           
+
       *    Success
            MOVE 0 TO STATUS-CODE-N OF DEPT-SVC-RES
            STRING 'Department updated successfully: DEPT-ID='
@@ -356,6 +465,128 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF DEPT-SVC-RES
            .
+
+      * UPDATE-DEPARTMENT-DATED: A change that takes effect on a
+      * future WS-EFFECTIVE-DATE. Closes out today's version (VALID-TO
+      * set to the day before WS-EFFECTIVE-DATE) and opens a new
+      * Type-2 version carrying the request's fields, starting
+      * WS-EFFECTIVE-DATE - the department-record equivalent of
+      * TRANSFER-EMPLOYEE's dated department change.
+      * Pre: WS-TEMP-DEPT holds today's fetched department record
+       UPDATE-DEPARTMENT-DATED.
+           MOVE WS-TEMP-DEPT TO WS-OLD-DEPT
+
+           MOVE WS-EFFECTIVE-DATE TO WS-CALC-TEMP-DATE
+           PERFORM CALC-PREVIOUS-DAY-DEPT
+           MOVE WS-PREV-DATE TO VALID-TO OF WS-OLD-DEPT
+
+      *    Close out today's version via DAO. REC-VERSION stays at
+      *    the value just read - that's what DAO-FILE's version check
+      *    expects as the "current" version, and it increments it
+      *    internally on a successful rewrite.
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
+           MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-DEPT-ID-STR
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(7:8)
+           MOVE WS-OLD-DEPT TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS = 409
+               MOVE 409 TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'Version conflict - record already updated'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'Error closing current department version'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Keep WS-OLD-DEPT's version in step with what DAO-FILE just
+      *    persisted, so a later rollback supplies the version
+      *    DAO-FILE now expects.
+           ADD 1 TO REC-VERSION OF WS-OLD-DEPT
+
+      *    Build the new version - request's fields, dated from
+      *    WS-EFFECTIVE-DATE
+           MOVE IN-DEPT OF DEPT-SVC-REQ TO WS-NEW-DEPT
+           MOVE WS-EFFECTIVE-DATE TO VALID-FROM OF WS-NEW-DEPT
+           MOVE OPEN-ENDED-DATE TO VALID-TO OF WS-NEW-DEPT
+           MOVE 1 TO RECORD-VERSION OF WS-NEW-DEPT
+           MOVE 1 TO REC-VERSION OF WS-NEW-DEPT
+
+           MOVE 'P ' TO WS-DAO-OPERATION
+           MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
+           MOVE WS-NEW-DEPT TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+
+           IF WS-DAO-STATUS NOT = 0
+               MOVE WS-DAO-STATUS TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'Error creating new department version'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               PERFORM RESTORE-OLD-DEPT-VERSION
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Audit log
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP OF WS-AUDIT-REC
+           MOVE USER-ID OF DEPT-SVC-REQ TO USER-ID OF WS-AUDIT-REC
+           MOVE CORR-ID OF DEPT-SVC-REQ TO CORR-ID OF WS-AUDIT-REC
+           MOVE 'UPDATE' TO ACTION OF WS-AUDIT-REC
+           MOVE 'DEP' TO ENTITY-TYPE OF WS-AUDIT-REC
+           MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+               TO ENTITY-ID OF WS-AUDIT-REC
+           MOVE WS-OLD-DEPT TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO BEFORE-VALUE OF WS-AUDIT-REC
+           MOVE WS-NEW-DEPT TO WS-DAO-BUFFER
+           MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN)
+               TO AFTER-VALUE OF WS-AUDIT-REC
+           MOVE 0 TO RESULT-CODE OF WS-AUDIT-REC
+
+           CALL 'AUDIT-LOG' USING WS-AUDIT-REC
+
+      *    Success
+           MOVE 0 TO STATUS-CODE-N OF DEPT-SVC-RES
+           STRING 'Department update scheduled: DEPT-ID='
+                  DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+                  ' EFFECTIVE=' WS-EFFECTIVE-DATE
+               DELIMITED BY SIZE
+               INTO STATUS-MSG OF DEPT-SVC-RES
+           .
+
+      * RESTORE-OLD-DEPT-VERSION: Compensates a dated update that
+      * failed after today's version was closed out, by reopening it
+      * (VALID-TO back to OPEN-ENDED-DATE). Keyed on the record's own
+      * VALID-FROM rather than "today", since that is the one as-of
+      * value FIND-DEPT-VERSION can always use to locate it, no
+      * matter what VALID-TO was changed to by the closing update.
+      * Best-effort: if the compensating update itself fails there is
+      * no further fallback, so the failure is left for an operator to
+      * reconcile from the audit log - mirrors
+      * TRANSFER-RESTORE-OLD-RECORD.
+       RESTORE-OLD-DEPT-VERSION.
+           MOVE OPEN-ENDED-DATE TO VALID-TO OF WS-OLD-DEPT
+           MOVE 'U ' TO WS-DAO-OPERATION
+           MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE VALID-FROM OF WS-OLD-DEPT TO WS-DAO-KEY(7:8)
+           MOVE WS-OLD-DEPT TO WS-DAO-BUFFER
+
+           CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
+                                 WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
+           .
        
        DELETE-DEPARTMENT.
       *    Pre: IN-DEPT populated with DEPT-ID
@@ -374,8 +605,9 @@
            MOVE 'G ' TO WS-DAO-OPERATION
            MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ TO WS-DEPT-ID-STR
-           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY
-           
+           MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+           MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(7:8)
+
            CALL 'DAO-FILE' USING WS-DAO-OPERATION WS-DAO-ENTITY-TYPE
                                  WS-DAO-KEY WS-DAO-BUFFER WS-DAO-STATUS
            
@@ -420,7 +652,7 @@
            MOVE 'DEP' TO ENTITY-TYPE OF WS-AUDIT-REC
            MOVE DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ 
                TO ENTITY-ID OF WS-AUDIT-REC
-      *    Use intermediate buffer for reference modification (portability)
+      *    Use intermediate buffer for reference modification (portable)
            MOVE WS-TEMP-DEPT TO WS-DAO-BUFFER
            MOVE WS-DAO-BUFFER(1:AUDIT-VALUE-LEN) 
                TO BEFORE-VALUE OF WS-AUDIT-REC
@@ -436,5 +668,162 @@
                DELIMITED BY SIZE
                INTO STATUS-MSG OF DEPT-SVC-RES
            .
-       
+
+       VALIDATE-PARENT-DEPT.
+      *    Pre: PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ holds the
+      *         candidate parent (0 = no parent); WS-OWN-DEPT-ID holds
+      *         this department's own DEPT-ID (0 for a new department
+      *         being added, since it has none yet)
+      *    Post: WS-PARENT-SW tells PARENT-VALID/PARENT-INVALID; on
+      *          PARENT-INVALID, STATUS-CODE-N/STATUS-MSG OF
+      *          DEPT-SVC-RES are already set
+           MOVE 'Y' TO WS-PARENT-SW
+
+           IF PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+                   = WS-OWN-DEPT-ID
+               MOVE 'N' TO WS-PARENT-SW
+               MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
+               STRING 'Department cannot be its own parent'
+                   DELIMITED BY SIZE
+                   INTO STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Walk the candidate parent's own ancestor chain: the
+      *    candidate must exist, and this department's own ID must
+      *    not appear anywhere in that chain (that would make this
+      *    department an ancestor of its own proposed parent, i.e.
+      *    a cycle). Capped at MAX-PARENT-WALK so a malformed chain
+      *    already on file cannot loop forever.
+           MOVE PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+               TO WS-PARENT-CHECK-ID
+           MOVE 0 TO WS-PARENT-WALK-COUNT
+
+           PERFORM UNTIL WS-PARENT-CHECK-ID = 0
+                   OR WS-PARENT-WALK-COUNT >= MAX-PARENT-WALK
+               ADD 1 TO WS-PARENT-WALK-COUNT
+               MOVE WS-PARENT-CHECK-ID TO WS-DEPT-ID-STR
+               MOVE WS-DEPT-ID-STR TO WS-DAO-KEY(1:6)
+               MOVE WS-CURRENT-DATE-NUM TO WS-DAO-KEY(7:8)
+               MOVE 'G ' TO WS-DAO-OPERATION
+               MOVE 'DEPARTMENT' TO WS-DAO-ENTITY-TYPE
+
+               CALL 'DAO-FILE' USING WS-DAO-OPERATION
+                   WS-DAO-ENTITY-TYPE WS-DAO-KEY WS-DAO-BUFFER
+                   WS-DAO-STATUS
+
+               IF WS-DAO-STATUS NOT = 0
+                   MOVE 'N' TO WS-PARENT-SW
+                   MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
+                   STRING 'PARENT-DEPT-ID does not exist: '
+                          WS-PARENT-CHECK-ID
+                       DELIMITED BY SIZE
+                       INTO STATUS-MSG OF DEPT-SVC-RES
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE WS-DAO-BUFFER TO WS-PARENT-DEPT
+
+               IF WS-OWN-DEPT-ID NOT = 0
+                       AND DEPT-ID OF WS-PARENT-DEPT = WS-OWN-DEPT-ID
+                   MOVE 'N' TO WS-PARENT-SW
+                   MOVE 422 TO STATUS-CODE-N OF DEPT-SVC-RES
+                   STRING 'PARENT-DEPT-ID would create a cycle'
+                       DELIMITED BY SIZE
+                       INTO STATUS-MSG OF DEPT-SVC-RES
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE PARENT-DEPT-ID OF WS-PARENT-DEPT
+                   TO WS-PARENT-CHECK-ID
+           END-PERFORM
+           .
+
+      * RESOLVE-DEPT-AS-OF-DATE: Sets WS-DEPT-AS-OF-STR to the
+      * request's AS-OF-DATE, defaulting to today
+      * (WS-CURRENT-DATE-NUM) when the caller left it at 0 - mirrors
+      * RESOLVE-AS-OF-DATE in EMP-SVC.
+       RESOLVE-DEPT-AS-OF-DATE.
+           IF AS-OF-DATE OF DEPT-SVC-REQ = 0
+               MOVE WS-CURRENT-DATE-NUM TO WS-DEPT-AS-OF-STR
+           ELSE
+               MOVE AS-OF-DATE OF DEPT-SVC-REQ TO WS-DEPT-AS-OF-STR
+           END-IF
+           .
+
+       CALC-PREVIOUS-DAY-DEPT.
+      *    Pre: WS-CALC-TEMP-DATE contains the date
+      *    Post: WS-PREV-DATE contains the previous day
+      *    Handles day, month, and year rollback with leap year
+      *    support - mirrors CALC-PREVIOUS-DAY in EMP-SVC.
+
+           DIVIDE WS-CALC-TEMP-DATE BY 10000
+               GIVING WS-CALC-YEAR REMAINDER WS-CALC-TEMP-DATE
+           DIVIDE WS-CALC-TEMP-DATE BY 100
+               GIVING WS-CALC-MONTH REMAINDER WS-CALC-DAY
+
+      *    Subtract 1 day
+           SUBTRACT 1 FROM WS-CALC-DAY
+
+      *    Handle month rollback
+           IF WS-CALC-DAY = 0
+               SUBTRACT 1 FROM WS-CALC-MONTH
+               IF WS-CALC-MONTH = 0
+                   MOVE 12 TO WS-CALC-MONTH
+                   SUBTRACT 1 FROM WS-CALC-YEAR
+               END-IF
+      *        Set last day of previous month
+               EVALUATE WS-CALC-MONTH
+                   WHEN 1  MOVE 31 TO WS-CALC-DAY
+                   WHEN 2
+      *                Check if leap year for February
+                       DIVIDE WS-CALC-YEAR BY 4
+                           GIVING WS-CALC-TEMP-DATE
+                           REMAINDER WS-LEAP-REMAINDER
+                       IF WS-LEAP-REMAINDER = 0
+      *                    Divisible by 4 - check century rule
+                           DIVIDE WS-CALC-YEAR BY 100
+                               GIVING WS-CALC-TEMP-DATE
+                               REMAINDER WS-LEAP-REMAINDER
+                           IF WS-LEAP-REMAINDER = 0
+      *                        Divisible by 100 - check 400 rule
+                               DIVIDE WS-CALC-YEAR BY 400
+                                   GIVING WS-CALC-TEMP-DATE
+                                   REMAINDER WS-LEAP-REMAINDER
+                               IF WS-LEAP-REMAINDER = 0
+                                   MOVE 29 TO WS-CALC-DAY
+                               ELSE
+                                   MOVE 28 TO WS-CALC-DAY
+                               END-IF
+                           ELSE
+      *                        Divisible by 4 but not 100
+                               MOVE 29 TO WS-CALC-DAY
+                           END-IF
+                       ELSE
+      *                    Not divisible by 4
+                           MOVE 28 TO WS-CALC-DAY
+                       END-IF
+                   WHEN 3  MOVE 31 TO WS-CALC-DAY
+                   WHEN 4  MOVE 30 TO WS-CALC-DAY
+                   WHEN 5  MOVE 31 TO WS-CALC-DAY
+                   WHEN 6  MOVE 30 TO WS-CALC-DAY
+                   WHEN 7  MOVE 31 TO WS-CALC-DAY
+                   WHEN 8  MOVE 31 TO WS-CALC-DAY
+                   WHEN 9  MOVE 30 TO WS-CALC-DAY
+                   WHEN 10 MOVE 31 TO WS-CALC-DAY
+                   WHEN 11 MOVE 30 TO WS-CALC-DAY
+                   WHEN 12 MOVE 31 TO WS-CALC-DAY
+               END-EVALUATE
+           END-IF
+
+      *    Reconstruct date
+           COMPUTE WS-PREV-DATE =
+               (WS-CALC-YEAR * 10000) + (WS-CALC-MONTH * 100)
+               + WS-CALC-DAY
+           .
+
        END PROGRAM DEPT-SVC.
