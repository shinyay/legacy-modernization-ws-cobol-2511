@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPBENEFIT.
+      ******************************************************************
+      * IMPBENEFIT - Import Benefit Enrollments
+      * Purpose: Bulk import per-employee benefit enrollments from CSV
+      *          file, the same way IMPEMP/IMPDEPT/IMPPAY seed their
+      *          entities - this is the only path that can ever create
+      *          a BENEFIT-FILE record outside of ad-hoc DAO access
+      * Input: data/import/benefits.csv
+      * Output: data/import/benefits.log
+      *         data/import/benefits.err
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BENEFIT-CSV
+               ASSIGN TO 'hr-cobol/data/import/benefits.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT IMPORT-LOG
+               ASSIGN TO 'hr-cobol/data/import/benefits.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT ERROR-LOG
+               ASSIGN TO 'hr-cobol/data/import/benefits.err'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BENEFIT-CSV.
+       01  CSV-RECORD              PIC X(500).
+
+       FD  IMPORT-LOG.
+       01  LOG-RECORD              PIC X(200).
+
+       FD  ERROR-LOG.
+       01  ERROR-RECORD            PIC X(500).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'IMPBENEFT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+      * File status fields
+       01  WS-CSV-FILE-STATUS      PIC XX.
+           88  CSV-FILE-OK             VALUE '00'.
+           88  CSV-FILE-EOF            VALUE '10'.
+           88  CSV-FILE-NOT-FOUND      VALUE '35'.
+
+       01  WS-LOG-FILE-STATUS      PIC XX.
+       01  WS-ERR-FILE-STATUS      PIC XX.
+
+      * Counters
+       01  WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
+       01  WS-SUCCESS-COUNT        PIC 9(6) VALUE 0.
+       01  WS-FAILED-COUNT         PIC 9(6) VALUE 0.
+       01  WS-LINE-NUMBER          PIC 9(6) VALUE 0.
+
+      * Working storage for BENEFIT-SVC calls
+           COPY benefit-req.
+           COPY benefit-res.
+
+      * CSV parsing fields
+       01  WS-CSV-BUFFER           PIC X(500).
+       01  WS-FIELD-BUFFER         PIC X(100).
+       01  WS-FIELD-START          PIC 9(4) VALUE 1.
+       01  WS-FIELD-END            PIC 9(4) VALUE 0.
+       01  WS-FIELD-LENGTH         PIC 9(4) VALUE 0.
+       01  WS-COMMA-POS            PIC 9(4) VALUE 0.
+       01  WS-FIELD-COUNT          PIC 9(2) VALUE 0.
+
+      * Temporary numeric conversion fields
+       01  WS-NUM-BUFFER           PIC 9(9).
+       01  WS-AMOUNT-BUFFER        PIC 9(9)V99.
+
+      * Constants
+       78  MAX-FIELD-LENGTH        VALUE 100.
+       78  CSV-BUFFER-SIZE         VALUE 500.
+
+      * Error buffer
+       01  WS-ERROR-BUFFER         PIC X(500).
+
+      * Display fields for counters
+       01  WS-TOTAL-DISPLAY        PIC ZZZ,ZZ9.
+       01  WS-SUCCESS-DISPLAY      PIC ZZZ,ZZ9.
+       01  WS-FAILED-DISPLAY       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY 'IMPBENEFIT - Benefit Enrollment Import Batch '
+               'Program v' WS-VERSION
+           DISPLAY 'Starting import process...'
+
+      *    Initialize counters
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-SUCCESS-COUNT
+           MOVE 0 TO WS-FAILED-COUNT
+           MOVE 0 TO WS-LINE-NUMBER
+
+      *    Open files
+           PERFORM OPEN-FILES
+
+           IF NOT CSV-FILE-OK
+               DISPLAY 'ERROR: Cannot open CSV file'
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+      *    Skip header line
+           READ BENEFIT-CSV INTO WS-CSV-BUFFER
+               AT END
+                   DISPLAY 'ERROR: CSV file is empty'
+                   PERFORM CLOSE-FILES
+                   STOP RUN
+           END-READ
+
+           ADD 1 TO WS-LINE-NUMBER
+           PERFORM WRITE-LOG-HEADER
+
+      *    Process data lines
+           PERFORM UNTIL CSV-FILE-EOF
+               READ BENEFIT-CSV INTO WS-CSV-BUFFER
+                   AT END
+                       SET CSV-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM PROCESS-CSV-LINE
+               END-READ
+           END-PERFORM
+
+      *    Close files and write summary
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+      *    Display summary
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           MOVE WS-SUCCESS-COUNT TO WS-SUCCESS-DISPLAY
+           MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
+
+           DISPLAY ' '
+           DISPLAY 'Import completed:'
+           DISPLAY '  Total records: ' WS-TOTAL-DISPLAY
+           DISPLAY '  Successful:    ' WS-SUCCESS-DISPLAY
+           DISPLAY '  Failed:        ' WS-FAILED-DISPLAY
+
+      *    Set exit code
+           IF WS-FAILED-COUNT = 0
+               DISPLAY 'All records imported successfully'
+               STOP RUN
+           ELSE
+               IF WS-SUCCESS-COUNT = 0
+                   DISPLAY 'All records failed'
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'Some records failed - see error log'
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILES.
+      *    Open CSV input file
+           OPEN INPUT BENEFIT-CSV
+
+      *    Open log files
+           OPEN OUTPUT IMPORT-LOG
+           OPEN OUTPUT ERROR-LOG
+           .
+
+       CLOSE-FILES.
+           CLOSE BENEFIT-CSV
+           CLOSE IMPORT-LOG
+           CLOSE ERROR-LOG
+           .
+
+       WRITE-LOG-HEADER.
+           MOVE 'Benefit Enrollment Import Log' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE '==============================' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE 'Import Summary:' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           STRING 'Total records processed: ' WS-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-SUCCESS-COUNT TO WS-SUCCESS-DISPLAY
+           STRING 'Successful imports: ' WS-SUCCESS-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
+           STRING 'Failed imports: ' WS-FAILED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       PROCESS-CSV-LINE.
+      *    Parse CSV line and create a benefit enrollment
+           INITIALIZE BENEFIT-SVC-REQ
+           INITIALIZE BENEFIT-SVC-RES
+
+      *    Set operation and metadata
+           MOVE 'A' TO OP-CODE OF BENEFIT-SVC-REQ
+           MOVE 'IMPORT' TO USER-ID OF BENEFIT-SVC-REQ
+           MOVE SPACES TO CORR-ID OF BENEFIT-SVC-REQ
+
+      *    Parse CSV fields
+           PERFORM PARSE-CSV-RECORD
+
+      *    Validate record - the rest of the required-field checks
+      *    (EMP-ID, BENEFIT-CODE, DEDUCT-AMOUNT) are left to
+      *    BENEFIT-SVC's own ADD-BENEFIT validation
+           IF EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ = 0
+               ADD 1 TO WS-FAILED-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': Missing required EMP_ID field'
+                   DELIMITED BY SIZE INTO WS-ERROR-BUFFER
+               MOVE WS-ERROR-BUFFER TO ERROR-RECORD
+               WRITE ERROR-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Call BENEFIT-SVC to add the enrollment
+           CALL 'BENEFIT-SVC' USING BENEFIT-SVC-REQ BENEFIT-SVC-RES
+
+           IF OK OF BENEFIT-SVC-RES
+               ADD 1 TO WS-SUCCESS-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': Successfully imported - EMP-ID='
+                      EMP-ID OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                      ' BENEFIT-CODE='
+                      BENEFIT-CODE OF OUT-BENEFIT OF BENEFIT-SVC-RES
+                   DELIMITED BY SIZE INTO LOG-RECORD
+               WRITE LOG-RECORD
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': ' STATUS-MSG OF BENEFIT-SVC-RES
+                   DELIMITED BY SIZE INTO ERROR-RECORD
+               WRITE ERROR-RECORD
+           END-IF
+           .
+
+       PARSE-CSV-RECORD.
+      *    Parse CSV record into benefit enrollment structure
+      *    CSV Format: EMP_ID,BENEFIT_CODE,BENEFIT_DESCR,BENEFIT_TYPE,
+      *                DEDUCT_AMOUNT,ENROLLED_DATE
+
+           MOVE 1 TO WS-FIELD-START
+           MOVE 0 TO WS-FIELD-COUNT
+
+      *    Field 1: EMP_ID
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES AND
+              WS-FIELD-BUFFER IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                   TO WS-NUM-BUFFER
+               MOVE WS-NUM-BUFFER
+                   TO EMP-ID OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+
+      *    Field 2: BENEFIT_CODE
+           PERFORM EXTRACT-CSV-FIELD
+           MOVE WS-FIELD-BUFFER
+               TO BENEFIT-CODE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+      *    Field 3: BENEFIT_DESCR
+           PERFORM EXTRACT-CSV-FIELD
+           MOVE WS-FIELD-BUFFER
+               TO BENEFIT-DESCR OF IN-BENEFIT OF BENEFIT-SVC-REQ
+
+      *    Field 4: BENEFIT_TYPE (H/R/O - defaults to O if blank or
+      *    unrecognized, left to BENEFIT-SVC/the record layout)
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES
+               MOVE WS-FIELD-BUFFER(1:1)
+                   TO BENEFIT-TYPE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+
+      *    Field 5: DEDUCT_AMOUNT
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES AND
+              WS-FIELD-BUFFER IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                   TO WS-AMOUNT-BUFFER
+               MOVE WS-AMOUNT-BUFFER
+                   TO DEDUCT-AMOUNT OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+
+      *    Field 6: ENROLLED_DATE (optional - BENEFIT-SVC defaults to
+      *    today when left zero)
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES AND
+              WS-FIELD-BUFFER IS NUMERIC
+               MOVE WS-FIELD-BUFFER
+                   TO ENROLLED-DATE OF IN-BENEFIT OF BENEFIT-SVC-REQ
+           END-IF
+           .
+
+       EXTRACT-CSV-FIELD.
+      *    Extract next CSV field from WS-CSV-BUFFER
+      *    Simple implementation - no quoted field support
+      *    WARNING: Fields containing commas will be incorrectly parsed.
+      *    Affected fields: BENEFIT_DESCR with commas
+
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ADD 1 TO WS-FIELD-COUNT
+
+      *    Reset comma position for clean state
+           MOVE 0 TO WS-COMMA-POS
+
+      *    Find next comma position
+           INSPECT WS-CSV-BUFFER(WS-FIELD-START:)
+               TALLYING WS-COMMA-POS
+               FOR CHARACTERS BEFORE INITIAL ','
+
+      *    Calculate field end position
+           COMPUTE WS-FIELD-END = WS-FIELD-START + WS-COMMA-POS - 1
+
+      *    Extract field value
+           IF WS-COMMA-POS > 0
+               COMPUTE WS-FIELD-LENGTH =
+                   WS-FIELD-END - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
+                  WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
+                   MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
+                       TO WS-FIELD-BUFFER
+               END-IF
+           ELSE
+      *        No comma found - extract remainder as last field
+               COMPUTE WS-FIELD-LENGTH =
+                   CSV-BUFFER-SIZE - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
+                  WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
+                   MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
+                       TO WS-FIELD-BUFFER
+               END-IF
+           END-IF
+
+      *    Move to next field (skip comma)
+           COMPUTE WS-FIELD-START = WS-FIELD-END + 2
+           .
+
+       END PROGRAM IMPBENEFIT.
