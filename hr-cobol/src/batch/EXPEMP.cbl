@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPEMP.
+      ******************************************************************
+      * EXPEMP - Export Employees
+      * Purpose: Bulk export active employee records to CSV file,
+      *          the mirror image of what IMPEMP does on the way in
+      * Input: EMP-SVC (cursor-based search over EMPLOYEE-FILE)
+      * Output: data/export/employees.csv
+      *         data/export/employees.log
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-CSV
+               ASSIGN TO 'hr-cobol/data/export/employees.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT EXPORT-LOG
+               ASSIGN TO 'hr-cobol/data/export/employees.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-CSV.
+       01  CSV-RECORD              PIC X(500).
+
+       FD  EXPORT-LOG.
+       01  LOG-RECORD              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'EXPEMP'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+      * AS-OF-DATE override, set by environment variable before the
+      * run - blank/zero means "the currently effective record"
+      * (today), the same default EMP-SVC itself applies
+       01  WS-ENV-AS-OF-DATE       PIC X(10).
+       01  WS-AS-OF-DATE           PIC 9(8) VALUE 0.
+
+      * File status fields
+       01  WS-CSV-FILE-STATUS      PIC XX.
+       01  WS-LOG-FILE-STATUS      PIC XX.
+
+      * Counters
+       01  WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
+       01  WS-EXPORTED-COUNT       PIC 9(6) VALUE 0.
+       01  WS-SKIPPED-COUNT        PIC 9(6) VALUE 0.
+
+      * Working storage for EMP-SVC calls
+           COPY emp-req.
+           COPY emp-res.
+
+      * Cursor-based scan over every employee EMP-SVC knows about,
+      * the same paging shape HRMENU's SEARCH-EMPLOYEES-SCREEN uses
+       01  WS-SEARCH-CURSOR        PIC 9(9) VALUE 0.
+       01  WS-MORE-SW              PIC X VALUE 'Y'.
+           88  MORE-TO-EXPORT          VALUE 'Y'.
+           88  NO-MORE-TO-EXPORT       VALUE 'N'.
+
+      * CSV output building
+       01  WS-CSV-OUT-BUFFER       PIC X(500).
+
+      * Display fields for counters
+       01  WS-TOTAL-DISPLAY        PIC ZZZ,ZZ9.
+       01  WS-EXPORTED-DISPLAY     PIC ZZZ,ZZ9.
+       01  WS-SKIPPED-DISPLAY      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY 'EXPEMP - Employee Export Batch Program v'
+               WS-VERSION
+
+      *    Check for an AS-OF-DATE override
+           MOVE 0 TO WS-AS-OF-DATE
+           ACCEPT WS-ENV-AS-OF-DATE FROM ENVIRONMENT 'EXPEMP_AS_OF_DATE'
+           IF WS-ENV-AS-OF-DATE(1:8) IS NUMERIC
+               MOVE WS-ENV-AS-OF-DATE(1:8) TO WS-AS-OF-DATE
+               DISPLAY 'Exporting as of ' WS-AS-OF-DATE
+           END-IF
+
+           DISPLAY 'Starting export process...'
+
+      *    Initialize counters
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-EXPORTED-COUNT
+           MOVE 0 TO WS-SKIPPED-COUNT
+
+      *    Open files
+           PERFORM OPEN-FILES
+           PERFORM WRITE-CSV-HEADER
+           PERFORM WRITE-LOG-HEADER
+
+      *    Walk every employee EMP-SVC can page to, writing a CSV
+      *    line for each one currently active
+           SET MORE-TO-EXPORT TO TRUE
+           MOVE 0 TO WS-SEARCH-CURSOR
+
+           PERFORM EXPORT-NEXT-EMPLOYEE
+               UNTIL NO-MORE-TO-EXPORT
+
+      *    Close files and write summary
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+      *    Display summary
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           MOVE WS-EXPORTED-COUNT TO WS-EXPORTED-DISPLAY
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-DISPLAY
+
+           DISPLAY ' '
+           DISPLAY 'Export completed:'
+           DISPLAY '  Total scanned:  ' WS-TOTAL-DISPLAY
+           DISPLAY '  Exported:       ' WS-EXPORTED-DISPLAY
+           DISPLAY '  Skipped:        ' WS-SKIPPED-DISPLAY
+
+           DISPLAY 'Export finished successfully'
+           STOP RUN
+           .
+
+       OPEN-FILES.
+           OPEN OUTPUT EMPLOYEE-CSV
+           OPEN OUTPUT EXPORT-LOG
+           .
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-CSV
+           CLOSE EXPORT-LOG
+           .
+
+      * EXPORT-NEXT-EMPLOYEE: Pages one employee forward via EMP-SVC's
+      * OP-FIND (Q-EMP-ID = 0 pages the whole file in EMP-ID order),
+      * writes a CSV line for it when active, and advances the cursor
+      * from NEXT-CURSOR the same way HRMENU's search screen does.
+       EXPORT-NEXT-EMPLOYEE.
+           INITIALIZE EMP-SVC-REQ
+           INITIALIZE EMP-SVC-RES
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'EXPORT' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+           MOVE 0 TO Q-EMP-ID OF EMP-SVC-REQ
+           MOVE WS-AS-OF-DATE TO AS-OF-DATE OF EMP-SVC-REQ
+           MOVE WS-SEARCH-CURSOR TO Q-CURSOR OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF NOT OK OF EMP-SVC-RES
+               SET NO-MORE-TO-EXPORT TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE NEXT-CURSOR OF EMP-SVC-RES TO WS-SEARCH-CURSOR
+
+           IF ACTIVE OF OUT-EMP OF EMP-SVC-RES
+               PERFORM WRITE-EMPLOYEE-CSV-LINE
+               ADD 1 TO WS-EXPORTED-COUNT
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           IF NOT MORE-RESULTS OF EMP-SVC-RES
+               SET NO-MORE-TO-EXPORT TO TRUE
+           END-IF
+           .
+
+      * WRITE-EMPLOYEE-CSV-LINE: Writes OUT-EMP in the same column
+      * order IMPEMP's PARSE-CSV-RECORD reads, including the
+      * trailing EMP-ID column so an exported file can be fed
+      * straight back through IMPEMP's upsert mode.
+       WRITE-EMPLOYEE-CSV-LINE.
+           STRING
+               FUNCTION TRIM(LAST-NAME OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(FIRST-NAME OF OUT-EMP OF EMP-SVC-RES) ','
+               ','
+               FUNCTION TRIM(KANA-LAST OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(KANA-FIRST OF OUT-EMP OF EMP-SVC-RES) ','
+               BIRTH-DATE OF OUT-EMP OF EMP-SVC-RES ','
+               DEPT-ID OF OUT-EMP OF EMP-SVC-RES ','
+               EMP-TYPE OF OUT-EMP OF EMP-SVC-RES ','
+               HIRE-DATE OF OUT-EMP OF EMP-SVC-RES ','
+               FUNCTION TRIM(ADDR-LINE-1 OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(CITY OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(STATE-CODE OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(POSTAL-CODE OF OUT-EMP OF EMP-SVC-RES) ','
+               FUNCTION TRIM(COUNTRY-CODE OF OUT-EMP OF EMP-SVC-RES) ','
+               EMP-ID OF OUT-EMP OF EMP-SVC-RES
+               DELIMITED BY SIZE
+               INTO WS-CSV-OUT-BUFFER
+
+           MOVE WS-CSV-OUT-BUFFER TO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+       WRITE-CSV-HEADER.
+           STRING 'LAST_NAME,FIRST_NAME,MIDDLE_NAME,LAST_NAME_KANA,'
+                  'FIRST_NAME_KANA,BIRTH_DATE,DEPT_ID,EMP_TYPE,'
+                  'HIRE_DATE,ADDRESS_LINE_1,CITY,STATE,POSTAL,'
+                  'COUNTRY,EMP_ID'
+               DELIMITED BY SIZE
+               INTO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+       WRITE-LOG-HEADER.
+           MOVE 'Employee Export Log' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE '==================' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE 'Export Summary:' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           STRING 'Total records scanned: ' WS-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-EXPORTED-COUNT TO WS-EXPORTED-DISPLAY
+           STRING 'Exported active employees: ' WS-EXPORTED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-DISPLAY
+           STRING 'Skipped (not active): ' WS-SKIPPED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+           .
