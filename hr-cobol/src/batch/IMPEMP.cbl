@@ -25,17 +25,25 @@
                ASSIGN TO 'hr-cobol/data/import/employees.err'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ERR-FILE-STATUS.
-       
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'hr-cobol/data/import/employees.ckp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-CSV.
        01  CSV-RECORD              PIC X(500).
-       
+
        FD  IMPORT-LOG.
        01  LOG-RECORD              PIC X(200).
-       
+
        FD  ERROR-LOG.
        01  ERROR-RECORD            PIC X(500).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC X(20).
        
        WORKING-STORAGE SECTION.
        
@@ -43,7 +51,15 @@
        
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'IMPEMP'.
        01  WS-VERSION              PIC X(10) VALUE '1.2.0'.
-       
+
+      * Validate-only / dry-run mode, turned on by setting the
+      * IMPEMP_DRY_RUN environment variable to Y before the run - CSV
+      * fields are parsed and validated but EMP-SVC is never called
+      * and the restart checkpoint is left untouched
+       01  WS-ENV-DRY-RUN          PIC X(10).
+       01  WS-DRY-RUN-SW           PIC X VALUE 'N'.
+           88  DRY-RUN-MODE            VALUE 'Y'.
+
       * File status fields
        01  WS-CSV-FILE-STATUS      PIC XX.
            88  CSV-FILE-OK             VALUE '00'.
@@ -52,7 +68,17 @@
        
        01  WS-LOG-FILE-STATUS      PIC XX.
        01  WS-ERR-FILE-STATUS      PIC XX.
-       
+
+       01  WS-CKP-FILE-STATUS      PIC XX.
+           88  CKP-FILE-OK             VALUE '00'.
+           88  CKP-FILE-NOT-FOUND      VALUE '35'.
+
+      * Restart/checkpoint fields - WS-RESTART-LINE is the line number
+      * of the last record successfully processed by a prior run; any
+      * data line at or below it is skipped on this run
+       01  WS-RESTART-LINE         PIC 9(6) VALUE 0.
+       01  WS-CKP-BUFFER           PIC X(20) VALUE SPACES.
+
       * Counters
        01  WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
        01  WS-SUCCESS-COUNT        PIC 9(6) VALUE 0.
@@ -71,10 +97,28 @@
        01  WS-FIELD-LENGTH         PIC 9(4) VALUE 0.
        01  WS-COMMA-POS            PIC 9(4) VALUE 0.
        01  WS-FIELD-COUNT          PIC 9(2) VALUE 0.
-       
+
+      * Quoted-field scanning fields (RFC 4180 style - "" is a literal
+      * quote inside a quoted field)
+       01  WS-SCAN-POS             PIC 9(4) VALUE 0.
+       01  WS-OUT-POS              PIC 9(4) VALUE 0.
+       01  WS-QUOTE-DONE-SW        PIC X VALUE 'N'.
+           88  QUOTE-SCAN-DONE         VALUE 'Y'.
+           88  QUOTE-SCAN-NOT-DONE     VALUE 'N'.
+
       * Temporary numeric conversion fields
        01  WS-NUM-BUFFER           PIC 9(9).
-       
+
+      * Upsert support - when the CSV row carries an EMP_ID and that
+      * employee already exists, the row updates the existing record
+      * instead of creating a new one
+       01  WS-CSV-EMP-ID           PIC 9(9) VALUE 0.
+       01  WS-CSV-PARSED-EMP.
+           COPY employee REPLACING ==05== BY ==10==.
+       01  WS-UPSERT-SW            PIC X VALUE 'N'.
+           88  UPSERT-MODE             VALUE 'Y'.
+           88  ADD-MODE                VALUE 'N'.
+
       * Constants
        78  MAX-FIELD-LENGTH        VALUE 100.
        78  CSV-BUFFER-SIZE         VALUE 500.
@@ -91,23 +135,44 @@
        
        MAIN-PROCESS.
            DISPLAY 'IMPEMP - Employee Import Batch Program v' WS-VERSION
+
+      *    Check for validate-only / dry-run mode
+           MOVE 'N' TO WS-DRY-RUN-SW
+           ACCEPT WS-ENV-DRY-RUN FROM ENVIRONMENT 'IMPEMP_DRY_RUN'
+           IF WS-ENV-DRY-RUN(1:1) = 'Y' OR WS-ENV-DRY-RUN(1:1) = 'y'
+               SET DRY-RUN-MODE TO TRUE
+               DISPLAY 'Dry-run mode - records will be validated '
+                   'but not imported'
+           END-IF
+
            DISPLAY 'Starting import process...'
-           
+
       *    Initialize counters
            MOVE 0 TO WS-TOTAL-COUNT
            MOVE 0 TO WS-SUCCESS-COUNT
            MOVE 0 TO WS-FAILED-COUNT
            MOVE 0 TO WS-LINE-NUMBER
-           
+
+      *    Read restart checkpoint from a prior interrupted run, if any
+      *    A dry run never advances or consumes the checkpoint - it
+      *    always validates the whole file
+           IF NOT DRY-RUN-MODE
+               PERFORM READ-CHECKPOINT
+               IF WS-RESTART-LINE > 0
+                   DISPLAY 'Resuming after line ' WS-RESTART-LINE
+                       ' from a prior checkpoint'
+               END-IF
+           END-IF
+
       *    Open files
            PERFORM OPEN-FILES
-           
+
            IF NOT CSV-FILE-OK
                DISPLAY 'ERROR: Cannot open CSV file'
                PERFORM CLOSE-FILES
                STOP RUN
            END-IF
-           
+
       *    Skip header line
            READ EMPLOYEE-CSV INTO WS-CSV-BUFFER
                AT END
@@ -115,10 +180,10 @@
                    PERFORM CLOSE-FILES
                    STOP RUN
            END-READ
-           
+
            ADD 1 TO WS-LINE-NUMBER
            PERFORM WRITE-LOG-HEADER
-           
+
       *    Process data lines
            PERFORM UNTIL CSV-FILE-EOF
                READ EMPLOYEE-CSV INTO WS-CSV-BUFFER
@@ -126,11 +191,22 @@
                        SET CSV-FILE-EOF TO TRUE
                    NOT AT END
                        ADD 1 TO WS-LINE-NUMBER
-                       ADD 1 TO WS-TOTAL-COUNT
-                       PERFORM PROCESS-CSV-LINE
+                       IF WS-LINE-NUMBER > WS-RESTART-LINE
+                           ADD 1 TO WS-TOTAL-COUNT
+                           PERFORM PROCESS-CSV-LINE
+                           IF NOT DRY-RUN-MODE
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
-           
+
+      *    Job ran to completion - clear the checkpoint so the next
+      *    real run starts from the beginning
+           IF NOT DRY-RUN-MODE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+
       *    Close files and write summary
            PERFORM WRITE-SUMMARY
            PERFORM CLOSE-FILES
@@ -141,7 +217,11 @@
            MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
            
            DISPLAY ' '
-           DISPLAY 'Import completed:'
+           IF DRY-RUN-MODE
+               DISPLAY 'Dry run completed - no records were imported:'
+           ELSE
+               DISPLAY 'Import completed:'
+           END-IF
            DISPLAY '  Total records: ' WS-TOTAL-DISPLAY
            DISPLAY '  Successful:    ' WS-SUCCESS-DISPLAY
            DISPLAY '  Failed:        ' WS-FAILED-DISPLAY
@@ -176,6 +256,46 @@
            CLOSE IMPORT-LOG
            CLOSE ERROR-LOG
            .
+
+       READ-CHECKPOINT.
+      *    Pick up the last line number completed by a prior,
+      *    interrupted run of this job, if a checkpoint file exists
+           MOVE 0 TO WS-RESTART-LINE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-OK
+               READ CHECKPOINT-FILE INTO WS-CKP-BUFFER
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKP-BUFFER(1:6) IS NUMERIC
+                   MOVE WS-CKP-BUFFER(1:6) TO WS-RESTART-LINE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WRITE-CHECKPOINT.
+      *    Record the line just completed so a future run can resume
+      *    after it instead of reprocessing already-imported records
+           MOVE SPACES TO WS-CKP-BUFFER
+           MOVE WS-LINE-NUMBER TO WS-CKP-BUFFER(1:6)
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CKP-BUFFER
+           CLOSE CHECKPOINT-FILE
+           .
+
+       CLEAR-CHECKPOINT.
+      *    The CSV has been read to end-of-file, so there is nothing
+      *    left to restart - reset the checkpoint for the next run
+           MOVE SPACES TO WS-CKP-BUFFER
+           MOVE 0 TO WS-RESTART-LINE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CKP-BUFFER
+           CLOSE CHECKPOINT-FILE
+           .
        
        WRITE-LOG-HEADER.
            MOVE 'Employee Import Log' TO LOG-RECORD
@@ -212,54 +332,190 @@
            .
        
        PROCESS-CSV-LINE.
-      *    Parse CSV line and create employee
+      *    Parse CSV line and create or update employee
            INITIALIZE EMP-SVC-REQ
            INITIALIZE EMP-SVC-RES
-           
+
       *    Set operation and metadata
            MOVE 'A' TO OP-CODE OF EMP-SVC-REQ
            MOVE 'IMPORT' TO USER-ID OF EMP-SVC-REQ
            MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
-           
+
       *    Parse CSV fields
            PERFORM PARSE-CSV-RECORD
-           
+
       *    Validate record
            IF LAST-NAME OF IN-EMP OF EMP-SVC-REQ = SPACES OR
               FIRST-NAME OF IN-EMP OF EMP-SVC-REQ = SPACES
                ADD 1 TO WS-FAILED-COUNT
-               STRING 'Line ' WS-LINE-NUMBER 
+               STRING 'Line ' WS-LINE-NUMBER
                       ': Missing required name fields'
                    DELIMITED BY SIZE INTO WS-ERROR-BUFFER
                MOVE WS-ERROR-BUFFER TO ERROR-RECORD
                WRITE ERROR-RECORD
                EXIT PARAGRAPH
            END-IF
-           
-      *    Call EMP-SVC to add employee
+
+      *    Keep the parsed field values aside - if this row upserts
+      *    an existing employee, EMP-SVC-REQ is rebuilt below as an
+      *    OP-UPDATE request seeded from the employee already on
+      *    file, with these values overlaid on top
+           MOVE IN-EMP OF EMP-SVC-REQ TO WS-CSV-PARSED-EMP
+           SET ADD-MODE TO TRUE
+
+           IF DRY-RUN-MODE
+      *        Validate-only - field checks above passed, so the
+      *        record would be accepted, but EMP-SVC is never called,
+      *        not even the read-only upsert lookup below
+               ADD 1 TO WS-SUCCESS-COUNT
+               IF WS-CSV-EMP-ID NOT = 0
+                   STRING 'Line ' WS-LINE-NUMBER
+                          ': Validation passed (dry run - add-vs-'
+                          'update not resolved) EMP-ID=' WS-CSV-EMP-ID
+                       DELIMITED BY SIZE INTO LOG-RECORD
+               ELSE
+                   STRING 'Line ' WS-LINE-NUMBER
+                          ': Validation passed (dry run - not imported)'
+                       DELIMITED BY SIZE INTO LOG-RECORD
+               END-IF
+               WRITE LOG-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CSV-EMP-ID NOT = 0
+               PERFORM FIND-EXISTING-EMPLOYEE-FOR-UPSERT
+           END-IF
+
+      *    Call EMP-SVC to add or update employee
            CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
-           
+
            IF OK OF EMP-SVC-RES
                ADD 1 TO WS-SUCCESS-COUNT
-               STRING 'Line ' WS-LINE-NUMBER 
-                      ': Successfully imported - EMP-ID=' 
-                      EMP-ID OF OUT-EMP OF EMP-SVC-RES
-                   DELIMITED BY SIZE INTO LOG-RECORD
+               IF UPSERT-MODE
+                   STRING 'Line ' WS-LINE-NUMBER
+                          ': Successfully updated - EMP-ID='
+                          EMP-ID OF OUT-EMP OF EMP-SVC-RES
+                       DELIMITED BY SIZE INTO LOG-RECORD
+               ELSE
+                   STRING 'Line ' WS-LINE-NUMBER
+                          ': Successfully imported - EMP-ID='
+                          EMP-ID OF OUT-EMP OF EMP-SVC-RES
+                       DELIMITED BY SIZE INTO LOG-RECORD
+               END-IF
                WRITE LOG-RECORD
            ELSE
                ADD 1 TO WS-FAILED-COUNT
-               STRING 'Line ' WS-LINE-NUMBER 
+               STRING 'Line ' WS-LINE-NUMBER
                       ': ' STATUS-MSG OF EMP-SVC-RES
                    DELIMITED BY SIZE INTO ERROR-RECORD
                WRITE ERROR-RECORD
            END-IF
            .
+
+      * FIND-EXISTING-EMPLOYEE-FOR-UPSERT: Looks up WS-CSV-EMP-ID via
+      * EMP-SVC's OP-FIND. When found, rebuilds EMP-SVC-REQ as an
+      * OP-UPDATE request seeded from the employee already on file,
+      * with the just-parsed CSV values overlaid on top, so a column
+      * left blank on the CSV row doesn't blank out the existing
+      * record. When not found, the row is left as an OP-ADD - a
+      * caller-supplied EMP-ID is not honored, since ADD-EMPLOYEE
+      * always assigns its own EMP-ID via SEQ-SVC.
+       FIND-EXISTING-EMPLOYEE-FOR-UPSERT.
+           INITIALIZE EMP-SVC-REQ
+           INITIALIZE EMP-SVC-RES
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE WS-CSV-EMP-ID TO Q-EMP-ID OF EMP-SVC-REQ
+           MOVE 'IMPORT' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF OK OF EMP-SVC-RES
+               SET UPSERT-MODE TO TRUE
+           END-IF
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'IMPORT' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+
+           IF UPSERT-MODE
+               MOVE 'U' TO OP-CODE OF EMP-SVC-REQ
+               MOVE OUT-EMP OF EMP-SVC-RES TO IN-EMP OF EMP-SVC-REQ
+               PERFORM OVERLAY-CSV-FIELDS-ONTO-EXISTING
+           ELSE
+               MOVE 'A' TO OP-CODE OF EMP-SVC-REQ
+               MOVE WS-CSV-PARSED-EMP TO IN-EMP OF EMP-SVC-REQ
+           END-IF
+           .
+
+      * OVERLAY-CSV-FIELDS-ONTO-EXISTING: Applies the parsed CSV
+      * values in WS-CSV-PARSED-EMP onto IN-EMP (already seeded from
+      * the employee on file) one field at a time. A blank/zero CSV
+      * column means "leave this field as it is on file" - the same
+      * wildcard convention EMP-SVC's own search filters use.
+       OVERLAY-CSV-FIELDS-ONTO-EXISTING.
+           IF LAST-NAME OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE LAST-NAME OF WS-CSV-PARSED-EMP
+                   TO LAST-NAME OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF FIRST-NAME OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE FIRST-NAME OF WS-CSV-PARSED-EMP
+                   TO FIRST-NAME OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF KANA-LAST OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE KANA-LAST OF WS-CSV-PARSED-EMP
+                   TO KANA-LAST OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF KANA-FIRST OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE KANA-FIRST OF WS-CSV-PARSED-EMP
+                   TO KANA-FIRST OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF BIRTH-DATE OF WS-CSV-PARSED-EMP NOT = 0
+               MOVE BIRTH-DATE OF WS-CSV-PARSED-EMP
+                   TO BIRTH-DATE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF DEPT-ID OF WS-CSV-PARSED-EMP NOT = 0
+               MOVE DEPT-ID OF WS-CSV-PARSED-EMP
+                   TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF EMP-TYPE OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE EMP-TYPE OF WS-CSV-PARSED-EMP
+                   TO EMP-TYPE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF HIRE-DATE OF WS-CSV-PARSED-EMP NOT = 0
+               MOVE HIRE-DATE OF WS-CSV-PARSED-EMP
+                   TO HIRE-DATE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF ADDR-LINE-1 OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE ADDR-LINE-1 OF WS-CSV-PARSED-EMP
+                   TO ADDR-LINE-1 OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF CITY OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE CITY OF WS-CSV-PARSED-EMP
+                   TO CITY OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF STATE-CODE OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE STATE-CODE OF WS-CSV-PARSED-EMP
+                   TO STATE-CODE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF POSTAL-CODE OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE POSTAL-CODE OF WS-CSV-PARSED-EMP
+                   TO POSTAL-CODE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           IF COUNTRY-CODE OF WS-CSV-PARSED-EMP NOT = SPACES
+               MOVE COUNTRY-CODE OF WS-CSV-PARSED-EMP
+                   TO COUNTRY-CODE OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+           .
        
        PARSE-CSV-RECORD.
       *    Parse CSV record into employee structure
       *    CSV Format: LAST_NAME,FIRST_NAME,MIDDLE_NAME,LAST_NAME_KANA,
       *                FIRST_NAME_KANA,BIRTH_DATE,DEPT_ID,EMP_TYPE,
-      *                HIRE_DATE,ADDRESS_LINE_1,CITY,STATE,POSTAL,COUNTRY
+      *                HIRE_DATE,ADDRESS_LINE_1,CITY,STATE,POSTAL,
+      *                COUNTRY,EMP_ID
+      *    EMP_ID is optional and trailing, for upsert from an
+      *    upstream HRIS extract - see FIND-EXISTING-EMPLOYEE-FOR-UPSERT
            
            MOVE 1 TO WS-FIELD-START
            MOVE 0 TO WS-FIELD-COUNT
@@ -298,14 +554,16 @@
                IF WS-FIELD-BUFFER IS NUMERIC
                    MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER) 
                        TO WS-NUM-BUFFER
-                   MOVE WS-NUM-BUFFER TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+                   MOVE WS-NUM-BUFFER
+                       TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
                END-IF
            END-IF
            
       *    Field 8: EMP_TYPE
            PERFORM EXTRACT-CSV-FIELD
            IF WS-FIELD-BUFFER NOT = SPACES
-               MOVE WS-FIELD-BUFFER(1:1) TO EMP-TYPE OF IN-EMP OF EMP-SVC-REQ
+               MOVE WS-FIELD-BUFFER(1:1)
+                   TO EMP-TYPE OF IN-EMP OF EMP-SVC-REQ
            END-IF
            
       *    Field 9: HIRE_DATE
@@ -336,48 +594,115 @@
       *    Field 14: COUNTRY
            PERFORM EXTRACT-CSV-FIELD
            MOVE WS-FIELD-BUFFER TO COUNTRY-CODE OF IN-EMP OF EMP-SVC-REQ
+
+      *    Field 15: EMP_ID (optional - absent on older import files;
+      *    when present and it matches an employee already on file,
+      *    this row is upserted via OP-UPDATE instead of OP-ADD)
+           PERFORM EXTRACT-CSV-FIELD
+           MOVE 0 TO WS-CSV-EMP-ID
+           IF WS-FIELD-BUFFER NOT = SPACES
+               IF WS-FIELD-BUFFER IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                       TO WS-CSV-EMP-ID
+               END-IF
+           END-IF
            .
        
        EXTRACT-CSV-FIELD.
       *    Extract next CSV field from WS-CSV-BUFFER
-      *    Simple implementation - no quoted field support
-      *    WARNING: Fields containing commas will be incorrectly parsed.
-      *    Affected fields: ADDRESS_LINE_1, CITY, names with commas
-           
+      *    A field starting with a quote is handled by
+      *    EXTRACT-QUOTED-CSV-FIELD (embedded commas and doubled
+      *    quotes are honored); otherwise the field runs to the next
+      *    unquoted comma
+
            MOVE SPACES TO WS-FIELD-BUFFER
            ADD 1 TO WS-FIELD-COUNT
-           
+
+           IF WS-CSV-BUFFER(WS-FIELD-START:1) = '"'
+               PERFORM EXTRACT-QUOTED-CSV-FIELD
+           ELSE
+               PERFORM EXTRACT-UNQUOTED-CSV-FIELD
+           END-IF
+           .
+
+       EXTRACT-UNQUOTED-CSV-FIELD.
       *    Reset comma position for clean state
            MOVE 0 TO WS-COMMA-POS
-           
+
       *    Find next comma position
-           INSPECT WS-CSV-BUFFER(WS-FIELD-START:) 
-               TALLYING WS-COMMA-POS 
+           INSPECT WS-CSV-BUFFER(WS-FIELD-START:)
+               TALLYING WS-COMMA-POS
                FOR CHARACTERS BEFORE INITIAL ','
-           
+
       *    Calculate field end position
            COMPUTE WS-FIELD-END = WS-FIELD-START + WS-COMMA-POS - 1
-           
+
       *    Extract field value
            IF WS-COMMA-POS > 0
-               COMPUTE WS-FIELD-LENGTH = WS-FIELD-END - WS-FIELD-START + 1
-               IF WS-FIELD-LENGTH > 0 AND 
+               COMPUTE WS-FIELD-LENGTH =
+                   WS-FIELD-END - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
                   WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
                    MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
                        TO WS-FIELD-BUFFER
                END-IF
            ELSE
       *        No comma found - extract remainder as last field
-               COMPUTE WS-FIELD-LENGTH = CSV-BUFFER-SIZE - WS-FIELD-START + 1
-               IF WS-FIELD-LENGTH > 0 AND 
+               COMPUTE WS-FIELD-LENGTH =
+                   CSV-BUFFER-SIZE - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
                   WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
                    MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
                        TO WS-FIELD-BUFFER
                END-IF
            END-IF
-           
+
       *    Move to next field (skip comma)
            COMPUTE WS-FIELD-START = WS-FIELD-END + 2
            .
-       
+
+       EXTRACT-QUOTED-CSV-FIELD.
+      *    WS-FIELD-START points at the opening quote; copy characters
+      *    up to the closing quote into WS-FIELD-BUFFER, collapsing
+      *    "" pairs into a single literal quote, then skip the
+      *    delimiting comma (if any) that follows the closing quote
+           COMPUTE WS-SCAN-POS = WS-FIELD-START + 1
+           MOVE 0 TO WS-OUT-POS
+           SET QUOTE-SCAN-NOT-DONE TO TRUE
+
+           PERFORM UNTIL QUOTE-SCAN-DONE
+                   OR WS-SCAN-POS > CSV-BUFFER-SIZE
+               IF WS-CSV-BUFFER(WS-SCAN-POS:1) = '"'
+                   IF WS-SCAN-POS < CSV-BUFFER-SIZE AND
+                      WS-CSV-BUFFER(WS-SCAN-POS + 1:1) = '"'
+      *                Escaped quote - emit one literal quote
+                       ADD 1 TO WS-OUT-POS
+                       IF WS-OUT-POS <= MAX-FIELD-LENGTH
+                           MOVE '"' TO WS-FIELD-BUFFER(WS-OUT-POS:1)
+                       END-IF
+                       ADD 2 TO WS-SCAN-POS
+                   ELSE
+      *                Closing quote
+                       ADD 1 TO WS-SCAN-POS
+                       SET QUOTE-SCAN-DONE TO TRUE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-OUT-POS
+                   IF WS-OUT-POS <= MAX-FIELD-LENGTH
+                       MOVE WS-CSV-BUFFER(WS-SCAN-POS:1)
+                           TO WS-FIELD-BUFFER(WS-OUT-POS:1)
+                   END-IF
+                   ADD 1 TO WS-SCAN-POS
+               END-IF
+           END-PERFORM
+
+      *    Skip the delimiting comma after the closing quote, if any
+           IF WS-SCAN-POS <= CSV-BUFFER-SIZE AND
+              WS-CSV-BUFFER(WS-SCAN-POS:1) = ','
+               ADD 1 TO WS-SCAN-POS
+           END-IF
+
+           MOVE WS-SCAN-POS TO WS-FIELD-START
+           .
+
        END PROGRAM IMPEMP.
