@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGEPII.
+      ******************************************************************
+      * PURGEPII - Terminated Employee PII Retention/Anonymization
+      * Purpose: Scrub personal fields (name, kana, birth date,
+      *          address) off terminated employee records once
+      *          CONFIG's PII-RETENTION-DAYS has elapsed past their
+      *          VALID-TO, while leaving EMP-ID and every other
+      *          non-personal field intact so AUDIT-LOG and PAYROLL
+      *          history still reconcile against that EMP-ID
+      * Input: EMP-SVC (cursor-based search over EMPLOYEE-FILE)
+      * Output: Console report (DISPLAY) and the scrubbed records
+      *         themselves, written back through EMP-SVC's UPDATE
+      *         operation (version-checked, audit logged)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z.
+       OBJECT-COMPUTER. IBM-Z.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE 'PURGEPII'.
+       01  WS-VERSION               PIC X(10) VALUE '1.0.0'.
+
+           COPY config.
+
+      * Working storage for EMP-SVC calls
+           COPY emp-req.
+           COPY emp-res.
+
+      * Cursor-based scan over every employee EMP-SVC knows about,
+      * the same paging shape EXPEMP/HRMENU's search screen use
+       01  WS-SEARCH-CURSOR         PIC 9(9) VALUE 0.
+       01  WS-MORE-SW               PIC X VALUE 'Y'.
+           88  MORE-TO-SCAN             VALUE 'Y'.
+           88  NO-MORE-TO-SCAN          VALUE 'N'.
+
+      * A terminated employee's VALID-TO no longer spans today, so
+      * every EMP-SVC lookup here must ask for the latest version on
+      * file rather than the version effective as of today
+       78  LATEST-VERSION-DATE      VALUE 99999999.
+
+      * Working storage for DATE-UTIL calls
+       01  WS-DATE-OPERATION        PIC X(2).
+       01  WS-DATE-1                PIC 9(8).
+       01  WS-DATE-2                PIC 9(8).
+       01  WS-DATE-RESULT           PIC S9(9).
+       01  WS-DATE-STATUS           PIC 9.
+       01  WS-CURRENT-DATE-NUM      PIC 9(8).
+       01  WS-PURGE-CUTOFF-DATE     PIC 9(8).
+
+      * Result of CHECK-PURGEABLE, tested by SCAN-NEXT-EMPLOYEE
+       01  WS-PURGE-SW              PIC X VALUE 'N'.
+           88  IS-PURGEABLE             VALUE 'Y'.
+           88  NOT-PURGEABLE            VALUE 'N'.
+
+      * Counters
+       01  WS-TOTAL-COUNT           PIC 9(6) VALUE 0.
+       01  WS-SCRUBBED-COUNT        PIC 9(6) VALUE 0.
+       01  WS-SKIPPED-COUNT         PIC 9(6) VALUE 0.
+       01  WS-FAILED-COUNT          PIC 9(6) VALUE 0.
+
+       01  WS-TOTAL-DISPLAY         PIC ZZZ,ZZ9.
+       01  WS-SCRUBBED-DISPLAY      PIC ZZZ,ZZ9.
+       01  WS-SKIPPED-DISPLAY       PIC ZZZ,ZZ9.
+       01  WS-FAILED-DISPLAY        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY 'PURGEPII - PII Retention/Anonymization Batch v'
+               WS-VERSION
+
+           IF PII-RETENTION-DAYS OF CONFIG = 0
+               DISPLAY 'PII-RETENTION-DAYS is 0 - purge disabled'
+               STOP RUN
+           END-IF
+
+           DISPLAY 'Retention period: ' PII-RETENTION-DAYS OF CONFIG
+               ' days past VALID-TO'
+
+           MOVE 'C' TO WS-DATE-OPERATION
+           CALL 'DATE-UTIL' USING WS-DATE-OPERATION WS-DATE-1 WS-DATE-2
+                                  WS-DATE-RESULT WS-DATE-STATUS
+           MOVE WS-DATE-RESULT TO WS-CURRENT-DATE-NUM
+
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-SCRUBBED-COUNT
+           MOVE 0 TO WS-SKIPPED-COUNT
+           MOVE 0 TO WS-FAILED-COUNT
+
+           SET MORE-TO-SCAN TO TRUE
+           MOVE 0 TO WS-SEARCH-CURSOR
+
+           PERFORM SCAN-NEXT-EMPLOYEE
+               UNTIL NO-MORE-TO-SCAN
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           MOVE WS-SCRUBBED-COUNT TO WS-SCRUBBED-DISPLAY
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-DISPLAY
+           MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
+
+           DISPLAY ' '
+           DISPLAY 'PII purge completed:'
+           DISPLAY '  Total scanned:  ' WS-TOTAL-DISPLAY
+           DISPLAY '  Scrubbed:       ' WS-SCRUBBED-DISPLAY
+           DISPLAY '  Skipped:        ' WS-SKIPPED-DISPLAY
+           DISPLAY '  Update failures:' WS-FAILED-DISPLAY
+
+           STOP RUN
+           .
+
+      * SCAN-NEXT-EMPLOYEE: Pages one employee forward via EMP-SVC's
+      * OP-FIND (Q-EMP-ID = 0 pages the whole file in EMP-ID order),
+      * decides whether it is purgeable, and advances the cursor from
+      * NEXT-CURSOR the same way EXPEMP does.
+       SCAN-NEXT-EMPLOYEE.
+           INITIALIZE EMP-SVC-REQ
+           INITIALIZE EMP-SVC-RES
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'PURGEPII' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+           MOVE LATEST-VERSION-DATE TO AS-OF-DATE OF EMP-SVC-REQ
+           MOVE 0 TO Q-EMP-ID OF EMP-SVC-REQ
+           MOVE WS-SEARCH-CURSOR TO Q-CURSOR OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF NOT OK OF EMP-SVC-RES
+               SET NO-MORE-TO-SCAN TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE NEXT-CURSOR OF EMP-SVC-RES TO WS-SEARCH-CURSOR
+
+           PERFORM CHECK-PURGEABLE
+           IF IS-PURGEABLE
+               PERFORM SCRUB-EMPLOYEE
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           IF NOT MORE-RESULTS OF EMP-SVC-RES
+               SET NO-MORE-TO-SCAN TO TRUE
+           END-IF
+           .
+
+      * CHECK-PURGEABLE: Sets IS-PURGEABLE when OUT-EMP is
+      * terminated, not already scrubbed, and CONFIG's retention
+      * period has elapsed past its VALID-TO.
+       CHECK-PURGEABLE.
+           SET NOT-PURGEABLE TO TRUE
+
+           IF NOT TERMINATED OF OUT-EMP OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PII-IS-SCRUBBED OF OUT-EMP OF EMP-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE VALID-TO OF OUT-EMP OF EMP-SVC-RES TO WS-DATE-1
+           MOVE PII-RETENTION-DAYS OF CONFIG TO WS-DATE-2
+           MOVE 'A' TO WS-DATE-OPERATION
+           CALL 'DATE-UTIL' USING WS-DATE-OPERATION WS-DATE-1 WS-DATE-2
+                                  WS-DATE-RESULT WS-DATE-STATUS
+           MOVE WS-DATE-RESULT TO WS-PURGE-CUTOFF-DATE
+
+           IF WS-PURGE-CUTOFF-DATE <= WS-CURRENT-DATE-NUM
+               SET IS-PURGEABLE TO TRUE
+           END-IF
+           .
+
+      * SCRUB-EMPLOYEE: Re-fetches the employee singly (OUT-EMP from
+      * the paging call above may not carry the very latest
+      * REC-VERSION), blanks its personal fields, sets PII-SCRUBBED,
+      * and writes it back through EMP-SVC's UPDATE operation -
+      * EMP-ID, DEPT-ID, dates and status are all left untouched.
+       SCRUB-EMPLOYEE.
+           INITIALIZE EMP-SVC-REQ
+           INITIALIZE EMP-SVC-RES
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE EMP-ID OF OUT-EMP OF EMP-SVC-RES TO Q-EMP-ID OF
+               EMP-SVC-REQ
+           MOVE 'PURGEPII' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+           MOVE LATEST-VERSION-DATE TO AS-OF-DATE OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF NOT OK OF EMP-SVC-RES
+               ADD 1 TO WS-FAILED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'U' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'PURGEPII' TO USER-ID OF EMP-SVC-REQ
+           MOVE SPACES TO CORR-ID OF EMP-SVC-REQ
+           MOVE OUT-EMP OF EMP-SVC-RES TO IN-EMP OF EMP-SVC-REQ
+
+           MOVE SPACES TO LAST-NAME OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO FIRST-NAME OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO KANA-LAST OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO KANA-FIRST OF IN-EMP OF EMP-SVC-REQ
+           MOVE 0 TO BIRTH-DATE OF IN-EMP OF EMP-SVC-REQ
+           MOVE 0 TO ADDR-LINE-COUNT OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO ADDR-LINE-1 OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO ADDR-LINE-2 OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO ADDR-LINE-3 OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO ADDR-LINE-4 OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO ADDR-LINE-5 OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO CITY OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO STATE-CODE OF IN-EMP OF EMP-SVC-REQ
+           MOVE SPACES TO POSTAL-CODE OF IN-EMP OF EMP-SVC-REQ
+           SET PII-IS-SCRUBBED OF IN-EMP OF EMP-SVC-REQ TO TRUE
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF OK OF EMP-SVC-RES
+               ADD 1 TO WS-SCRUBBED-COUNT
+               DISPLAY '  Scrubbed EMP-ID=' EMP-ID OF IN-EMP
+                   OF EMP-SVC-REQ
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+               DISPLAY '  FAILED EMP-ID=' EMP-ID OF IN-EMP
+                   OF EMP-SVC-REQ ' - ' STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           .
+
+       END PROGRAM PURGEPII.
