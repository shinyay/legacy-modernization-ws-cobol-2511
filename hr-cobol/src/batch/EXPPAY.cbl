@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPPAY.
+      ******************************************************************
+      * EXPPAY - Export Payroll for Bank Transfer
+      * Purpose: Write a bank-transfer-formatted extract of approved
+      *          (or paid) payroll records for a pay period, so
+      *          payroll doesn't have to be keyed into the bank
+      *          portal by hand from a printed register
+      * Input: hr-cobol/data/payroll.dat
+      * Output: hr-cobol/data/export/payroll_transfer.dat
+      *         hr-cobol/data/export/payroll_transfer.log
+      *
+      * NOTE: There is no bank account/routing record anywhere in
+      * this system yet - EMPLOYEE.CPY carries no bank details at
+      * all - so the extract below identifies each payment by EMP-ID
+      * rather than an account number. It is positioned for a
+      * downstream process (or a future BANK-ACCOUNT record) to
+      * resolve EMP-ID to the actual destination account.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE
+               ASSIGN TO 'hr-cobol/data/payroll.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-FILE-STATUS.
+
+           SELECT TRANSFER-FILE
+               ASSIGN TO 'hr-cobol/data/export/payroll_transfer.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XFR-FILE-STATUS.
+
+           SELECT EXPORT-LOG
+               ASSIGN TO 'hr-cobol/data/export/payroll_transfer.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD           PIC X(1000).
+
+      * TRANSFER-RECORD layout (fixed-width, zero-padded, no
+      * delimiters - the shape a bank transfer batch file expects,
+      * unlike IMPEMP/EXPEMP's comma-delimited CSV):
+      *   1-9    EMP-ID            (payee identifier)
+      *   10-15  PAY-PERIOD        (YYYYMM)
+      *   16-23  PAY-DATE          (YYYYMMDD)
+      *   24-26  PAY-CURRENCY
+      *   27-39  TRANSFER-AMOUNT   (13 digits, 2 implied decimals,
+      *                             unsigned - always the absolute
+      *                             value of NET-PAY)
+      *   40-60  FILLER
+       FD  TRANSFER-FILE.
+       01  TRANSFER-RECORD.
+           05  XFR-EMP-ID           PIC 9(9).
+           05  XFR-PAY-PERIOD       PIC 9(6).
+           05  XFR-PAY-DATE         PIC 9(8).
+           05  XFR-CURRENCY         PIC X(3).
+           05  XFR-AMOUNT           PIC 9(11)V99.
+           05  XFR-FILLER           PIC X(21).
+
+       FD  EXPORT-LOG.
+       01  LOG-RECORD               PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE 'EXPPAY'.
+       01  WS-VERSION               PIC X(10) VALUE '1.0.0'.
+
+      * Pay-period filter, set by environment variable before the
+      * run - blank means "every approved/paid period on file"
+       01  WS-ENV-PAY-PERIOD        PIC X(10).
+       01  WS-PERIOD-FILTER         PIC 9(6) VALUE 0.
+
+      * File status fields
+       01  WS-PAY-FILE-STATUS       PIC XX.
+           88  PAY-FILE-OK              VALUE '00'.
+           88  PAY-FILE-EOF             VALUE '10'.
+           88  PAY-FILE-NOT-FOUND       VALUE '35'.
+
+       01  WS-XFR-FILE-STATUS       PIC XX.
+       01  WS-LOG-FILE-STATUS       PIC XX.
+
+       01  WS-PAY-REC.
+           COPY payroll REPLACING ==05== BY ==10==.
+
+      * Counters
+       01  WS-TOTAL-COUNT           PIC 9(6) VALUE 0.
+       01  WS-EXPORTED-COUNT        PIC 9(6) VALUE 0.
+       01  WS-SKIPPED-COUNT         PIC 9(6) VALUE 0.
+       01  WS-TRANSFER-TOTAL        PIC 9(11)V99 VALUE 0.
+
+      * Display fields
+       01  WS-TOTAL-DISPLAY         PIC ZZZ,ZZ9.
+       01  WS-EXPORTED-DISPLAY      PIC ZZZ,ZZ9.
+       01  WS-SKIPPED-DISPLAY       PIC ZZZ,ZZ9.
+       01  WS-TRANSFER-TOTAL-DISP   PIC Z(9)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY 'EXPPAY - Payroll Transfer Export Batch Program v'
+               WS-VERSION
+
+      *    Check for a pay-period filter
+           MOVE 0 TO WS-PERIOD-FILTER
+           ACCEPT WS-ENV-PAY-PERIOD FROM ENVIRONMENT 'EXPPAY_PAY_PERIOD'
+           IF WS-ENV-PAY-PERIOD(1:6) IS NUMERIC
+               MOVE WS-ENV-PAY-PERIOD(1:6) TO WS-PERIOD-FILTER
+               DISPLAY 'Exporting pay period ' WS-PERIOD-FILTER
+           END-IF
+
+           DISPLAY 'Starting payroll transfer export...'
+
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-EXPORTED-COUNT
+           MOVE 0 TO WS-SKIPPED-COUNT
+           MOVE 0 TO WS-TRANSFER-TOTAL
+
+           PERFORM OPEN-FILES
+
+           IF PAY-FILE-NOT-FOUND
+               DISPLAY 'No payroll records on file.'
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           IF NOT PAY-FILE-OK
+               DISPLAY 'ERROR: Cannot open payroll file'
+               PERFORM CLOSE-FILES
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-LOG-HEADER
+
+           PERFORM UNTIL PAY-FILE-EOF
+               READ PAYROLL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PAYROLL-RECORD TO WS-PAY-REC
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM EXPORT-PAYROLL-LINE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           MOVE WS-EXPORTED-COUNT TO WS-EXPORTED-DISPLAY
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-DISPLAY
+
+           DISPLAY ' '
+           DISPLAY 'Payroll transfer export completed:'
+           DISPLAY '  Total scanned: ' WS-TOTAL-DISPLAY
+           DISPLAY '  Exported:      ' WS-EXPORTED-DISPLAY
+           DISPLAY '  Skipped:       ' WS-SKIPPED-DISPLAY
+
+           DISPLAY 'Export finished successfully'
+           STOP RUN
+           .
+
+       OPEN-FILES.
+           OPEN INPUT PAYROLL-FILE
+           OPEN OUTPUT TRANSFER-FILE
+           OPEN OUTPUT EXPORT-LOG
+           .
+
+       CLOSE-FILES.
+           IF PAY-FILE-OK OR PAY-FILE-EOF
+               CLOSE PAYROLL-FILE
+           END-IF
+           CLOSE TRANSFER-FILE
+           CLOSE EXPORT-LOG
+           .
+
+      * EXPORT-PAYROLL-LINE: Writes one TRANSFER-RECORD for a
+      * WS-PAY-REC that is PAY-APPROVED or PAY-PAID, matches the
+      * pay-period filter (when one is set), and has a positive
+      * NET-PAY. Everything else is skipped and tallied.
+       EXPORT-PAYROLL-LINE.
+           IF NOT PAY-APPROVED OF WS-PAY-REC
+                   AND NOT PAY-PAID OF WS-PAY-REC
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-PERIOD-FILTER NOT = 0
+                   AND PAY-PERIOD OF WS-PAY-REC NOT = WS-PERIOD-FILTER
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NET-PAY OF WS-PAY-REC NOT > 0
+               ADD 1 TO WS-SKIPPED-COUNT
+               STRING 'Skipped PAY-ID=' PAY-ID OF WS-PAY-REC
+                      ' EMP-ID=' EMP-ID OF WS-PAY-REC
+                      ' - NET-PAY not positive'
+                   DELIMITED BY SIZE INTO LOG-RECORD
+               WRITE LOG-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE EMP-ID OF WS-PAY-REC TO XFR-EMP-ID
+           MOVE PAY-PERIOD OF WS-PAY-REC TO XFR-PAY-PERIOD
+           MOVE PAY-DATE OF WS-PAY-REC TO XFR-PAY-DATE
+           MOVE PAY-CURRENCY OF WS-PAY-REC TO XFR-CURRENCY
+           MOVE NET-PAY OF WS-PAY-REC TO XFR-AMOUNT
+           MOVE SPACES TO XFR-FILLER
+
+           WRITE TRANSFER-RECORD
+
+           ADD 1 TO WS-EXPORTED-COUNT
+           ADD NET-PAY OF WS-PAY-REC TO WS-TRANSFER-TOTAL
+           .
+
+       WRITE-LOG-HEADER.
+           MOVE 'Payroll Transfer Export Log' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE '============================' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE 'Export Summary:' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           STRING 'Total records scanned: ' WS-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-EXPORTED-COUNT TO WS-EXPORTED-DISPLAY
+           STRING 'Transfers exported: ' WS-EXPORTED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-DISPLAY
+           STRING 'Skipped: ' WS-SKIPPED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-TRANSFER-TOTAL TO WS-TRANSFER-TOTAL-DISP
+           STRING 'Total transfer amount: ' WS-TRANSFER-TOTAL-DISP
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       END PROGRAM EXPPAY.
