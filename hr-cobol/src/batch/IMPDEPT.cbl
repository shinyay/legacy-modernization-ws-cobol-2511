@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPDEPT.
+      ******************************************************************
+      * IMPDEPT - Import Departments
+      * Purpose: Bulk import department records from CSV file
+      * Input: data/import/departments.csv
+      * Output: data/import/departments.log
+      *         data/import/departments.err
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-CSV
+               ASSIGN TO 'hr-cobol/data/import/departments.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT IMPORT-LOG
+               ASSIGN TO 'hr-cobol/data/import/departments.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT ERROR-LOG
+               ASSIGN TO 'hr-cobol/data/import/departments.err'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-CSV.
+       01  CSV-RECORD              PIC X(500).
+
+       FD  IMPORT-LOG.
+       01  LOG-RECORD              PIC X(200).
+
+       FD  ERROR-LOG.
+       01  ERROR-RECORD            PIC X(500).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'IMPDEPT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+      * File status fields
+       01  WS-CSV-FILE-STATUS      PIC XX.
+           88  CSV-FILE-OK             VALUE '00'.
+           88  CSV-FILE-EOF            VALUE '10'.
+           88  CSV-FILE-NOT-FOUND      VALUE '35'.
+
+       01  WS-LOG-FILE-STATUS      PIC XX.
+       01  WS-ERR-FILE-STATUS      PIC XX.
+
+      * Counters
+       01  WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
+       01  WS-SUCCESS-COUNT        PIC 9(6) VALUE 0.
+       01  WS-FAILED-COUNT         PIC 9(6) VALUE 0.
+       01  WS-LINE-NUMBER          PIC 9(6) VALUE 0.
+
+      * Working storage for DEPT-SVC calls
+           COPY dept-req.
+           COPY dept-res.
+
+      * CSV parsing fields
+       01  WS-CSV-BUFFER           PIC X(500).
+       01  WS-FIELD-BUFFER         PIC X(100).
+       01  WS-FIELD-START          PIC 9(4) VALUE 1.
+       01  WS-FIELD-END            PIC 9(4) VALUE 0.
+       01  WS-FIELD-LENGTH         PIC 9(4) VALUE 0.
+       01  WS-COMMA-POS            PIC 9(4) VALUE 0.
+       01  WS-FIELD-COUNT          PIC 9(2) VALUE 0.
+
+      * Temporary numeric conversion fields
+       01  WS-NUM-BUFFER           PIC 9(9).
+
+      * Constants
+       78  MAX-FIELD-LENGTH        VALUE 100.
+       78  CSV-BUFFER-SIZE         VALUE 500.
+
+      * Error buffer
+       01  WS-ERROR-BUFFER         PIC X(500).
+
+      * Display fields for counters
+       01  WS-TOTAL-DISPLAY        PIC ZZZ,ZZ9.
+       01  WS-SUCCESS-DISPLAY      PIC ZZZ,ZZ9.
+       01  WS-FAILED-DISPLAY       PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY 'IMPDEPT - Department Import Batch Program v'
+               WS-VERSION
+           DISPLAY 'Starting import process...'
+
+      *    Initialize counters
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-SUCCESS-COUNT
+           MOVE 0 TO WS-FAILED-COUNT
+           MOVE 0 TO WS-LINE-NUMBER
+
+      *    Open files
+           PERFORM OPEN-FILES
+
+           IF NOT CSV-FILE-OK
+               DISPLAY 'ERROR: Cannot open CSV file'
+               PERFORM CLOSE-FILES
+               STOP RUN
+           END-IF
+
+      *    Skip header line
+           READ DEPARTMENT-CSV INTO WS-CSV-BUFFER
+               AT END
+                   DISPLAY 'ERROR: CSV file is empty'
+                   PERFORM CLOSE-FILES
+                   STOP RUN
+           END-READ
+
+           ADD 1 TO WS-LINE-NUMBER
+           PERFORM WRITE-LOG-HEADER
+
+      *    Process data lines
+           PERFORM UNTIL CSV-FILE-EOF
+               READ DEPARTMENT-CSV INTO WS-CSV-BUFFER
+                   AT END
+                       SET CSV-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM PROCESS-CSV-LINE
+               END-READ
+           END-PERFORM
+
+      *    Close files and write summary
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+      *    Display summary
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           MOVE WS-SUCCESS-COUNT TO WS-SUCCESS-DISPLAY
+           MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
+
+           DISPLAY ' '
+           DISPLAY 'Import completed:'
+           DISPLAY '  Total records: ' WS-TOTAL-DISPLAY
+           DISPLAY '  Successful:    ' WS-SUCCESS-DISPLAY
+           DISPLAY '  Failed:        ' WS-FAILED-DISPLAY
+
+      *    Set exit code
+           IF WS-FAILED-COUNT = 0
+               DISPLAY 'All records imported successfully'
+               STOP RUN
+           ELSE
+               IF WS-SUCCESS-COUNT = 0
+                   DISPLAY 'All records failed'
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY 'Some records failed - see error log'
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               STOP RUN
+           END-IF
+           .
+
+       OPEN-FILES.
+      *    Open CSV input file
+           OPEN INPUT DEPARTMENT-CSV
+
+      *    Open log files
+           OPEN OUTPUT IMPORT-LOG
+           OPEN OUTPUT ERROR-LOG
+           .
+
+       CLOSE-FILES.
+           CLOSE DEPARTMENT-CSV
+           CLOSE IMPORT-LOG
+           CLOSE ERROR-LOG
+           .
+
+       WRITE-LOG-HEADER.
+           MOVE 'Department Import Log' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE '======================' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE 'Import Summary:' TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           STRING 'Total records processed: ' WS-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-SUCCESS-COUNT TO WS-SUCCESS-DISPLAY
+           STRING 'Successful imports: ' WS-SUCCESS-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           MOVE WS-FAILED-COUNT TO WS-FAILED-DISPLAY
+           STRING 'Failed imports: ' WS-FAILED-DISPLAY
+               DELIMITED BY SIZE INTO LOG-RECORD
+           WRITE LOG-RECORD
+           .
+
+       PROCESS-CSV-LINE.
+      *    Parse CSV line and create department
+           INITIALIZE DEPT-SVC-REQ
+           INITIALIZE DEPT-SVC-RES
+
+      *    Set operation and metadata
+           MOVE 'A' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'IMPORT' TO USER-ID OF DEPT-SVC-REQ
+           MOVE SPACES TO CORR-ID OF DEPT-SVC-REQ
+
+      *    Parse CSV fields
+           PERFORM PARSE-CSV-RECORD
+
+      *    Validate record
+           IF DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ = SPACES
+               ADD 1 TO WS-FAILED-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': Missing required DEPT_NAME field'
+                   DELIMITED BY SIZE INTO WS-ERROR-BUFFER
+               MOVE WS-ERROR-BUFFER TO ERROR-RECORD
+               WRITE ERROR-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Call DEPT-SVC to add department
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           IF OK OF DEPT-SVC-RES
+               ADD 1 TO WS-SUCCESS-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': Successfully imported - DEPT-ID='
+                      DEPT-ID OF OUT-DEPT OF DEPT-SVC-RES
+                   DELIMITED BY SIZE INTO LOG-RECORD
+               WRITE LOG-RECORD
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+               STRING 'Line ' WS-LINE-NUMBER
+                      ': ' STATUS-MSG OF DEPT-SVC-RES
+                   DELIMITED BY SIZE INTO ERROR-RECORD
+               WRITE ERROR-RECORD
+           END-IF
+           .
+
+       PARSE-CSV-RECORD.
+      *    Parse CSV record into department structure
+      *    CSV Format: DEPT_NAME,PARENT_DEPT_ID,MANAGER_EMP_ID,
+      *                MAX_CAPACITY
+
+           MOVE 1 TO WS-FIELD-START
+           MOVE 0 TO WS-FIELD-COUNT
+
+      *    Field 1: DEPT_NAME
+           PERFORM EXTRACT-CSV-FIELD
+           MOVE WS-FIELD-BUFFER TO DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ
+
+      *    Field 2: PARENT_DEPT_ID
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES
+               IF WS-FIELD-BUFFER IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                       TO WS-NUM-BUFFER
+                   MOVE WS-NUM-BUFFER
+                       TO PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+               END-IF
+           END-IF
+
+      *    Field 3: MANAGER_EMP_ID
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES
+               IF WS-FIELD-BUFFER IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                       TO WS-NUM-BUFFER
+                   MOVE WS-NUM-BUFFER
+                       TO MANAGER-EMP-ID OF IN-DEPT OF DEPT-SVC-REQ
+               END-IF
+           END-IF
+
+      *    Field 4: MAX_CAPACITY
+           PERFORM EXTRACT-CSV-FIELD
+           IF WS-FIELD-BUFFER NOT = SPACES
+               IF WS-FIELD-BUFFER IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-FIELD-BUFFER)
+                       TO WS-NUM-BUFFER
+                   MOVE WS-NUM-BUFFER
+                       TO MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ
+               END-IF
+           END-IF
+           .
+
+       EXTRACT-CSV-FIELD.
+      *    Extract next CSV field from WS-CSV-BUFFER
+      *    Simple implementation - no quoted field support
+      *    WARNING: Fields containing commas will be incorrectly parsed.
+      *    Affected fields: DEPT_NAME with commas
+
+           MOVE SPACES TO WS-FIELD-BUFFER
+           ADD 1 TO WS-FIELD-COUNT
+
+      *    Reset comma position for clean state
+           MOVE 0 TO WS-COMMA-POS
+
+      *    Find next comma position
+           INSPECT WS-CSV-BUFFER(WS-FIELD-START:)
+               TALLYING WS-COMMA-POS
+               FOR CHARACTERS BEFORE INITIAL ','
+
+      *    Calculate field end position
+           COMPUTE WS-FIELD-END = WS-FIELD-START + WS-COMMA-POS - 1
+
+      *    Extract field value
+           IF WS-COMMA-POS > 0
+               COMPUTE WS-FIELD-LENGTH =
+                   WS-FIELD-END - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
+                  WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
+                   MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
+                       TO WS-FIELD-BUFFER
+               END-IF
+           ELSE
+      *        No comma found - extract remainder as last field
+               COMPUTE WS-FIELD-LENGTH =
+                   CSV-BUFFER-SIZE - WS-FIELD-START + 1
+               IF WS-FIELD-LENGTH > 0 AND
+                  WS-FIELD-LENGTH <= MAX-FIELD-LENGTH
+                   MOVE WS-CSV-BUFFER(WS-FIELD-START:WS-FIELD-LENGTH)
+                       TO WS-FIELD-BUFFER
+               END-IF
+           END-IF
+
+      *    Move to next field (skip comma)
+           COMPUTE WS-FIELD-START = WS-FIELD-END + 2
+           .
+
+       END PROGRAM IMPDEPT.
