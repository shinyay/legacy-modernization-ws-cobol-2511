@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEMP.
+      ******************************************************************
+      * RECEMP - Department Headcount Reconciliation
+      * Purpose: Recount active EMPLOYEE-FILE rows per DEPT-ID and
+      *          compare against each department's stored
+      *          CURRENT-COUNT, to catch drift left by a missed update
+      *          path or a failure mid-transfer. Report-only by
+      *          default; set environment variable RECEMP_CORRECT=Y to
+      *          also write corrected CURRENT-COUNT values back
+      *          through DEPT-SVC.
+      * Input: hr-cobol/data/departments.dat
+      *        hr-cobol/data/employees.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO 'hr-cobol/data/departments.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'hr-cobol/data/employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-FILE.
+       01  DEPARTMENT-RECORD       PIC X(1000).
+
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD         PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'RECEMP'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+       01  WS-DEPT-FILE-STATUS     PIC XX.
+           88  DEPT-FILE-OK            VALUE '00'.
+           88  DEPT-FILE-EOF           VALUE '10'.
+           88  DEPT-FILE-NOT-FOUND     VALUE '35'.
+
+       01  WS-EMP-FILE-STATUS      PIC XX.
+           88  EMP-FILE-OK             VALUE '00'.
+           88  EMP-FILE-EOF            VALUE '10'.
+           88  EMP-FILE-NOT-FOUND      VALUE '35'.
+
+      * In-memory department table loaded from DEPARTMENT-FILE,
+      * filtered at load time (see LOAD-DEPARTMENTS) to the
+      * currently-effective version of each department, so a
+      * department with more than one effective-dated version on
+      * file is reconciled exactly once.
+       01  WS-DEPT-COUNT           PIC 9(5) VALUE 0.
+       78  MAX-DEPTS               VALUE 500.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               COPY department REPLACING ==05== BY ==10==.
+       01  WS-DEPT-ACTUAL-COUNT    PIC 9(5) OCCURS 500 TIMES VALUE 0.
+
+      * LOAD-DEPARTMENTS scratch area - holds each record read from
+      * file before the currently-effective check decides whether it
+      * is copied into WS-DEPT-TABLE.
+       01  WS-LOAD-DEPT-REC.
+           COPY department REPLACING ==05== BY ==10==.
+
+      * Employee record as read from EMPLOYEE-FILE
+       01  WS-EMP-REC.
+           COPY employee REPLACING ==05== BY ==10==.
+
+      * Working storage for DEPT-SVC correction calls
+           COPY dept-req.
+           COPY dept-res.
+
+       01  WS-ENV-CORRECT          PIC X(10).
+       01  WS-CORRECT-SW           PIC X     VALUE 'N'.
+           88  CORRECT-MODE            VALUE 'Y'.
+
+       01  WS-MATCH-COUNT          PIC 9(5) VALUE 0.
+       01  WS-MISMATCH-COUNT       PIC 9(5) VALUE 0.
+       01  WS-CORRECTED-COUNT      PIC 9(5) VALUE 0.
+       01  WS-CORRECT-FAILED-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-DISPLAY-DEPT-ID      PIC Z(5)9.
+       01  WS-DISPLAY-STORED       PIC ZZ,ZZ9.
+       01  WS-DISPLAY-ACTUAL       PIC ZZ,ZZ9.
+       01  WS-DISPLAY-MATCH        PIC ZZ9.
+       01  WS-DISPLAY-MISMATCH     PIC ZZ9.
+       01  WS-DISPLAY-CORRECTED    PIC ZZ9.
+       01  WS-DISPLAY-CORR-FAILED  PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'DEPARTMENT HEADCOUNT RECONCILIATION'
+           DISPLAY '=========================================='
+
+           PERFORM DETERMINE-MODE
+
+           IF CORRECT-MODE
+               DISPLAY 'Mode: REPORT AND CORRECT'
+           ELSE
+               DISPLAY 'Mode: REPORT ONLY'
+           END-IF
+
+           PERFORM LOAD-DEPARTMENTS
+
+           IF WS-DEPT-COUNT = 0
+               DISPLAY 'No departments on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           PERFORM COUNT-ACTIVE-EMPLOYEES
+
+           PERFORM RECONCILE-DEPARTMENT
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           PERFORM PRINT-SUMMARY
+
+           GOBACK
+           .
+
+       DETERMINE-MODE.
+           MOVE 'N' TO WS-CORRECT-SW
+           ACCEPT WS-ENV-CORRECT FROM ENVIRONMENT 'RECEMP_CORRECT'
+           IF WS-ENV-CORRECT(1:1) = 'Y' OR WS-ENV-CORRECT(1:1) = 'y'
+               SET CORRECT-MODE TO TRUE
+           END-IF
+           .
+
+       LOAD-DEPARTMENTS.
+      *    Load every department into an in-memory table
+           MOVE 0 TO WS-DEPT-COUNT
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF DEPT-FILE-NOT-FOUND
+               DISPLAY 'No department file found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT DEPT-FILE-OK
+               DISPLAY 'ERROR: Cannot open department file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL DEPT-FILE-EOF OR WS-DEPT-COUNT >= MAX-DEPTS
+               READ DEPARTMENT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DEPARTMENT-RECORD TO WS-LOAD-DEPT-REC
+      *                Only the currently-effective version - a
+      *                dated update closes out the old row rather
+      *                than rewriting it in place, so without this
+      *                check a department with more than one
+      *                version on file would be reconciled once per
+      *                version, with every version but one always
+      *                tallying a 0 headcount
+                       IF VALID-TO OF WS-LOAD-DEPT-REC
+                               = OPEN-ENDED-DATE
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE WS-LOAD-DEPT-REC
+                               TO WS-DEPT-ENTRY(WS-DEPT-COUNT)
+                           MOVE 0 TO
+                               WS-DEPT-ACTUAL-COUNT(WS-DEPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+       COUNT-ACTIVE-EMPLOYEES.
+      *    Scan the employee file once, tallying active employees
+      *    against the matching in-memory department entry
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-NOT-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT EMP-FILE-OK
+               DISPLAY 'ERROR: Cannot open employee file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EMP-FILE-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-EMP-REC
+                       IF ACTIVE OF WS-EMP-REC
+                               AND VALID-TO OF WS-EMP-REC
+                                   = OPEN-ENDED-DATE
+                           PERFORM TALLY-EMPLOYEE-DEPARTMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+       TALLY-EMPLOYEE-DEPARTMENT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                       = DEPT-ID OF WS-EMP-REC
+                   ADD 1 TO WS-DEPT-ACTUAL-COUNT(WS-DEPT-IDX)
+           END-SEARCH
+           .
+
+       RECONCILE-DEPARTMENT.
+           MOVE DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-DEPT-ID
+           MOVE CURRENT-COUNT OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-STORED
+           MOVE WS-DEPT-ACTUAL-COUNT(WS-DEPT-IDX) TO WS-DISPLAY-ACTUAL
+
+           IF CURRENT-COUNT OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                   = WS-DEPT-ACTUAL-COUNT(WS-DEPT-IDX)
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY ' '
+               DISPLAY 'MISMATCH Dept ' WS-DISPLAY-DEPT-ID ' - '
+                   DEPT-NAME OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               DISPLAY '  Stored CURRENT-COUNT:  ' WS-DISPLAY-STORED
+               DISPLAY '  Actual active headcount: '
+                   WS-DISPLAY-ACTUAL
+
+               IF CORRECT-MODE
+                   PERFORM CORRECT-DEPARTMENT-COUNT
+               END-IF
+           END-IF
+           .
+
+       CORRECT-DEPARTMENT-COUNT.
+      *    Pre: WS-DEPT-IDX identifies the mismatched department
+      *    Post: Department's CURRENT-COUNT corrected through DEPT-SVC
+      *          (version-checked REWRITE, audit logged) or a failure
+      *          reported
+           INITIALIZE DEPT-SVC-REQ
+           INITIALIZE DEPT-SVC-RES
+           MOVE 'F' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+           MOVE 'RECEMP' TO USER-ID OF DEPT-SVC-REQ
+           MOVE SPACES TO CORR-ID OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           IF NOT OK OF DEPT-SVC-RES
+               ADD 1 TO WS-CORRECT-FAILED-COUNT
+               DISPLAY '  Correction FAILED (re-fetch): '
+                   STATUS-MSG OF DEPT-SVC-RES
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Round-trip the freshly fetched record and patch just the
+      *    headcount, the same pattern HRMENU uses to edit a field
+      *    without disturbing VALID-FROM or any other field
+           MOVE OUT-DEPT OF DEPT-SVC-RES TO IN-DEPT OF DEPT-SVC-REQ
+           MOVE WS-DEPT-ACTUAL-COUNT(WS-DEPT-IDX)
+               TO CURRENT-COUNT OF IN-DEPT OF DEPT-SVC-REQ
+           MOVE 'U' TO OP-CODE OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           IF OK OF DEPT-SVC-RES
+               ADD 1 TO WS-CORRECTED-COUNT
+               DISPLAY '  Corrected CURRENT-COUNT to: '
+                   WS-DISPLAY-ACTUAL
+           ELSE
+               ADD 1 TO WS-CORRECT-FAILED-COUNT
+               DISPLAY '  Correction FAILED (update): '
+                   STATUS-MSG OF DEPT-SVC-RES
+           END-IF
+           .
+
+       PRINT-SUMMARY.
+           MOVE WS-MATCH-COUNT TO WS-DISPLAY-MATCH
+           MOVE WS-MISMATCH-COUNT TO WS-DISPLAY-MISMATCH
+           MOVE WS-CORRECTED-COUNT TO WS-DISPLAY-CORRECTED
+           MOVE WS-CORRECT-FAILED-COUNT TO WS-DISPLAY-CORR-FAILED
+
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'Departments matched:    ' WS-DISPLAY-MATCH
+           DISPLAY 'Departments mismatched: ' WS-DISPLAY-MISMATCH
+
+           IF CORRECT-MODE
+               DISPLAY 'Corrected:              ' WS-DISPLAY-CORRECTED
+               DISPLAY 'Correction failures:    '
+                   WS-DISPLAY-CORR-FAILED
+           END-IF
+
+           DISPLAY '=========================================='
+           .
+
+       END PROGRAM RECEMP.
