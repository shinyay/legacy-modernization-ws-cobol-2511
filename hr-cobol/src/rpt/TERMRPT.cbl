@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TERMRPT.
+      ******************************************************************
+      * TERMRPT - Termination / Turnover Report
+      * Purpose: List employees terminated within an operator-supplied
+      *          date range (inclusive), using VALID-TO as the
+      *          termination date for TERMINATED employees, and report
+      *          the resulting turnover count against the active
+      *          headcount on file
+      * Input: hr-cobol/data/employees.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'hr-cobol/data/employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD          PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE 'TERMRPT'.
+       01  WS-VERSION               PIC X(10) VALUE '1.0.0'.
+
+       01  WS-EMP-FILE-STATUS       PIC XX.
+           88  EMP-FILE-OK              VALUE '00'.
+           88  EMP-FILE-EOF             VALUE '10'.
+           88  EMP-FILE-NOT-FOUND       VALUE '35'.
+
+       01  WS-EMP-REC.
+           COPY employee REPLACING ==05== BY ==10==.
+
+       01  WS-FROM-DATE             PIC 9(8).
+       01  WS-TO-DATE               PIC 9(8).
+
+       01  WS-ACTIVE-COUNT          PIC 9(6) VALUE 0.
+       01  WS-TERM-COUNT            PIC 9(6) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(6) VALUE 0.
+
+      * Attrition-by-reason counts, within the operator's date range
+       01  WS-RESIGN-COUNT          PIC 9(6) VALUE 0.
+       01  WS-LAYOFF-COUNT          PIC 9(6) VALUE 0.
+       01  WS-INVOL-COUNT           PIC 9(6) VALUE 0.
+       01  WS-RETIRE-COUNT          PIC 9(6) VALUE 0.
+       01  WS-CONTRACT-END-COUNT    PIC 9(6) VALUE 0.
+       01  WS-UNKNOWN-REASON-COUNT  PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-EMP-ID        PIC Z(8)9.
+       01  WS-DISPLAY-ACTIVE        PIC ZZ,ZZ9.
+       01  WS-DISPLAY-TERM          PIC ZZ,ZZ9.
+       01  WS-DISPLAY-MATCH         PIC ZZ,ZZ9.
+       01  WS-DISPLAY-REASON        PIC ZZ,ZZ9.
+       01  WS-TURNOVER-PCT          PIC ZZ9.99.
+       01  WS-TURNOVER-CALC         PIC S9(5)V9(4) COMP-3.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'TERMINATION / TURNOVER REPORT'
+           DISPLAY '=========================================='
+
+           PERFORM GET-DATE-RANGE
+
+           IF WS-FROM-DATE > WS-TO-DATE
+               DISPLAY 'ERROR: From-date must not be after to-date.'
+               GOBACK
+           END-IF
+
+           PERFORM SCAN-EMPLOYEES
+
+           PERFORM PRINT-SUMMARY
+
+           GOBACK
+           .
+
+       GET-DATE-RANGE.
+           DISPLAY 'From date (YYYYMMDD): ' WITH NO ADVANCING
+           ACCEPT WS-FROM-DATE
+           DISPLAY 'To date   (YYYYMMDD): ' WITH NO ADVANCING
+           ACCEPT WS-TO-DATE
+           .
+
+       SCAN-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-FILE
+
+           IF EMP-FILE-NOT-FOUND
+               DISPLAY 'No employee file found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT EMP-FILE-OK
+               DISPLAY 'ERROR: Cannot open employee file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EMP-FILE-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-EMP-REC
+                       PERFORM EVALUATE-EMPLOYEE
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+       EVALUATE-EMPLOYEE.
+      *    Only the currently-effective version - a transfer closes
+      *    out the old row by dating its VALID-TO but leaves
+      *    EMP-STATUS 'A', so without this a transferred employee
+      *    would inflate the active headcount (and turnover %)
+           IF ACTIVE OF WS-EMP-REC AND VALID-TO OF WS-EMP-REC
+                   = OPEN-ENDED-DATE
+               ADD 1 TO WS-ACTIVE-COUNT
+           END-IF
+
+           IF TERMINATED OF WS-EMP-REC
+               ADD 1 TO WS-TERM-COUNT
+               IF VALID-TO OF WS-EMP-REC >= WS-FROM-DATE
+                       AND VALID-TO OF WS-EMP-REC <= WS-TO-DATE
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM TALLY-TERM-REASON
+                   PERFORM PRINT-TERMINATION-LINE
+               END-IF
+           END-IF
+           .
+
+      * TALLY-TERM-REASON: Buckets the current match into the
+      * attrition-by-reason counters so PRINT-SUMMARY can separate
+      * attrition worth worrying about from routine contract
+      * expirations and retirements
+       TALLY-TERM-REASON.
+           EVALUATE TRUE
+               WHEN TERM-RESIGNATION OF WS-EMP-REC
+                   ADD 1 TO WS-RESIGN-COUNT
+               WHEN TERM-LAYOFF OF WS-EMP-REC
+                   ADD 1 TO WS-LAYOFF-COUNT
+               WHEN TERM-INVOLUNTARY OF WS-EMP-REC
+                   ADD 1 TO WS-INVOL-COUNT
+               WHEN TERM-RETIREMENT OF WS-EMP-REC
+                   ADD 1 TO WS-RETIRE-COUNT
+               WHEN TERM-CONTRACT-END OF WS-EMP-REC
+                   ADD 1 TO WS-CONTRACT-END-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-UNKNOWN-REASON-COUNT
+           END-EVALUATE
+           .
+
+       PRINT-TERMINATION-LINE.
+           MOVE EMP-ID OF WS-EMP-REC TO WS-DISPLAY-EMP-ID
+
+           DISPLAY ' '
+           DISPLAY 'Emp-ID ' WS-DISPLAY-EMP-ID ' - '
+               LAST-NAME OF WS-EMP-REC ', ' FIRST-NAME OF WS-EMP-REC
+           DISPLAY '  Dept:             ' DEPT-ID OF WS-EMP-REC
+           DISPLAY '  Hire Date:        ' HIRE-DATE OF WS-EMP-REC
+           DISPLAY '  Termination Date: ' VALID-TO OF WS-EMP-REC
+           DISPLAY '  Reason:           ' TERM-REASON-CODE OF WS-EMP-REC
+           .
+
+       PRINT-SUMMARY.
+           MOVE WS-ACTIVE-COUNT TO WS-DISPLAY-ACTIVE
+           MOVE WS-TERM-COUNT TO WS-DISPLAY-TERM
+           MOVE WS-MATCH-COUNT TO WS-DISPLAY-MATCH
+
+           DISPLAY ' '
+           DISPLAY 'Date range:          ' WS-FROM-DATE
+               ' through ' WS-TO-DATE
+           DISPLAY 'Terminations in range: ' WS-DISPLAY-MATCH
+           DISPLAY 'Total terminated on file: ' WS-DISPLAY-TERM
+           DISPLAY 'Currently active:         ' WS-DISPLAY-ACTIVE
+
+           DISPLAY ' '
+           DISPLAY 'Terminations in range by reason:'
+           MOVE WS-RESIGN-COUNT TO WS-DISPLAY-REASON
+           DISPLAY '  Resignation:       ' WS-DISPLAY-REASON
+           MOVE WS-LAYOFF-COUNT TO WS-DISPLAY-REASON
+           DISPLAY '  Layoff:            ' WS-DISPLAY-REASON
+           MOVE WS-INVOL-COUNT TO WS-DISPLAY-REASON
+           DISPLAY '  Involuntary:       ' WS-DISPLAY-REASON
+           MOVE WS-RETIRE-COUNT TO WS-DISPLAY-REASON
+           DISPLAY '  Retirement:        ' WS-DISPLAY-REASON
+           MOVE WS-CONTRACT-END-COUNT TO WS-DISPLAY-REASON
+           DISPLAY '  End of contract:   ' WS-DISPLAY-REASON
+           IF WS-UNKNOWN-REASON-COUNT > 0
+               MOVE WS-UNKNOWN-REASON-COUNT TO WS-DISPLAY-REASON
+               DISPLAY '  Unrecorded reason: ' WS-DISPLAY-REASON
+           END-IF
+
+           IF WS-ACTIVE-COUNT + WS-MATCH-COUNT > 0
+               COMPUTE WS-TURNOVER-CALC =
+                   (WS-MATCH-COUNT / (WS-ACTIVE-COUNT + WS-MATCH-COUNT))
+                       * 100
+               MOVE WS-TURNOVER-CALC TO WS-TURNOVER-PCT
+               DISPLAY 'Turnover rate for range:  ' WS-TURNOVER-PCT '%'
+           END-IF
+
+           DISPLAY '=========================================='
+           .
+
+       END PROGRAM TERMRPT.
