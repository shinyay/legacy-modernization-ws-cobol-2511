@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+      ******************************************************************
+      * DEPTRPT - Department Roster / Headcount Report
+      * Purpose: List every department with its active headcount
+      *          against MAX-CAPACITY, and the employees currently
+      *          assigned to it; then a hierarchy rollup showing each
+      *          department's headcount including all of its
+      *          descendants (via PARENT-DEPT-ID)
+      * Input: hr-cobol/data/departments.dat
+      *        hr-cobol/data/employees.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO 'hr-cobol/data/departments.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'hr-cobol/data/employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-FILE.
+       01  DEPARTMENT-RECORD       PIC X(1000).
+
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD         PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'DEPTRPT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.1.0'.
+
+       01  WS-DEPT-FILE-STATUS     PIC XX.
+           88  DEPT-FILE-OK            VALUE '00'.
+           88  DEPT-FILE-EOF           VALUE '10'.
+           88  DEPT-FILE-NOT-FOUND     VALUE '35'.
+
+       01  WS-EMP-FILE-STATUS      PIC XX.
+           88  EMP-FILE-OK             VALUE '00'.
+           88  EMP-FILE-EOF            VALUE '10'.
+           88  EMP-FILE-NOT-FOUND      VALUE '35'.
+
+      * In-memory department table loaded from DEPARTMENT-FILE
+       01  WS-DEPT-COUNT           PIC 9(5) VALUE 0.
+       78  MAX-DEPTS               VALUE 500.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-DEPT-IDX WS-DEPT-IDX2.
+               COPY department REPLACING ==05== BY ==10==.
+       01  WS-DEPT-ROSTER-COUNT    PIC 9(5) OCCURS 500 TIMES VALUE 0.
+
+      * LOAD-DEPARTMENTS scratch area - holds each record read from
+      * file before the currently-effective check decides whether it
+      * is copied into WS-DEPT-TABLE.
+       01  WS-LOAD-DEPT-REC.
+           COPY department REPLACING ==05== BY ==10==.
+
+      * Hierarchy rollup - for each department, ROLLUP-COUNT is its
+      * own active headcount plus that of every descendant reached
+      * by walking PARENT-DEPT-ID down the tree; DEPT-LEVEL is how
+      * many ancestors it has (0 for a top-level department), used
+      * only to indent the rollup listing.
+       01  WS-ROLLUP-COUNT         PIC 9(6) OCCURS 500 TIMES VALUE 0.
+       01  WS-DEPT-LEVEL           PIC 9(2) OCCURS 500 TIMES VALUE 0.
+       01  WS-ANCESTOR-DEPT-ID     PIC 9(6).
+       01  WS-WALK-COUNT           PIC 9(2).
+       78  MAX-ANCESTOR-WALK       VALUE 20.
+       01  WS-ANCESTOR-SW          PIC X.
+           88  ANCESTOR-FOUND          VALUE 'Y'.
+           88  ANCESTOR-NOT-FOUND      VALUE 'N'.
+
+      * Employee record as read from EMPLOYEE-FILE
+       01  WS-EMP-REC.
+           COPY employee REPLACING ==05== BY ==10==.
+
+      * In-memory employee table, kept so each department's roster
+      * can be listed in kana reading order (KANA-LAST/KANA-FIRST)
+      * rather than file order
+       78  MAX-EMPS                VALUE 5000.
+       01  WS-EMP-COUNT             PIC 9(5) VALUE 0.
+       01  WS-EMP-TABLE.
+           05  WS-EMP-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-EMP-IDX WS-EMP-IDX2.
+               COPY employee REPLACING ==05== BY ==10==.
+
+      * Per-department roster index list, sorted by kana reading
+       01  WS-ROSTER-COUNT          PIC 9(5) VALUE 0.
+       01  WS-ROSTER-IDX-LIST       PIC 9(5) OCCURS 5000 TIMES.
+       01  WS-SORT-I                PIC 9(5).
+       01  WS-SORT-J                PIC 9(5).
+       01  WS-SORT-MIN-IDX          PIC 9(5).
+       01  WS-SORT-TEMP             PIC 9(5).
+       01  WS-DISPLAY-ROSTER-ID     PIC Z(8)9.
+
+       01  WS-DISPLAY-COUNT        PIC ZZ,ZZ9.
+       01  WS-DISPLAY-CAPACITY     PIC ZZ,ZZ9.
+       01  WS-DISPLAY-LIVE-COUNT   PIC ZZ,ZZ9.
+       01  WS-DISPLAY-EMP-ID       PIC Z(8)9.
+       01  WS-DISPLAY-DEPT-ID      PIC Z(5)9.
+       01  WS-TOTAL-DEPTS-DISPLAY  PIC ZZ,ZZ9.
+       01  WS-TOTAL-EMPS-DISPLAY   PIC ZZ,ZZ9.
+       01  WS-TOTAL-EMP-COUNT      PIC 9(6) VALUE 0.
+       01  WS-DISPLAY-PARENT-ID    PIC Z(5)9.
+       01  WS-DISPLAY-ROLLUP       PIC ZZ,ZZ9.
+       01  WS-INDENT-LEN           PIC 9(2).
+       01  WS-INDENT-SPACES        PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'DEPARTMENT ROSTER / HEADCOUNT REPORT'
+           DISPLAY '=========================================='
+
+           PERFORM LOAD-DEPARTMENTS
+
+           IF WS-DEPT-COUNT = 0
+               DISPLAY 'No departments on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           PERFORM COUNT-EMPLOYEES-BY-DEPARTMENT
+           PERFORM PRINT-DEPARTMENT-ROSTER
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           MOVE WS-DEPT-COUNT TO WS-TOTAL-DEPTS-DISPLAY
+           MOVE WS-TOTAL-EMP-COUNT TO WS-TOTAL-EMPS-DISPLAY
+           DISPLAY ' '
+           DISPLAY 'Departments reported: ' WS-TOTAL-DEPTS-DISPLAY
+           DISPLAY 'Active employees counted: ' WS-TOTAL-EMPS-DISPLAY
+           DISPLAY '=========================================='
+
+           PERFORM COMPUTE-HIERARCHY-ROLLUP
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'DEPARTMENT HIERARCHY ROLLUP'
+           DISPLAY '=========================================='
+           PERFORM PRINT-HIERARCHY-ROLLUP
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+           DISPLAY '=========================================='
+
+           GOBACK
+           .
+
+       LOAD-DEPARTMENTS.
+      *    Load every department into an in-memory table
+           MOVE 0 TO WS-DEPT-COUNT
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF DEPT-FILE-NOT-FOUND
+               DISPLAY 'No department file found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT DEPT-FILE-OK
+               DISPLAY 'ERROR: Cannot open department file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL DEPT-FILE-EOF OR WS-DEPT-COUNT >= MAX-DEPTS
+               READ DEPARTMENT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DEPARTMENT-RECORD TO WS-LOAD-DEPT-REC
+      *                Only the currently-effective version - a
+      *                dated update closes out the old row rather
+      *                than rewriting it in place, so without this
+      *                check a department with more than one
+      *                version on file would be loaded once per
+      *                version and its totals spread across
+      *                duplicate entries
+                       IF VALID-TO OF WS-LOAD-DEPT-REC
+                               = OPEN-ENDED-DATE
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE WS-LOAD-DEPT-REC
+                               TO WS-DEPT-ENTRY(WS-DEPT-COUNT)
+                           MOVE 0 TO
+                               WS-DEPT-ROSTER-COUNT(WS-DEPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+       COUNT-EMPLOYEES-BY-DEPARTMENT.
+      *    Scan the employee file once, tallying active employees
+      *    against the matching in-memory department entry and
+      *    storing each one in WS-EMP-TABLE for the kana-ordered
+      *    roster listing
+           MOVE 0 TO WS-TOTAL-EMP-COUNT
+           MOVE 0 TO WS-EMP-COUNT
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-NOT-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT EMP-FILE-OK
+               DISPLAY 'ERROR: Cannot open employee file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EMP-FILE-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-EMP-REC
+      *                Only the currently-effective version of each
+      *                employee - a transfer closes out the old row
+      *                by dating its VALID-TO, but leaves EMP-STATUS
+      *                'A', so without this every transferred employee
+      *                would be counted/listed twice
+                       IF ACTIVE OF WS-EMP-REC
+                               AND VALID-TO OF WS-EMP-REC
+                                   = OPEN-ENDED-DATE
+                           ADD 1 TO WS-TOTAL-EMP-COUNT
+                           PERFORM TALLY-EMPLOYEE-DEPARTMENT
+                           IF WS-EMP-COUNT < MAX-EMPS
+                               ADD 1 TO WS-EMP-COUNT
+                               MOVE WS-EMP-REC
+                                   TO WS-EMP-ENTRY(WS-EMP-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+       TALLY-EMPLOYEE-DEPARTMENT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                       = DEPT-ID OF WS-EMP-REC
+                   ADD 1 TO WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+           END-SEARCH
+           .
+
+       PRINT-DEPARTMENT-ROSTER.
+           MOVE DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-DEPT-ID
+           MOVE MAX-CAPACITY OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-CAPACITY
+           MOVE CURRENT-COUNT OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-COUNT
+           MOVE WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+               TO WS-DISPLAY-LIVE-COUNT
+
+           DISPLAY ' '
+           DISPLAY 'Dept ' WS-DISPLAY-DEPT-ID ' - '
+               DEPT-NAME OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+           DISPLAY '  Status:          '
+               DEPT-STATUS OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+           DISPLAY '  Max Capacity:    ' WS-DISPLAY-CAPACITY
+           DISPLAY '  On Record Count: ' WS-DISPLAY-COUNT
+           DISPLAY '  Active Headcount:' WS-DISPLAY-LIVE-COUNT
+
+           IF WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+                   > MAX-CAPACITY OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               DISPLAY '  *** OVER CAPACITY ***'
+           END-IF
+
+           IF WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+                   NOT = CURRENT-COUNT OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               DISPLAY '  *** ON-RECORD COUNT OUT OF SYNC ***'
+           END-IF
+
+           PERFORM BUILD-ROSTER-LIST
+           PERFORM SORT-ROSTER-LIST-BY-KANA
+           PERFORM PRINT-ROSTER-LIST
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-ROSTER-COUNT
+           .
+
+      * BUILD-ROSTER-LIST: collects, into WS-ROSTER-IDX-LIST, the
+      * WS-EMP-TABLE indexes of every employee in the department
+      * currently being printed
+       BUILD-ROSTER-LIST.
+           MOVE 0 TO WS-ROSTER-COUNT
+           PERFORM COLLECT-ROSTER-ENTRY
+               VARYING WS-EMP-IDX FROM 1 BY 1
+               UNTIL WS-EMP-IDX > WS-EMP-COUNT
+           .
+
+       COLLECT-ROSTER-ENTRY.
+           IF DEPT-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+                   = DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               ADD 1 TO WS-ROSTER-COUNT
+               SET WS-ROSTER-IDX-LIST(WS-ROSTER-COUNT) TO WS-EMP-IDX
+           END-IF
+           .
+
+      * SORT-ROSTER-LIST-BY-KANA: orders WS-ROSTER-IDX-LIST by the
+      * referenced employee's KANA-LAST/KANA-FIRST, the way a
+      * Japanese employee list is actually alphabetized, via a plain
+      * selection sort over the index list (swaps indexes, not the
+      * underlying employee records)
+       SORT-ROSTER-LIST-BY-KANA.
+           PERFORM SORT-ROSTER-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-ROSTER-COUNT
+           .
+
+       SORT-ROSTER-PASS.
+           MOVE WS-SORT-I TO WS-SORT-MIN-IDX
+           PERFORM FIND-ROSTER-MIN
+               VARYING WS-SORT-J FROM WS-SORT-I BY 1
+               UNTIL WS-SORT-J > WS-ROSTER-COUNT
+           IF WS-SORT-MIN-IDX NOT = WS-SORT-I
+               MOVE WS-ROSTER-IDX-LIST(WS-SORT-I) TO WS-SORT-TEMP
+               MOVE WS-ROSTER-IDX-LIST(WS-SORT-MIN-IDX)
+                   TO WS-ROSTER-IDX-LIST(WS-SORT-I)
+               MOVE WS-SORT-TEMP TO WS-ROSTER-IDX-LIST(WS-SORT-MIN-IDX)
+           END-IF
+           .
+
+       FIND-ROSTER-MIN.
+           SET WS-EMP-IDX TO WS-ROSTER-IDX-LIST(WS-SORT-J)
+           SET WS-EMP-IDX2 TO WS-ROSTER-IDX-LIST(WS-SORT-MIN-IDX)
+           IF KANA-LAST OF WS-EMP-ENTRY(WS-EMP-IDX)
+                   < KANA-LAST OF WS-EMP-ENTRY(WS-EMP-IDX2)
+               MOVE WS-SORT-J TO WS-SORT-MIN-IDX
+           ELSE
+               IF KANA-LAST OF WS-EMP-ENTRY(WS-EMP-IDX)
+                       = KANA-LAST OF WS-EMP-ENTRY(WS-EMP-IDX2)
+                       AND KANA-FIRST OF WS-EMP-ENTRY(WS-EMP-IDX)
+                           < KANA-FIRST OF WS-EMP-ENTRY(WS-EMP-IDX2)
+                   MOVE WS-SORT-J TO WS-SORT-MIN-IDX
+               END-IF
+           END-IF
+           .
+
+       PRINT-ROSTER-LIST.
+           SET WS-EMP-IDX TO WS-ROSTER-IDX-LIST(WS-SORT-I)
+           MOVE EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+               TO WS-DISPLAY-ROSTER-ID
+           DISPLAY '    ' WS-DISPLAY-ROSTER-ID ' '
+               KANA-LAST OF WS-EMP-ENTRY(WS-EMP-IDX) ' '
+               KANA-FIRST OF WS-EMP-ENTRY(WS-EMP-IDX)
+               ' (' LAST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX) ' '
+               FIRST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX) ')'
+           .
+
+       COMPUTE-HIERARCHY-ROLLUP.
+      *    Adds this department's own active headcount into its own
+      *    ROLLUP-COUNT and into every ancestor's ROLLUP-COUNT, and
+      *    counts how many ancestors it has into DEPT-LEVEL. The walk
+      *    is capped at MAX-ANCESTOR-WALK so a malformed or cyclic
+      *    PARENT-DEPT-ID chain cannot loop forever.
+           ADD WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+               TO WS-ROLLUP-COUNT(WS-DEPT-IDX)
+
+           MOVE PARENT-DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-ANCESTOR-DEPT-ID
+           MOVE 0 TO WS-WALK-COUNT
+
+           PERFORM UNTIL WS-ANCESTOR-DEPT-ID = 0
+                   OR WS-WALK-COUNT >= MAX-ANCESTOR-WALK
+               ADD 1 TO WS-WALK-COUNT
+               PERFORM FIND-DEPT-IDX-BY-ID
+
+               IF ANCESTOR-FOUND
+                   ADD WS-DEPT-ROSTER-COUNT(WS-DEPT-IDX)
+                       TO WS-ROLLUP-COUNT(WS-DEPT-IDX2)
+                   ADD 1 TO WS-DEPT-LEVEL(WS-DEPT-IDX)
+                   MOVE PARENT-DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX2)
+                       TO WS-ANCESTOR-DEPT-ID
+               ELSE
+                   MOVE 0 TO WS-ANCESTOR-DEPT-ID
+               END-IF
+           END-PERFORM
+           .
+
+       FIND-DEPT-IDX-BY-ID.
+      *    Looks up WS-ANCESTOR-DEPT-ID in the in-memory department
+      *    table, leaving the table index in WS-DEPT-IDX2 and the
+      *    result in WS-ANCESTOR-SW.
+           MOVE 'N' TO WS-ANCESTOR-SW
+           SET WS-DEPT-IDX2 TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX2)
+                       = WS-ANCESTOR-DEPT-ID
+                   MOVE 'Y' TO WS-ANCESTOR-SW
+           END-SEARCH
+           .
+
+       PRINT-HIERARCHY-ROLLUP.
+           MOVE DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-DEPT-ID
+           MOVE PARENT-DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-PARENT-ID
+           MOVE WS-ROLLUP-COUNT(WS-DEPT-IDX) TO WS-DISPLAY-ROLLUP
+           COMPUTE WS-INDENT-LEN =
+               (WS-DEPT-LEVEL(WS-DEPT-IDX) * 2) + 1
+
+           DISPLAY WS-INDENT-SPACES(1:WS-INDENT-LEN)
+               'Dept ' WS-DISPLAY-DEPT-ID ' - '
+               DEPT-NAME OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               ' (parent ' WS-DISPLAY-PARENT-ID ')'
+           DISPLAY WS-INDENT-SPACES(1:WS-INDENT-LEN)
+               '  Rollup headcount (incl. subtree): '
+               WS-DISPLAY-ROLLUP
+           .
+
+       END PROGRAM DEPTRPT.
