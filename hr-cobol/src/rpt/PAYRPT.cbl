@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRPT.
+      ******************************************************************
+      * PAYRPT - Payroll Register Report
+      * Purpose: List every payroll record on file with gross pay,
+      *          deductions, net pay and status, grouped by pay period
+      * Input: hr-cobol/data/payroll.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE
+               ASSIGN TO 'hr-cobol/data/payroll.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD          PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'PAYRPT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+       01  WS-PAY-FILE-STATUS      PIC XX.
+           88  PAY-FILE-OK             VALUE '00'.
+           88  PAY-FILE-EOF            VALUE '10'.
+           88  PAY-FILE-NOT-FOUND      VALUE '35'.
+
+       01  WS-PAY-REC.
+           COPY payroll REPLACING ==05== BY ==10==.
+
+       01  WS-RECORD-COUNT         PIC 9(6) VALUE 0.
+       01  WS-GROSS-TOTAL          PIC S9(13)V99 VALUE 0.
+       01  WS-DEDUCT-TOTAL         PIC S9(13)V99 VALUE 0.
+       01  WS-NET-TOTAL            PIC S9(13)V99 VALUE 0.
+
+       01  WS-DISPLAY-PAY-ID       PIC Z(11)9.
+       01  WS-DISPLAY-EMP-ID       PIC Z(8)9.
+       01  WS-DISPLAY-GROSS        PIC Z(10)9.99-.
+       01  WS-DISPLAY-DEDUCT       PIC Z(10)9.99-.
+       01  WS-DISPLAY-NET          PIC Z(10)9.99-.
+       01  WS-DISPLAY-COUNT        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'PAYROLL REGISTER REPORT'
+           DISPLAY '=========================================='
+
+           OPEN INPUT PAYROLL-FILE
+
+           IF PAY-FILE-NOT-FOUND
+               DISPLAY 'No payroll records on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           IF NOT PAY-FILE-OK
+               DISPLAY 'ERROR: Cannot open payroll file.'
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL PAY-FILE-EOF
+               READ PAYROLL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PAYROLL-RECORD TO WS-PAY-REC
+                       PERFORM PRINT-PAYROLL-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE PAYROLL-FILE
+
+           PERFORM PRINT-TOTALS
+
+           GOBACK
+           .
+
+       PRINT-PAYROLL-LINE.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD GROSS-PAY OF WS-PAY-REC TO WS-GROSS-TOTAL
+           ADD TOTAL-DEDUCTIONS OF WS-PAY-REC TO WS-DEDUCT-TOTAL
+           ADD NET-PAY OF WS-PAY-REC TO WS-NET-TOTAL
+
+           MOVE PAY-ID OF WS-PAY-REC TO WS-DISPLAY-PAY-ID
+           MOVE EMP-ID OF WS-PAY-REC TO WS-DISPLAY-EMP-ID
+           MOVE GROSS-PAY OF WS-PAY-REC TO WS-DISPLAY-GROSS
+           MOVE TOTAL-DEDUCTIONS OF WS-PAY-REC TO WS-DISPLAY-DEDUCT
+           MOVE NET-PAY OF WS-PAY-REC TO WS-DISPLAY-NET
+
+           DISPLAY ' '
+           DISPLAY 'Pay-ID ' WS-DISPLAY-PAY-ID
+               ' Emp-ID ' WS-DISPLAY-EMP-ID
+               ' Period ' PAY-PERIOD OF WS-PAY-REC
+               ' (' PAY-CURRENCY OF WS-PAY-REC ')'
+           DISPLAY '  Gross: ' WS-DISPLAY-GROSS
+               '  Deductions: ' WS-DISPLAY-DEDUCT
+               '  Net: ' WS-DISPLAY-NET
+           DISPLAY '  Status: ' PAY-STATUS OF WS-PAY-REC
+           .
+
+       PRINT-TOTALS.
+           MOVE WS-RECORD-COUNT TO WS-DISPLAY-COUNT
+           MOVE WS-GROSS-TOTAL TO WS-DISPLAY-GROSS
+           MOVE WS-DEDUCT-TOTAL TO WS-DISPLAY-DEDUCT
+           MOVE WS-NET-TOTAL TO WS-DISPLAY-NET
+
+           DISPLAY ' '
+           DISPLAY 'Records reported: ' WS-DISPLAY-COUNT
+           DISPLAY 'Total Gross:      ' WS-DISPLAY-GROSS
+           DISPLAY 'Total Deductions: ' WS-DISPLAY-DEDUCT
+           DISPLAY 'Total Net:        ' WS-DISPLAY-NET
+           DISPLAY '=========================================='
+           .
+
+       END PROGRAM PAYRPT.
