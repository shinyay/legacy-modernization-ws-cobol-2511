@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGRRPT.
+      ******************************************************************
+      * MGRRPT - Manager Span-of-Control Report
+      * Purpose: For each MANAGER-EMP-ID on DEPARTMENT-FILE, list the
+      *          department(s) they manage and the active headcount
+      *          in each, plus their total span of control across all
+      *          departments they manage
+      * Input: hr-cobol/data/departments.dat
+      *        hr-cobol/data/employees.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTMENT-FILE
+               ASSIGN TO 'hr-cobol/data/departments.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'hr-cobol/data/employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTMENT-FILE.
+       01  DEPARTMENT-RECORD       PIC X(1000).
+
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD         PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'MGRRPT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+       01  WS-DEPT-FILE-STATUS     PIC XX.
+           88  DEPT-FILE-OK            VALUE '00'.
+           88  DEPT-FILE-EOF           VALUE '10'.
+           88  DEPT-FILE-NOT-FOUND     VALUE '35'.
+
+       01  WS-EMP-FILE-STATUS      PIC XX.
+           88  EMP-FILE-OK             VALUE '00'.
+           88  EMP-FILE-EOF            VALUE '10'.
+           88  EMP-FILE-NOT-FOUND      VALUE '35'.
+
+      * In-memory department table loaded from DEPARTMENT-FILE
+       01  WS-DEPT-COUNT           PIC 9(5) VALUE 0.
+       78  MAX-DEPTS               VALUE 500.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-DEPT-IDX WS-DEPT-IDX2.
+               COPY department REPLACING ==05== BY ==10==.
+       01  WS-DEPT-HEADCOUNT       PIC 9(5) OCCURS 500 TIMES VALUE 0.
+
+      * LOAD-DEPARTMENTS scratch area - holds each record read from
+      * file before the currently-effective check decides whether it
+      * is copied into WS-DEPT-TABLE.
+       01  WS-LOAD-DEPT-REC.
+           COPY department REPLACING ==05== BY ==10==.
+
+      * Employee record as read from EMPLOYEE-FILE
+       01  WS-EMP-REC.
+           COPY employee REPLACING ==05== BY ==10==.
+
+      * Manager table - one entry per distinct MANAGER-EMP-ID found
+      * on the department table, accumulated as departments are
+      * loaded
+       01  WS-MGR-COUNT            PIC 9(5) VALUE 0.
+       78  MAX-MGRS                VALUE 500.
+       01  WS-MGR-TABLE.
+           05  WS-MGR-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-MGR-IDX.
+               10  WS-MGR-EMP-ID        PIC 9(9).
+               10  WS-MGR-DEPT-COUNT    PIC 9(5) VALUE 0.
+               10  WS-MGR-SPAN-TOTAL    PIC 9(6) VALUE 0.
+       01  WS-MGR-FOUND-SW         PIC X.
+           88  MGR-FOUND                   VALUE 'Y'.
+           88  MGR-NOT-FOUND                VALUE 'N'.
+
+       01  WS-DISPLAY-MGR-EMP-ID   PIC Z(8)9.
+       01  WS-DISPLAY-DEPT-ID      PIC Z(5)9.
+       01  WS-DISPLAY-HEADCOUNT    PIC ZZ,ZZ9.
+       01  WS-DISPLAY-SPAN-TOTAL   PIC ZZ,ZZ9.
+       01  WS-DISPLAY-DEPT-COUNT   PIC ZZ9.
+       01  WS-TOTAL-MGRS-DISPLAY   PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'MANAGER SPAN-OF-CONTROL REPORT'
+           DISPLAY '=========================================='
+
+           PERFORM LOAD-DEPARTMENTS
+
+           IF WS-DEPT-COUNT = 0
+               DISPLAY 'No departments on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           PERFORM COUNT-EMPLOYEES-BY-DEPARTMENT
+
+           PERFORM BUILD-MANAGER-TABLE
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           IF WS-MGR-COUNT = 0
+               DISPLAY 'No department has a MANAGER-EMP-ID on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           PERFORM PRINT-MANAGER-SPAN
+             VARYING WS-MGR-IDX FROM 1 BY 1
+             UNTIL WS-MGR-IDX > WS-MGR-COUNT
+
+           MOVE WS-MGR-COUNT TO WS-TOTAL-MGRS-DISPLAY
+           DISPLAY ' '
+           DISPLAY 'Managers reported: ' WS-TOTAL-MGRS-DISPLAY
+           DISPLAY '=========================================='
+
+           GOBACK
+           .
+
+       LOAD-DEPARTMENTS.
+      *    Load every department into an in-memory table
+           MOVE 0 TO WS-DEPT-COUNT
+
+           OPEN INPUT DEPARTMENT-FILE
+           IF DEPT-FILE-NOT-FOUND
+               DISPLAY 'No department file found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT DEPT-FILE-OK
+               DISPLAY 'ERROR: Cannot open department file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL DEPT-FILE-EOF OR WS-DEPT-COUNT >= MAX-DEPTS
+               READ DEPARTMENT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DEPARTMENT-RECORD TO WS-LOAD-DEPT-REC
+      *                Only the currently-effective version - a
+      *                dated update closes out the old row rather
+      *                than rewriting it in place, so without this
+      *                check a department with more than one
+      *                version on file would be loaded once per
+      *                version and its totals spread across
+      *                duplicate entries
+                       IF VALID-TO OF WS-LOAD-DEPT-REC
+                               = OPEN-ENDED-DATE
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE WS-LOAD-DEPT-REC
+                               TO WS-DEPT-ENTRY(WS-DEPT-COUNT)
+                           MOVE 0 TO
+                               WS-DEPT-HEADCOUNT(WS-DEPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+       COUNT-EMPLOYEES-BY-DEPARTMENT.
+      *    Scan the employee file once, tallying active employees
+      *    against the matching in-memory department entry
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-NOT-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT EMP-FILE-OK
+               DISPLAY 'ERROR: Cannot open employee file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EMP-FILE-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-EMP-REC
+      *                Only the currently-effective version - a
+      *                transfer closes out the old row by dating its
+      *                VALID-TO but leaves EMP-STATUS 'A', so without
+      *                this a transferred employee would inflate the
+      *                department headcount
+                       IF ACTIVE OF WS-EMP-REC
+                               AND VALID-TO OF WS-EMP-REC
+                                   = OPEN-ENDED-DATE
+                           PERFORM TALLY-EMPLOYEE-DEPARTMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+       TALLY-EMPLOYEE-DEPARTMENT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                       = DEPT-ID OF WS-EMP-REC
+                   ADD 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+           END-SEARCH
+           .
+
+       BUILD-MANAGER-TABLE.
+      *    Finds or adds the manager for the department at WS-DEPT-IDX
+      *    and folds that department's active headcount into the
+      *    manager's span-of-control total. Departments with no
+      *    manager on file (MANAGER-EMP-ID = 0) are excluded.
+           IF MANAGER-EMP-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX) = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-MGR-IDX-BY-ID
+
+           IF MGR-NOT-FOUND
+               IF WS-MGR-COUNT < MAX-MGRS
+                   ADD 1 TO WS-MGR-COUNT
+                   SET WS-MGR-IDX TO WS-MGR-COUNT
+                   MOVE MANAGER-EMP-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                       TO WS-MGR-EMP-ID(WS-MGR-IDX)
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-MGR-DEPT-COUNT(WS-MGR-IDX)
+           ADD WS-DEPT-HEADCOUNT(WS-DEPT-IDX)
+               TO WS-MGR-SPAN-TOTAL(WS-MGR-IDX)
+           .
+
+       FIND-MGR-IDX-BY-ID.
+      *    Looks up the department's MANAGER-EMP-ID in the in-memory
+      *    manager table, leaving the table index in WS-MGR-IDX and
+      *    the result in WS-MGR-FOUND-SW.
+           MOVE 'N' TO WS-MGR-FOUND-SW
+           SET WS-MGR-IDX TO 1
+           SEARCH WS-MGR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-MGR-EMP-ID(WS-MGR-IDX)
+                       = MANAGER-EMP-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                   MOVE 'Y' TO WS-MGR-FOUND-SW
+           END-SEARCH
+           .
+
+       PRINT-MANAGER-SPAN.
+           MOVE WS-MGR-EMP-ID(WS-MGR-IDX) TO WS-DISPLAY-MGR-EMP-ID
+           MOVE WS-MGR-DEPT-COUNT(WS-MGR-IDX) TO WS-DISPLAY-DEPT-COUNT
+           MOVE WS-MGR-SPAN-TOTAL(WS-MGR-IDX) TO WS-DISPLAY-SPAN-TOTAL
+
+           DISPLAY ' '
+           DISPLAY 'Manager EMP-ID ' WS-DISPLAY-MGR-EMP-ID
+           DISPLAY '  Departments managed: ' WS-DISPLAY-DEPT-COUNT
+           DISPLAY '  Total span of control: ' WS-DISPLAY-SPAN-TOTAL
+
+           PERFORM PRINT-MANAGER-DEPARTMENTS
+             VARYING WS-DEPT-IDX FROM 1 BY 1
+             UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+           .
+
+       PRINT-MANAGER-DEPARTMENTS.
+           IF MANAGER-EMP-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+                   NOT = WS-MGR-EMP-ID(WS-MGR-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DEPT-ID OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               TO WS-DISPLAY-DEPT-ID
+           MOVE WS-DEPT-HEADCOUNT(WS-DEPT-IDX) TO WS-DISPLAY-HEADCOUNT
+
+           DISPLAY '    Dept ' WS-DISPLAY-DEPT-ID ' - '
+               DEPT-NAME OF WS-DEPT-ENTRY(WS-DEPT-IDX)
+               ' : active headcount ' WS-DISPLAY-HEADCOUNT
+           .
+
+       END PROGRAM MGRRPT.
