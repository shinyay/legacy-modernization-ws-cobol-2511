@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITRPT.
+      ******************************************************************
+      * AUDITRPT - Audit Trail Query Report
+      * Purpose: Search audit.log by ENTITY-TYPE, ENTITY-ID, USER-ID,
+      *          and a date range, and print the matching history so
+      *          "who changed this record and when" can be answered
+      *          from the audit trail instead of by hand-grepping the
+      *          flat file
+      * Input: hr-cobol/data/audit.log
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'hr-cobol/data/audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           COPY audit REPLACING ==05== BY ==10==.
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME          PIC X(10) VALUE 'AUDITRPT'.
+       01  WS-VERSION               PIC X(10) VALUE '1.0.0'.
+
+       01  WS-AUDIT-FILE-STATUS     PIC XX.
+           88  AUDIT-FILE-OK            VALUE '00'.
+           88  AUDIT-FILE-EOF           VALUE '10'.
+           88  AUDIT-FILE-NOT-FOUND     VALUE '35'.
+
+       01  WS-AUDIT-REC.
+           COPY audit REPLACING ==05== BY ==10==.
+
+      * Query criteria - a blank/zero value on any filter means "any"
+       01  WS-Q-ENTITY-TYPE         PIC X(3).
+       01  WS-Q-ENTITY-ID           PIC 9(9) VALUE 0.
+       01  WS-Q-USER-ID             PIC X(16).
+       01  WS-Q-FROM-DATE           PIC 9(8) VALUE 0.
+       01  WS-Q-TO-DATE             PIC 9(8) VALUE 99999999.
+
+       01  WS-ENTRY-DATE            PIC 9(8).
+       01  WS-MATCH-SW              PIC X.
+           88  ENTRY-MATCHES            VALUE 'Y'.
+           88  ENTRY-NOT-MATCHED        VALUE 'N'.
+
+       01  WS-TOTAL-COUNT           PIC 9(6) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-ENTITY-ID     PIC Z(8)9.
+       01  WS-DISPLAY-RESULT-CODE   PIC ZZZ9.
+       01  WS-DISPLAY-TOTAL         PIC ZZ,ZZ9.
+       01  WS-DISPLAY-MATCH         PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'AUDIT TRAIL QUERY'
+           DISPLAY '=========================================='
+
+           PERFORM GET-QUERY-CRITERIA
+
+           IF WS-Q-FROM-DATE > WS-Q-TO-DATE
+               DISPLAY 'ERROR: From-date must not be after to-date.'
+               GOBACK
+           END-IF
+
+           PERFORM SCAN-AUDIT-LOG
+
+           PERFORM PRINT-SUMMARY
+
+           GOBACK
+           .
+
+       GET-QUERY-CRITERIA.
+           DISPLAY 'ENTITY-TYPE (EMP/DEP/PAY, blank = any): '
+               WITH NO ADVANCING
+           ACCEPT WS-Q-ENTITY-TYPE
+
+           DISPLAY 'ENTITY-ID   (0 = any):                  '
+               WITH NO ADVANCING
+           ACCEPT WS-Q-ENTITY-ID
+
+           DISPLAY 'USER-ID     (blank = any):               '
+               WITH NO ADVANCING
+           ACCEPT WS-Q-USER-ID
+
+           DISPLAY 'From date (YYYYMMDD, 0 = no lower bound):'
+               WITH NO ADVANCING
+           ACCEPT WS-Q-FROM-DATE
+
+           DISPLAY 'To date   (YYYYMMDD, 0 = no upper bound):'
+               WITH NO ADVANCING
+           ACCEPT WS-Q-TO-DATE
+
+           IF WS-Q-TO-DATE = 0
+               MOVE 99999999 TO WS-Q-TO-DATE
+           END-IF
+           .
+
+       SCAN-AUDIT-LOG.
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT AUDIT-FILE
+
+           IF AUDIT-FILE-NOT-FOUND
+               DISPLAY 'No audit log found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'ERROR: Cannot open audit log.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL AUDIT-FILE-EOF
+               READ AUDIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+                       MOVE AUDIT-RECORD TO WS-AUDIT-REC
+                       PERFORM EVALUATE-AUDIT-ENTRY
+               END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-FILE
+           .
+
+       EVALUATE-AUDIT-ENTRY.
+           PERFORM ENTRY-MATCHES-FILTER
+
+           IF ENTRY-MATCHES
+               ADD 1 TO WS-MATCH-COUNT
+               PERFORM PRINT-AUDIT-ENTRY
+           END-IF
+           .
+
+       ENTRY-MATCHES-FILTER.
+      *    Pre: WS-AUDIT-REC holds the entry under test
+      *    Post: WS-MATCH-SW set to Y if the entry satisfies every
+      *          populated filter, N otherwise
+           MOVE 'Y' TO WS-MATCH-SW
+
+           IF WS-Q-ENTITY-TYPE NOT = SPACES
+                   AND ENTITY-TYPE OF WS-AUDIT-REC
+                       NOT = WS-Q-ENTITY-TYPE
+               MOVE 'N' TO WS-MATCH-SW
+           END-IF
+
+           IF WS-Q-ENTITY-ID NOT = 0
+                   AND ENTITY-ID OF WS-AUDIT-REC NOT = WS-Q-ENTITY-ID
+               MOVE 'N' TO WS-MATCH-SW
+           END-IF
+
+           IF WS-Q-USER-ID NOT = SPACES
+                   AND USER-ID OF WS-AUDIT-REC NOT = WS-Q-USER-ID
+               MOVE 'N' TO WS-MATCH-SW
+           END-IF
+
+           MOVE AUDIT-TIMESTAMP OF WS-AUDIT-REC(1:8) TO WS-ENTRY-DATE
+           IF WS-ENTRY-DATE < WS-Q-FROM-DATE
+                   OR WS-ENTRY-DATE > WS-Q-TO-DATE
+               MOVE 'N' TO WS-MATCH-SW
+           END-IF
+           .
+
+       PRINT-AUDIT-ENTRY.
+           MOVE ENTITY-ID OF WS-AUDIT-REC TO WS-DISPLAY-ENTITY-ID
+           MOVE RESULT-CODE OF WS-AUDIT-REC TO WS-DISPLAY-RESULT-CODE
+
+           DISPLAY ' '
+           DISPLAY 'Timestamp: ' AUDIT-TIMESTAMP OF WS-AUDIT-REC
+               '  Action: ' ACTION OF WS-AUDIT-REC
+           DISPLAY '  Entity: ' ENTITY-TYPE OF WS-AUDIT-REC
+               ' ' WS-DISPLAY-ENTITY-ID
+               '  User: ' USER-ID OF WS-AUDIT-REC
+           DISPLAY '  Corr-ID: ' CORR-ID OF WS-AUDIT-REC
+               '  Result: ' WS-DISPLAY-RESULT-CODE
+           DISPLAY '  Before: ' BEFORE-VALUE OF WS-AUDIT-REC(1:80)
+           DISPLAY '  After:  ' AFTER-VALUE OF WS-AUDIT-REC(1:80)
+           .
+
+       PRINT-SUMMARY.
+           MOVE WS-TOTAL-COUNT TO WS-DISPLAY-TOTAL
+           MOVE WS-MATCH-COUNT TO WS-DISPLAY-MATCH
+
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'Entries on file:    ' WS-DISPLAY-TOTAL
+           DISPLAY 'Entries matched:    ' WS-DISPLAY-MATCH
+           DISPLAY '=========================================='
+           .
+
+       END PROGRAM AUDITRPT.
