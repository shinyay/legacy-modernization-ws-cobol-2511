@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORGRPT.
+      ******************************************************************
+      * ORGRPT - Reporting Chain / Org Chart Report
+      * Purpose: For an operator-supplied EMP-ID, list that employee's
+      *          full reporting chain upward (manager, manager's
+      *          manager, and so on via MANAGER-EMP-ID) and downward
+      *          (every direct and indirect report)
+      * Input: hr-cobol/data/employees.dat
+      * Output: Console report (DISPLAY)
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO 'hr-cobol/data/employees.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD         PIC X(1000).
+
+       WORKING-STORAGE SECTION.
+
+           COPY constants.
+
+       01  WS-PROGRAM-NAME         PIC X(10) VALUE 'ORGRPT'.
+       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+
+       01  WS-EMP-FILE-STATUS      PIC XX.
+           88  EMP-FILE-OK             VALUE '00'.
+           88  EMP-FILE-EOF             VALUE '10'.
+           88  EMP-FILE-NOT-FOUND      VALUE '35'.
+
+      * In-memory employee table loaded from EMPLOYEE-FILE, filtered
+      * at load time (see LOAD-EMPLOYEES) to the currently-effective
+      * version of each employee, so a transferred employee's closed-
+      * out historical row does not also appear here.
+       78  MAX-EMPS                VALUE 5000.
+       01  WS-EMP-COUNT            PIC 9(5) VALUE 0.
+       01  WS-EMP-TABLE.
+           05  WS-EMP-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-EMP-IDX WS-EMP-IDX2.
+               COPY employee REPLACING ==05== BY ==10==.
+
+      * LOAD-EMPLOYEES scratch area - holds each record read from
+      * file before the currently-effective check decides whether it
+      * is copied into WS-EMP-TABLE.
+       01  WS-LOAD-EMP-REC.
+           COPY employee REPLACING ==05== BY ==10==.
+
+      * FIND-EMP-IDX-BY-ID lookup parameter/result
+       01  WS-LOOKUP-EMP-ID        PIC 9(9).
+       01  WS-LOOKUP-FOUND-SW      PIC X.
+           88  LOOKUP-FOUND             VALUE 'Y'.
+           88  LOOKUP-NOT-FOUND         VALUE 'N'.
+
+       01  WS-TARGET-EMP-ID        PIC 9(9).
+
+      * Upward-chain walk - same shape as DEPTRPT's ancestor walk over
+      * PARENT-DEPT-ID, just one level at a time over MANAGER-EMP-ID
+      * instead. Capped at MAX-CHAIN-WALK so a malformed or cyclic
+      * MANAGER-EMP-ID chain cannot loop forever.
+       78  MAX-CHAIN-WALK          VALUE 50.
+       01  WS-ANCESTOR-EMP-ID      PIC 9(9).
+       01  WS-WALK-COUNT           PIC 9(2).
+
+      * Downward-tree walk - a level-order (breadth-first) traversal
+      * of direct/indirect reports, using a queue of table indexes
+      * paired with their indent level. Sized the same as the
+      * employee table since no employee can be queued more than once.
+       01  WS-QUEUE-HEAD           PIC 9(5) VALUE 0.
+       01  WS-QUEUE-TAIL           PIC 9(5) VALUE 0.
+       01  WS-QUEUE-IDX            PIC 9(5) OCCURS 5000 TIMES.
+       01  WS-QUEUE-LEVEL          PIC 9(2) OCCURS 5000 TIMES.
+
+      * ENQUEUE-REPORTS-OF parameters
+       01  WS-ENQUEUE-SOURCE-IDX   PIC 9(5).
+       01  WS-ENQUEUE-LEVEL        PIC 9(2).
+
+       01  WS-REPORT-COUNT         PIC 9(6) VALUE 0.
+       01  WS-INDENT-LEN           PIC 9(4).
+       01  WS-INDENT-SPACES        PIC X(80) VALUE SPACES.
+
+       01  WS-DISPLAY-EMP-ID       PIC Z(8)9.
+       01  WS-DISPLAY-MGR-ID       PIC Z(8)9.
+       01  WS-DISPLAY-REPORT-COUNT PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY ' '
+           DISPLAY '=========================================='
+           DISPLAY 'REPORTING CHAIN / ORG CHART REPORT'
+           DISPLAY '=========================================='
+
+           PERFORM GET-TARGET-EMP-ID
+           PERFORM LOAD-EMPLOYEES
+
+           IF WS-EMP-COUNT = 0
+               DISPLAY 'No employees on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           MOVE WS-TARGET-EMP-ID TO WS-LOOKUP-EMP-ID
+           PERFORM FIND-EMP-IDX-BY-ID
+
+           IF LOOKUP-NOT-FOUND
+               MOVE WS-TARGET-EMP-ID TO WS-DISPLAY-EMP-ID
+               DISPLAY 'ERROR: EMP-ID ' WS-DISPLAY-EMP-ID
+                   ' not found on file.'
+               DISPLAY '=========================================='
+               GOBACK
+           END-IF
+
+           MOVE WS-TARGET-EMP-ID TO WS-DISPLAY-EMP-ID
+           DISPLAY ' '
+           DISPLAY 'Employee ' WS-DISPLAY-EMP-ID ' - '
+               LAST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX) ' '
+               FIRST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX)
+
+           PERFORM PRINT-UPWARD-CHAIN
+           PERFORM PRINT-DOWNWARD-TREE
+
+           MOVE WS-REPORT-COUNT TO WS-DISPLAY-REPORT-COUNT
+           DISPLAY ' '
+           DISPLAY 'Total direct and indirect reports: '
+               WS-DISPLAY-REPORT-COUNT
+           DISPLAY '=========================================='
+
+           GOBACK
+           .
+
+       GET-TARGET-EMP-ID.
+           DISPLAY 'Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-TARGET-EMP-ID
+           .
+
+       LOAD-EMPLOYEES.
+      *    Load every employee into an in-memory table
+           MOVE 0 TO WS-EMP-COUNT
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-NOT-FOUND
+               DISPLAY 'No employee file found.'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT EMP-FILE-OK
+               DISPLAY 'ERROR: Cannot open employee file.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EMP-FILE-EOF OR WS-EMP-COUNT >= MAX-EMPS
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EMPLOYEE-RECORD TO WS-LOAD-EMP-REC
+      *                Only the currently-effective version - a
+      *                transfer closes out the old row by dating
+      *                its VALID-TO but leaves EMP-STATUS 'A', so
+      *                without this an employee with more than one
+      *                version on file would appear in the table
+      *                (and thus the org chart) more than once
+                       IF VALID-TO OF WS-LOAD-EMP-REC
+                               = OPEN-ENDED-DATE
+                           ADD 1 TO WS-EMP-COUNT
+                           MOVE WS-LOAD-EMP-REC
+                               TO WS-EMP-ENTRY(WS-EMP-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+      * FIND-EMP-IDX-BY-ID: Looks up WS-LOOKUP-EMP-ID in the in-memory
+      * employee table, leaving the table index in WS-EMP-IDX and the
+      * result in WS-LOOKUP-FOUND-SW.
+       FIND-EMP-IDX-BY-ID.
+           MOVE 'N' TO WS-LOOKUP-FOUND-SW
+           SET WS-EMP-IDX TO 1
+           SEARCH WS-EMP-ENTRY
+               AT END
+                   CONTINUE
+               WHEN EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+                       = WS-LOOKUP-EMP-ID
+                   MOVE 'Y' TO WS-LOOKUP-FOUND-SW
+           END-SEARCH
+           .
+
+       PRINT-UPWARD-CHAIN.
+           DISPLAY ' '
+           DISPLAY 'Reports up to:'
+
+           MOVE WS-TARGET-EMP-ID TO WS-LOOKUP-EMP-ID
+           PERFORM FIND-EMP-IDX-BY-ID
+           MOVE MANAGER-EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+               TO WS-ANCESTOR-EMP-ID
+           MOVE 0 TO WS-WALK-COUNT
+
+           IF WS-ANCESTOR-EMP-ID = 0
+               DISPLAY '  (none - top of the reporting chain)'
+           END-IF
+
+           PERFORM UNTIL WS-ANCESTOR-EMP-ID = 0
+                   OR WS-WALK-COUNT >= MAX-CHAIN-WALK
+               ADD 1 TO WS-WALK-COUNT
+               MOVE WS-ANCESTOR-EMP-ID TO WS-LOOKUP-EMP-ID
+               PERFORM FIND-EMP-IDX-BY-ID
+
+               IF LOOKUP-NOT-FOUND
+                   MOVE WS-ANCESTOR-EMP-ID TO WS-DISPLAY-MGR-ID
+                   DISPLAY '  EMP-ID ' WS-DISPLAY-MGR-ID
+                       ' - not found on file'
+                   MOVE 0 TO WS-ANCESTOR-EMP-ID
+               ELSE
+                   MOVE EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+                       TO WS-DISPLAY-MGR-ID
+                   DISPLAY '  EMP-ID ' WS-DISPLAY-MGR-ID ' - '
+                       LAST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX) ' '
+                       FIRST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX)
+                   MOVE MANAGER-EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+                       TO WS-ANCESTOR-EMP-ID
+               END-IF
+           END-PERFORM
+           .
+
+       PRINT-DOWNWARD-TREE.
+           DISPLAY ' '
+           DISPLAY 'Direct and indirect reports:'
+
+           MOVE 0 TO WS-REPORT-COUNT
+           MOVE 0 TO WS-QUEUE-HEAD
+           MOVE 0 TO WS-QUEUE-TAIL
+
+           MOVE WS-TARGET-EMP-ID TO WS-LOOKUP-EMP-ID
+           PERFORM FIND-EMP-IDX-BY-ID
+           SET WS-ENQUEUE-SOURCE-IDX TO WS-EMP-IDX
+           MOVE 0 TO WS-ENQUEUE-LEVEL
+           PERFORM ENQUEUE-REPORTS-OF
+
+           IF WS-QUEUE-HEAD >= WS-QUEUE-TAIL
+               DISPLAY '  (none)'
+           END-IF
+
+           PERFORM UNTIL WS-QUEUE-HEAD >= WS-QUEUE-TAIL
+               ADD 1 TO WS-QUEUE-HEAD
+               PERFORM PRINT-AND-EXPAND-REPORT
+           END-PERFORM
+           .
+
+      * ENQUEUE-REPORTS-OF: Scans the whole employee table for every
+      * entry whose MANAGER-EMP-ID matches the employee at
+      * WS-ENQUEUE-SOURCE-IDX, and queues each one at
+      * WS-ENQUEUE-LEVEL for later printing and further expansion.
+       ENQUEUE-REPORTS-OF.
+           PERFORM ENQUEUE-IF-REPORT
+               VARYING WS-EMP-IDX2 FROM 1 BY 1
+               UNTIL WS-EMP-IDX2 > WS-EMP-COUNT
+           .
+
+       ENQUEUE-IF-REPORT.
+           SET WS-EMP-IDX TO WS-ENQUEUE-SOURCE-IDX
+           IF MANAGER-EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX2)
+                   = EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX)
+                   AND WS-QUEUE-TAIL < MAX-EMPS
+               ADD 1 TO WS-QUEUE-TAIL
+               SET WS-QUEUE-IDX(WS-QUEUE-TAIL) TO WS-EMP-IDX2
+               MOVE WS-ENQUEUE-LEVEL TO WS-QUEUE-LEVEL(WS-QUEUE-TAIL)
+           END-IF
+           .
+
+       PRINT-AND-EXPAND-REPORT.
+           SET WS-EMP-IDX TO WS-QUEUE-IDX(WS-QUEUE-HEAD)
+           ADD 1 TO WS-REPORT-COUNT
+           COMPUTE WS-INDENT-LEN =
+               (WS-QUEUE-LEVEL(WS-QUEUE-HEAD) * 2) + 3
+
+      *    The downward walk has no per-branch depth cap (only
+      *    MAX-EMPS bounds the total queue), so clamp to the indent
+      *    field's size rather than risk an out-of-bounds reference
+      *    modification on a deep chain
+           IF WS-INDENT-LEN > 80
+               MOVE 80 TO WS-INDENT-LEN
+           END-IF
+
+           MOVE EMP-ID OF WS-EMP-ENTRY(WS-EMP-IDX) TO WS-DISPLAY-EMP-ID
+           DISPLAY WS-INDENT-SPACES(1:WS-INDENT-LEN)
+               'EMP-ID ' WS-DISPLAY-EMP-ID ' - '
+               LAST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX) ' '
+               FIRST-NAME OF WS-EMP-ENTRY(WS-EMP-IDX)
+
+           SET WS-ENQUEUE-SOURCE-IDX TO WS-EMP-IDX
+           ADD 1 TO WS-QUEUE-LEVEL(WS-QUEUE-HEAD)
+               GIVING WS-ENQUEUE-LEVEL
+           PERFORM ENQUEUE-REPORTS-OF
+           .
+
+       END PROGRAM ORGRPT.
