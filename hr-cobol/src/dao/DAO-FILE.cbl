@@ -2,91 +2,295 @@
        PROGRAM-ID. DAO-FILE.
       ******************************************************************
       * DAO-FILE - File-based Data Access Object
-      * Purpose: CSV/flat file data access layer
+      * Purpose: Indexed flat file data access layer
       * Operations: GET, PUT, UPDATE, DELETE, SCAN
       * Pre: Valid operation code and entity type
       * Post: STATUS-CODE-N set, data in/out buffers populated
+      *
+      * NOTE: EMPLOYEE-FILE/DEPARTMENT-FILE/PAYROLL-FILE are keyed on
+      *       the same byte range previously located by EMP-ID-POS/
+      *       DEPT-ID-POS/PAY-ID-POS via linear scan, now declared as
+      *       RECORD KEY fields so GET/UPDATE/DELETE can READ directly
+      *       by key instead of scanning the file and rewriting it
+      *       through TEMP-FILE.
       ******************************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-Z.
        OBJECT-COMPUTER. IBM-Z.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO 'hr-cobol/data/employees.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-REC-KEY SOURCE IS EMP-REC-KEY1
+                   EMP-REC-KEY2
                FILE STATUS IS WS-FILE-STATUS.
-           
-           SELECT DEPARTMENT-FILE 
+
+           SELECT DEPARTMENT-FILE
                ASSIGN TO 'hr-cobol/data/departments.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEPT-REC-KEY SOURCE IS DEPT-REC-KEY1
+                   DEPT-REC-KEY2
                FILE STATUS IS WS-DEPT-STATUS.
-           
-           SELECT TEMP-FILE ASSIGN TO 'hr-cobol/data/temp.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-TEMP-STATUS.
-       
+
+           SELECT PAYROLL-FILE ASSIGN TO 'hr-cobol/data/payroll.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-REC-KEY
+               FILE STATUS IS WS-PAY-STATUS.
+
+           SELECT RULE-FILE ASSIGN TO 'hr-cobol/data/rules.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RULE-REC-KEY
+               FILE STATUS IS WS-RULE-STATUS.
+
+           SELECT BENEFIT-FILE ASSIGN TO 'hr-cobol/data/benefits.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BENEFIT-REC-KEY SOURCE IS
+                   BENEFIT-REC-KEY1 BENEFIT-REC-KEY2
+               FILE STATUS IS WS-BENEFIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * EMP-REC-KEY is a split key, EMP-REC-KEY1 + EMP-REC-KEY2,
+      * occupying the same byte ranges as EMP-ID-POS/LEN and
+      * VALID-FROM-POS/LEN below (positions 12-20 and 419-426 of the
+      * 1000-byte employee record). Keying on EMP-ID + VALID-FROM
+      * rather than EMP-ID alone lets the Type-2 effective-dated
+      * versions of a single employee (see employee.cpy) coexist in
+      * the file as distinct records, the way TRANSFER-EMPLOYEE and
+      * REHIRE-EMPLOYEE already expect when they close out an old
+      * record and write a new one under the same EMP-ID.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD         PIC X(1000).
-       
+       01  EMPLOYEE-RECORD.
+           05  FILLER               PIC X(11).
+           05  EMP-REC-KEY1         PIC X(9).
+           05  FILLER               PIC X(398).
+           05  EMP-REC-KEY2         PIC X(8).
+           05  FILLER               PIC X(574).
+
+      * DEPT-REC-KEY is a split key, DEPT-REC-KEY1 + DEPT-REC-KEY2,
+      * occupying the same byte ranges as DEPT-ID-POS/LEN and
+      * DEPT-VALID-FROM-POS/LEN below (positions 12-17 and 94-101 of
+      * the 1000-byte department record). Keying on DEPT-ID +
+      * VALID-FROM rather than DEPT-ID alone lets the Type-2
+      * effective-dated versions of a single department (see
+      * department.cpy) coexist in the file as distinct records, the
+      * way a dated department change closes out the old version and
+      * writes a new one under the same DEPT-ID - mirrors how
+      * EMPLOYEE-FILE is keyed above.
        FD  DEPARTMENT-FILE.
-       01  DEPARTMENT-RECORD       PIC X(1000).
-       
-       FD  TEMP-FILE.
-       01  TEMP-RECORD             PIC X(1000).
-       
+       01  DEPARTMENT-RECORD.
+           05  FILLER               PIC X(11).
+           05  DEPT-REC-KEY1        PIC X(6).
+           05  FILLER               PIC X(76).
+           05  DEPT-REC-KEY2        PIC X(8).
+           05  FILLER               PIC X(899).
+
+      * PAY-REC-KEY occupies the same byte range as PAY-ID-POS/LEN
+      * below (positions 12-23 of the 1000-byte payroll record).
+       FD  PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05  FILLER               PIC X(11).
+           05  PAY-REC-KEY          PIC X(12).
+           05  FILLER               PIC X(977).
+
+      * RULE-REC-KEY occupies the same byte range as RULE-ID-POS/LEN
+      * below (positions 1-20 of the 1000-byte rule record). Unlike
+      * EMPLOYEE/DEPARTMENT/PAYROLL, rule-def.cpy has no leading
+      * RECORD-VERSION/REC-VERSION pair ahead of its key field, so
+      * RULE-ID sits at position 1, not 12.
+       FD  RULE-FILE.
+       01  RULE-RECORD.
+           05  RULE-REC-KEY         PIC X(20).
+           05  FILLER               PIC X(980).
+
+      * BENEFIT-REC-KEY is a split key, BENEFIT-REC-KEY1 +
+      * BENEFIT-REC-KEY2, occupying the same byte ranges as
+      * BENEFIT-EMP-POS/LEN and BENEFIT-CODE-POS/LEN below (positions
+      * 12-20 and 21-30 of the 1000-byte benefit record). Keying on
+      * EMP-ID + BENEFIT-CODE rather than EMP-ID alone lets one
+      * employee carry more than one benefit enrollment (health,
+      * retirement, etc.) as distinct records. Unlike EMPLOYEE-FILE/
+      * DEPARTMENT-FILE, a benefit enrollment is not effective-dated
+      * into multiple versions - this key is a stable identity, not a
+      * version key, so GET/UPDATE/DELETE read it directly rather than
+      * scanning for a version whose date range matches.
+       FD  BENEFIT-FILE.
+       01  BENEFIT-RECORD.
+           05  FILLER               PIC X(11).
+           05  BENEFIT-REC-KEY1     PIC X(9).
+           05  BENEFIT-REC-KEY2     PIC X(10).
+           05  FILLER               PIC X(970).
+
        WORKING-STORAGE SECTION.
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'DAO-FILE'.
        01  WS-FILE-STATUS          PIC XX.
            88  FILE-OK                 VALUE '00'.
            88  FILE-EOF                VALUE '10'.
-           88  FILE-NOT-FOUND          VALUE '35'.
-       
+           88  FILE-NOT-FOUND           VALUE '35'.
+           88  FILE-DUP-KEY             VALUE '22'.
+
        01  WS-DEPT-STATUS          PIC XX.
            88  DEPT-FILE-OK            VALUE '00'.
            88  DEPT-FILE-EOF           VALUE '10'.
            88  DEPT-FILE-NOT-FOUND     VALUE '35'.
-       
-       01  WS-TEMP-STATUS          PIC XX.
-           88  TEMP-FILE-OK            VALUE '00'.
-           88  TEMP-FILE-EOF           VALUE '10'.
-       
+           88  DEPT-FILE-DUP-KEY       VALUE '22'.
+
+       01  WS-PAY-STATUS           PIC XX.
+           88  PAY-FILE-OK             VALUE '00'.
+           88  PAY-FILE-EOF            VALUE '10'.
+           88  PAY-FILE-NOT-FOUND      VALUE '35'.
+           88  PAY-FILE-DUP-KEY        VALUE '22'.
+
+       01  WS-RULE-STATUS          PIC XX.
+           88  RULE-FILE-OK            VALUE '00'.
+           88  RULE-FILE-EOF           VALUE '10'.
+           88  RULE-FILE-NOT-FOUND     VALUE '35'.
+           88  RULE-FILE-DUP-KEY       VALUE '22'.
+
+       01  WS-BENEFIT-STATUS       PIC XX.
+           88  BENEFIT-FILE-OK          VALUE '00'.
+           88  BENEFIT-FILE-EOF         VALUE '10'.
+           88  BENEFIT-FILE-NOT-FOUND   VALUE '35'.
+           88  BENEFIT-FILE-DUP-KEY     VALUE '22'.
+
        01  WS-FOUND-FLAG           PIC X     VALUE 'N'.
            88  RECORD-FOUND            VALUE 'Y'.
            88  RECORD-NOT-FOUND        VALUE 'N'.
-       
+
        01  WS-TEMP-BUFFER          PIC X(1000).
        01  WS-KEY-FIELD            PIC X(20).
        01  WS-REC-VERSION          PIC 9(9).
        01  WS-EXPECTED-VERSION     PIC 9(9).
-       
+
+      * RULE-VERSION (rule-def.cpy) is only 3 digits wide, unlike the
+      * 9-digit REC-VERSION the other entities use, so its optimistic-
+      * lock check needs its own correctly-sized work fields - moving
+      * it through the 9-digit ones above would truncate on the way
+      * back into RULE-VER-POS/LEN.
+       01  WS-RULE-VERSION         PIC 9(3).
+       01  WS-RULE-EXPECTED-VER    PIC 9(3).
+
+      * For GET/UPDATE/DELETE on BENEFIT-FILE: the EMP-ID + BENEFIT-
+      * CODE composite key pulled out of LS-KEY.
+       01  WS-TARGET-BENEFIT-EMP-ID   PIC X(9).
+       01  WS-TARGET-BENEFIT-CODE     PIC X(10).
+
+      * For SCAN on BENEFIT-FILE, LS-KEY bytes 1-9/10-19 carry the
+      * paging cursor (last EMP-ID/BENEFIT-CODE returned, 0/SPACES to
+      * start) - the same composite-key paging SCAN-EMPLOYEES uses.
+       01  WS-SCAN-NEXT-BENEFIT-EMP-ID  PIC X(9).
+       01  WS-SCAN-NEXT-BENEFIT-CODE    PIC X(10).
+
+      * For resolving an EMP-ID to its effective-dated version: GET/
+      * UPDATE/DELETE/SCAN on EMPLOYEE-FILE all locate a record by
+      * EMP-ID plus an as-of date (the version whose VALID-FROM/
+      * VALID-TO range contains that date), via FIND-EMP-VERSION.
+       01  WS-TARGET-EMP-ID        PIC X(9).
+       01  WS-TARGET-AS-OF         PIC X(8).
+       01  WS-SCAN-NEXT-ID         PIC X(9).
+       01  WS-SCAN-DONE-SW         PIC X     VALUE 'N'.
+           88  SCAN-DONE               VALUE 'Y'.
+           88  SCAN-NOT-DONE           VALUE 'N'.
+
+      * WS-LATEST-BUFFER holds the most recent version seen so far
+      * while FIND-EMP-LATEST scans past the actual match point - see
+      * that paragraph for why this lookup mode can't be used for
+      * UPDATE/DELETE.
+       01  WS-LATEST-BUFFER        PIC X(1000).
+       78  LATEST-VERSION-MARKER   VALUE '99999999'.
+
       * Field position constants
       * Derived from employee.cpy and department.cpy:
       *   RECORD-VERSION (PIC 9(2))  - positions 1-2
       *   REC-VERSION (PIC 9(9))     - positions 3-11
       *   EMP-ID (PIC 9(9))          - positions 12-20
       *   DEPT-ID (PIC 9(6))         - positions 12-17
-      * WARNING: These positions and lengths are tightly coupled to the copybook structures.
-      *          If the copybooks are modified (field order, length, position), these constants
-      *          MUST be updated accordingly. Failure to do so will cause silent breakage and
-      *          incorrect data parsing.
+      *   VALID-FROM/VALID-TO (employee.cpy) - positions 419-426/
+      *     427-434
+      * LS-KEY layout for EMPLOYEE-FILE operations (GET/UPDATE/DELETE):
+      *   bytes 1-9   EMP-ID
+      *   bytes 10-17 as-of date (YYYYMMDD) - the caller resolves
+      *               AS-OF-DATE = 0 to "today" before calling DAO-FILE,
+      *               since DAO-FILE itself has no notion of "today"
+      * For SCAN on EMPLOYEE-FILE, bytes 1-9 are the paging cursor
+      * (last EMP-ID returned, 0 to start) and bytes 10-17 are the
+      * same as-of date.
+      * LS-KEY layout for DEPARTMENT-FILE operations (GET/UPDATE/
+      * DELETE):
+      *   bytes 1-6  DEPT-ID
+      *   bytes 7-14 as-of date (YYYYMMDD) - same "caller resolves 0
+      *              to today" convention as EMPLOYEE-FILE above
+      * SCAN on DEPARTMENT-FILE (see SCAN-DEPARTMENTS) does not use
+      * this layout - it is a plain bulk read, unrelated to the
+      * composite key.
+      * WARNING: These positions/lengths are tightly coupled to the
+      *          copybook structures, and to the RECORD KEY fields
+      *          declared in the FILE SECTION above. If the copybooks
+      *          are modified (field order, length, position), both
+      *          the key fields and these constants MUST be updated
+      *          together, or keyed access will break silently.
        78  EMP-ID-POS              VALUE 12.
        78  EMP-ID-LEN              VALUE 9.
        78  DEPT-ID-POS             VALUE 12.
        78  DEPT-ID-LEN             VALUE 6.
+       78  PAY-ID-POS              VALUE 12.
+       78  PAY-ID-LEN              VALUE 12.
        78  REC-VER-POS             VALUE 3.
        78  REC-VER-LEN             VALUE 9.
-       
+       78  VALID-FROM-POS          VALUE 419.
+       78  VALID-FROM-LEN          VALUE 8.
+       78  VALID-TO-POS            VALUE 427.
+       78  VALID-TO-LEN            VALUE 8.
+       78  AS-OF-POS               VALUE 10.
+       78  AS-OF-LEN               VALUE 8.
+       78  DEPT-VALID-TO-POS       VALUE 102.
+       78  DEPT-VALID-TO-LEN       VALUE 8.
+       78  DEPT-AS-OF-POS          VALUE 7.
+       78  DEPT-AS-OF-LEN          VALUE 8.
+       78  RULE-ID-POS             VALUE 1.
+       78  RULE-ID-LEN             VALUE 20.
+       78  RULE-VER-POS            VALUE 157.
+       78  RULE-VER-LEN            VALUE 3.
+       78  BENEFIT-EMP-POS         VALUE 12.
+       78  BENEFIT-EMP-LEN         VALUE 9.
+       78  BENEFIT-CODE-POS        VALUE 21.
+       78  BENEFIT-CODE-LEN        VALUE 10.
+      *    Position of BENEFIT-CODE within LS-KEY itself (distinct
+      *    from BENEFIT-CODE-POS above, which locates it within the
+      *    1000-byte record buffer) - starts right after the 9-byte
+      *    EMP-ID that occupies LS-KEY bytes 1-9, the same way
+      *    AS-OF-POS locates the as-of date right after EMP-ID-LEN.
+       78  BENEFIT-CODE-KEY-POS    VALUE 10.
+
+      * WS-TARGET-DEPT-ID/WS-TARGET-DEPT-AS-OF - the DEPT-ID and
+      * as-of date pulled out of LS-KEY for DEPARTMENT-FILE version
+      * resolution, the department equivalent of WS-TARGET-EMP-ID/
+      * WS-TARGET-AS-OF above.
+       01  WS-TARGET-DEPT-ID       PIC X(6).
+       01  WS-TARGET-DEPT-AS-OF    PIC X(8).
+
+      * For SCAN on RULE-FILE, LS-KEY bytes 1-20 carry the paging
+      * cursor (last RULE-ID returned, SPACES to start).
+       01  WS-SCAN-NEXT-RULE-ID    PIC X(20).
+
+      * For SCAN on PAYROLL-FILE, LS-KEY bytes 1-12 carry the paging
+      * cursor (last PAY-ID returned, SPACES to start).
+       01  WS-SCAN-NEXT-PAY-ID     PIC X(12).
+
       * For SCAN operation
        01  WS-SCAN-COUNT           PIC 9(4)  VALUE 0.
        01  WS-SCAN-MAX             PIC 9(4)  VALUE 100.
        01  WS-SCAN-RESULTS.
            05  WS-SCAN-REC OCCURS 100 TIMES  PIC X(1000).
-       
+
        LINKAGE SECTION.
        01  LS-OPERATION            PIC X(2).
            88  OP-GET                  VALUE 'G '.
@@ -94,22 +298,24 @@
            88  OP-UPDATE               VALUE 'U '.
            88  OP-DELETE               VALUE 'D '.
            88  OP-SCAN                 VALUE 'S '.
-       
+
        01  LS-ENTITY-TYPE          PIC X(10).
            88  ENTITY-EMPLOYEE         VALUE 'EMPLOYEE  '.
            88  ENTITY-DEPARTMENT       VALUE 'DEPARTMENT'.
            88  ENTITY-PAYROLL          VALUE 'PAYROLL   '.
-       
+           88  ENTITY-RULE             VALUE 'RULE      '.
+           88  ENTITY-BENEFIT          VALUE 'BENEFIT   '.
+
        01  LS-KEY                  PIC X(20).
        01  LS-DATA-BUFFER          PIC X(1000).
        01  LS-STATUS               PIC 9(4).
-       
+
        PROCEDURE DIVISION USING LS-OPERATION LS-ENTITY-TYPE LS-KEY
                                 LS-DATA-BUFFER LS-STATUS.
-       
+
        MAIN-PROCESS.
            MOVE 0 TO LS-STATUS
-           
+
            EVALUATE TRUE
                WHEN OP-GET
                    PERFORM GET-RECORD
@@ -124,635 +330,1019 @@
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
-           
+
            GOBACK
            .
-       
+
        GET-RECORD.
       *    Retrieves a record by key
       *    Input: LS-KEY (EMP-ID or DEPT-ID as string)
       *    Output: LS-DATA-BUFFER, LS-STATUS
-           
+
            MOVE 'N' TO WS-FOUND-FLAG
-           
+
            EVALUATE TRUE
                WHEN ENTITY-EMPLOYEE
                    PERFORM GET-EMPLOYEE
                WHEN ENTITY-DEPARTMENT
                    PERFORM GET-DEPARTMENT
+               WHEN ENTITY-PAYROLL
+                   PERFORM GET-PAYROLL
+               WHEN ENTITY-RULE
+                   PERFORM GET-RULE
+               WHEN ENTITY-BENEFIT
+                   PERFORM GET-BENEFIT
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
-           
+
            IF RECORD-NOT-FOUND
                MOVE 404 TO LS-STATUS
            END-IF
            .
-       
+
        GET-EMPLOYEE.
-      *    Get employee record by EMP-ID
+      *    Get employee record by EMP-ID, resolved to the version
+      *    effective as of the as-of date carried in LS-KEY
            OPEN INPUT EMPLOYEE-FILE
-           
+
            IF FILE-NOT-FOUND
                MOVE 'N' TO WS-FOUND-FLAG
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           PERFORM UNTIL FILE-EOF OR RECORD-FOUND
-               READ EMPLOYEE-FILE INTO WS-TEMP-BUFFER
+
+           MOVE LS-KEY(1:EMP-ID-LEN) TO WS-TARGET-EMP-ID
+           MOVE LS-KEY(AS-OF-POS:AS-OF-LEN) TO WS-TARGET-AS-OF
+
+           IF WS-TARGET-AS-OF = LATEST-VERSION-MARKER
+               PERFORM FIND-EMP-LATEST
+           ELSE
+               PERFORM FIND-EMP-VERSION
+           END-IF
+
+           IF RECORD-FOUND
+               MOVE EMPLOYEE-RECORD TO LS-DATA-BUFFER
+               MOVE 0 TO LS-STATUS
+           END-IF
+
+           CLOSE EMPLOYEE-FILE
+           .
+
+      * FIND-EMP-LATEST: Positions EMPLOYEE-FILE at the earliest
+      * version of WS-TARGET-EMP-ID and scans forward through every
+      * version of that employee, keeping the last (most recent by
+      * VALID-FROM) one seen, regardless of its VALID-FROM/VALID-TO
+      * range. Used for lookups like REHIRE-EMPLOYEE's, which need a
+      * terminated employee's record even though its VALID-TO no
+      * longer covers today. Read-only: the scan runs one record past
+      * the match it returns, so the file is not correctly positioned
+      * for a following REWRITE/DELETE the way FIND-EMP-VERSION leaves
+      * it - do not use this for UPDATE or DELETE.
+       FIND-EMP-LATEST.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-SCAN-DONE-SW
+
+           MOVE WS-TARGET-EMP-ID TO EMP-REC-KEY1
+           MOVE '00000000' TO EMP-REC-KEY2
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-REC-KEY
+               INVALID KEY
+                   SET SCAN-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL SCAN-DONE
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END
-                       CONTINUE
+                       SET SCAN-DONE TO TRUE
                    NOT AT END
-      *                Extract EMP-ID from record
-                       MOVE WS-TEMP-BUFFER(EMP-ID-POS:EMP-ID-LEN) 
-                           TO WS-KEY-FIELD(1:EMP-ID-LEN)
-                       IF WS-KEY-FIELD(1:EMP-ID-LEN) = LS-KEY(1:EMP-ID-LEN)
-                           MOVE WS-TEMP-BUFFER TO LS-DATA-BUFFER
+                       IF EMP-REC-KEY1 NOT = WS-TARGET-EMP-ID
+                           SET SCAN-DONE TO TRUE
+                       ELSE
                            MOVE 'Y' TO WS-FOUND-FLAG
-                           MOVE 0 TO LS-STATUS
+                           MOVE EMPLOYEE-RECORD TO WS-LATEST-BUFFER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF RECORD-FOUND
+               MOVE WS-LATEST-BUFFER TO EMPLOYEE-RECORD
+           END-IF
+           .
+
+      * FIND-EMP-VERSION: Positions EMPLOYEE-FILE at the earliest
+      * version of WS-TARGET-EMP-ID and scans forward through that
+      * employee's versions (ascending by VALID-FROM) until it finds
+      * the one whose VALID-FROM/VALID-TO range contains
+      * WS-TARGET-AS-OF, or runs past the employee's last version.
+      * Leaves EMPLOYEE-RECORD holding the matched record (and the
+      * file positioned on it, for a following REWRITE/DELETE) when
+      * WS-FOUND-FLAG comes back 'Y'.
+       FIND-EMP-VERSION.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-SCAN-DONE-SW
+
+           MOVE WS-TARGET-EMP-ID TO EMP-REC-KEY1
+           MOVE '00000000' TO EMP-REC-KEY2
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-REC-KEY
+               INVALID KEY
+                   SET SCAN-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL RECORD-FOUND OR SCAN-DONE
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       SET SCAN-DONE TO TRUE
+                   NOT AT END
+                       IF EMP-REC-KEY1 NOT = WS-TARGET-EMP-ID
+                           SET SCAN-DONE TO TRUE
+                       ELSE
+                           IF EMP-REC-KEY2 <= WS-TARGET-AS-OF
+                               AND EMPLOYEE-RECORD
+                                   (VALID-TO-POS:VALID-TO-LEN)
+                                       >= WS-TARGET-AS-OF
+                               MOVE 'Y' TO WS-FOUND-FLAG
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
-           
-           CLOSE EMPLOYEE-FILE
            .
-       
+
        GET-DEPARTMENT.
-      *    Get department record by DEPT-ID
+      *    Get department record by DEPT-ID, resolved to the version
+      *    effective as of the as-of date carried in LS-KEY
            OPEN INPUT DEPARTMENT-FILE
-           
+
            IF DEPT-FILE-NOT-FOUND
                MOVE 'N' TO WS-FOUND-FLAG
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT DEPT-FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           PERFORM UNTIL DEPT-FILE-EOF OR RECORD-FOUND
-               READ DEPARTMENT-FILE INTO WS-TEMP-BUFFER
+
+           MOVE LS-KEY(1:DEPT-ID-LEN) TO WS-TARGET-DEPT-ID
+           MOVE LS-KEY(DEPT-AS-OF-POS:DEPT-AS-OF-LEN)
+               TO WS-TARGET-DEPT-AS-OF
+
+           PERFORM FIND-DEPT-VERSION
+
+           IF RECORD-FOUND
+               MOVE DEPARTMENT-RECORD TO LS-DATA-BUFFER
+               MOVE 0 TO LS-STATUS
+           END-IF
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+      * FIND-DEPT-VERSION: Positions DEPARTMENT-FILE at the earliest
+      * version of WS-TARGET-DEPT-ID and scans forward through that
+      * department's versions (ascending by VALID-FROM) until it
+      * finds the one whose VALID-FROM/VALID-TO range contains
+      * WS-TARGET-DEPT-AS-OF, or runs past the department's last
+      * version. Leaves DEPARTMENT-RECORD holding the matched record
+      * (and the file positioned on it, for a following REWRITE/
+      * DELETE) when WS-FOUND-FLAG comes back 'Y' - the department
+      * equivalent of FIND-EMP-VERSION above.
+       FIND-DEPT-VERSION.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-SCAN-DONE-SW
+
+           MOVE WS-TARGET-DEPT-ID TO DEPT-REC-KEY1
+           MOVE '00000000' TO DEPT-REC-KEY2
+           START DEPARTMENT-FILE KEY IS NOT LESS THAN DEPT-REC-KEY
+               INVALID KEY
+                   SET SCAN-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL RECORD-FOUND OR SCAN-DONE
+               READ DEPARTMENT-FILE NEXT RECORD
                    AT END
-                       CONTINUE
+                       SET SCAN-DONE TO TRUE
                    NOT AT END
-      *                Extract DEPT-ID from record
-                       MOVE WS-TEMP-BUFFER(DEPT-ID-POS:DEPT-ID-LEN) 
-                           TO WS-KEY-FIELD(1:DEPT-ID-LEN)
-                       IF WS-KEY-FIELD(1:DEPT-ID-LEN) = LS-KEY(1:DEPT-ID-LEN)
-                           MOVE WS-TEMP-BUFFER TO LS-DATA-BUFFER
-                           MOVE 'Y' TO WS-FOUND-FLAG
-                           MOVE 0 TO LS-STATUS
+                       IF DEPT-REC-KEY1 NOT = WS-TARGET-DEPT-ID
+                           SET SCAN-DONE TO TRUE
+                       ELSE
+                           IF DEPT-REC-KEY2 <= WS-TARGET-DEPT-AS-OF
+                               AND DEPARTMENT-RECORD
+                                   (DEPT-VALID-TO-POS:
+                                    DEPT-VALID-TO-LEN)
+                                       >= WS-TARGET-DEPT-AS-OF
+                               MOVE 'Y' TO WS-FOUND-FLAG
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
-           
-           CLOSE DEPARTMENT-FILE
            .
-       
+
+       GET-PAYROLL.
+      *    Get payroll record by PAY-ID, keyed read
+           OPEN INPUT PAYROLL-FILE
+
+           IF PAY-FILE-NOT-FOUND
+               MOVE 'N' TO WS-FOUND-FLAG
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT PAY-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:PAY-ID-LEN) TO PAY-REC-KEY
+           READ PAYROLL-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE PAYROLL-RECORD TO LS-DATA-BUFFER
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE 0 TO LS-STATUS
+           END-READ
+
+           CLOSE PAYROLL-FILE
+           .
+
+       GET-RULE.
+      *    Get rule record by RULE-ID, keyed read
+           OPEN INPUT RULE-FILE
+
+           IF RULE-FILE-NOT-FOUND
+               MOVE 'N' TO WS-FOUND-FLAG
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT RULE-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:RULE-ID-LEN) TO RULE-REC-KEY
+           READ RULE-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE RULE-RECORD TO LS-DATA-BUFFER
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE 0 TO LS-STATUS
+           END-READ
+
+           CLOSE RULE-FILE
+           .
+
+      * GET-BENEFIT: Get benefit enrollment by EMP-ID + BENEFIT-CODE,
+      * direct keyed read - not effective-dated, so no version scan.
+       GET-BENEFIT.
+           OPEN INPUT BENEFIT-FILE
+
+           IF BENEFIT-FILE-NOT-FOUND
+               MOVE 'N' TO WS-FOUND-FLAG
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT BENEFIT-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:BENEFIT-EMP-LEN) TO BENEFIT-REC-KEY1
+           MOVE LS-KEY(BENEFIT-CODE-KEY-POS:BENEFIT-CODE-LEN)
+               TO BENEFIT-REC-KEY2
+           READ BENEFIT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE BENEFIT-RECORD TO LS-DATA-BUFFER
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE 0 TO LS-STATUS
+           END-READ
+
+           CLOSE BENEFIT-FILE
+           .
+
        PUT-RECORD.
       *    Inserts a new record
       *    Input: LS-DATA-BUFFER
       *    Output: LS-STATUS
-           
+
            EVALUATE TRUE
                WHEN ENTITY-EMPLOYEE
                    PERFORM PUT-EMPLOYEE
                WHEN ENTITY-DEPARTMENT
                    PERFORM PUT-DEPARTMENT
+               WHEN ENTITY-PAYROLL
+                   PERFORM PUT-PAYROLL
+               WHEN ENTITY-RULE
+                   PERFORM PUT-RULE
+               WHEN ENTITY-BENEFIT
+                   PERFORM PUT-BENEFIT
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
            .
-       
+
        PUT-EMPLOYEE.
-           OPEN EXTEND EMPLOYEE-FILE
-           
+           OPEN I-O EMPLOYEE-FILE
+
            IF FILE-NOT-FOUND
       *        Create new file
-               CLOSE EMPLOYEE-FILE
                OPEN OUTPUT EMPLOYEE-FILE
                CLOSE EMPLOYEE-FILE
-               OPEN EXTEND EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
            END-IF
-           
+
            IF NOT FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           WRITE EMPLOYEE-RECORD FROM LS-DATA-BUFFER
-           IF NOT FILE-OK
-               MOVE 500 TO LS-STATUS
+
+           MOVE LS-DATA-BUFFER TO EMPLOYEE-RECORD
+           WRITE EMPLOYEE-RECORD
+           IF FILE-DUP-KEY
+               MOVE 409 TO LS-STATUS
            ELSE
-               MOVE 0 TO LS-STATUS
+               IF NOT FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
            END-IF
-           
+
            CLOSE EMPLOYEE-FILE
            .
-       
+
        PUT-DEPARTMENT.
-           OPEN EXTEND DEPARTMENT-FILE
-           
+           OPEN I-O DEPARTMENT-FILE
+
            IF DEPT-FILE-NOT-FOUND
       *        Create new file
-               CLOSE DEPARTMENT-FILE
                OPEN OUTPUT DEPARTMENT-FILE
                CLOSE DEPARTMENT-FILE
-               OPEN EXTEND DEPARTMENT-FILE
+               OPEN I-O DEPARTMENT-FILE
            END-IF
-           
+
            IF NOT DEPT-FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           WRITE DEPARTMENT-RECORD FROM LS-DATA-BUFFER
-           IF NOT DEPT-FILE-OK
-               MOVE 500 TO LS-STATUS
+
+           MOVE LS-DATA-BUFFER TO DEPARTMENT-RECORD
+           WRITE DEPARTMENT-RECORD
+           IF DEPT-FILE-DUP-KEY
+               MOVE 409 TO LS-STATUS
            ELSE
-               MOVE 0 TO LS-STATUS
+               IF NOT DEPT-FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
            END-IF
-           
+
            CLOSE DEPARTMENT-FILE
            .
-       
+
+       PUT-PAYROLL.
+           OPEN I-O PAYROLL-FILE
+
+           IF PAY-FILE-NOT-FOUND
+      *        Create new file
+               OPEN OUTPUT PAYROLL-FILE
+               CLOSE PAYROLL-FILE
+               OPEN I-O PAYROLL-FILE
+           END-IF
+
+           IF NOT PAY-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-DATA-BUFFER TO PAYROLL-RECORD
+           WRITE PAYROLL-RECORD
+           IF PAY-FILE-DUP-KEY
+               MOVE 409 TO LS-STATUS
+           ELSE
+               IF NOT PAY-FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
+           END-IF
+
+           CLOSE PAYROLL-FILE
+           .
+
+       PUT-RULE.
+           OPEN I-O RULE-FILE
+
+           IF RULE-FILE-NOT-FOUND
+      *        Create new file
+               OPEN OUTPUT RULE-FILE
+               CLOSE RULE-FILE
+               OPEN I-O RULE-FILE
+           END-IF
+
+           IF NOT RULE-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-DATA-BUFFER TO RULE-RECORD
+           WRITE RULE-RECORD
+           IF RULE-FILE-DUP-KEY
+               MOVE 409 TO LS-STATUS
+           ELSE
+               IF NOT RULE-FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
+           END-IF
+
+           CLOSE RULE-FILE
+           .
+
+       PUT-BENEFIT.
+           OPEN I-O BENEFIT-FILE
+
+           IF BENEFIT-FILE-NOT-FOUND
+      *        Create new file
+               OPEN OUTPUT BENEFIT-FILE
+               CLOSE BENEFIT-FILE
+               OPEN I-O BENEFIT-FILE
+           END-IF
+
+           IF NOT BENEFIT-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-DATA-BUFFER TO BENEFIT-RECORD
+           WRITE BENEFIT-RECORD
+           IF BENEFIT-FILE-DUP-KEY
+               MOVE 409 TO LS-STATUS
+           ELSE
+               IF NOT BENEFIT-FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
+           END-IF
+
+           CLOSE BENEFIT-FILE
+           .
+
        UPDATE-RECORD.
       *    Updates an existing record with optimistic locking
       *    Input: LS-KEY, LS-DATA-BUFFER (includes REC-VERSION)
       *    Output: LS-STATUS (0=OK, 404=not found, 409=conflict)
       *    SIDE EFFECT: LS-DATA-BUFFER is modified (version incremented)
-           
+
            EVALUATE TRUE
                WHEN ENTITY-EMPLOYEE
                    PERFORM UPDATE-EMPLOYEE
                WHEN ENTITY-DEPARTMENT
                    PERFORM UPDATE-DEPARTMENT
+               WHEN ENTITY-PAYROLL
+                   PERFORM UPDATE-PAYROLL
+               WHEN ENTITY-RULE
+                   PERFORM UPDATE-RULE
+               WHEN ENTITY-BENEFIT
+                   PERFORM UPDATE-BENEFIT
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
            .
-       
+
       * UPDATE-EMPLOYEE: Update employee record with optimistic locking
-      * NOTE: This operation increments the REC-VERSION field, then modifies LS-DATA-BUFFER,
-      *       and only after these modifications copies LS-DATA-BUFFER to the temp buffer.
-      *       Callers should not rely on original buffer contents after this call returns.
+      * NOTE: This operation increments REC-VERSION, then modifies
+      *       LS-DATA-BUFFER, and only after that rewrites the keyed
+      *       record. Callers should not rely on the original buffer
+      *       contents after this call returns.
        UPDATE-EMPLOYEE.
-           MOVE 'N' TO WS-FOUND-FLAG
-           
       *    Extract expected version from input buffer
-           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN) 
+           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
                TO WS-EXPECTED-VERSION
-           
-           OPEN INPUT EMPLOYEE-FILE
+
+           OPEN I-O EMPLOYEE-FILE
            IF FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           OPEN OUTPUT TEMP-FILE
-           IF NOT TEMP-FILE-OK
-               MOVE 500 TO LS-STATUS
-               CLOSE EMPLOYEE-FILE
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    Read all records, update matching one
-           PERFORM UNTIL FILE-EOF
-               READ EMPLOYEE-FILE INTO WS-TEMP-BUFFER
-                   AT END
-                       CONTINUE
-                   NOT AT END
-      *                Extract EMP-ID from record
-                       MOVE WS-TEMP-BUFFER(EMP-ID-POS:EMP-ID-LEN) 
-                           TO WS-KEY-FIELD(1:EMP-ID-LEN)
-                       IF WS-KEY-FIELD(1:EMP-ID-LEN) = LS-KEY(1:EMP-ID-LEN)
-      *                    Found matching record - check version
-                           MOVE WS-TEMP-BUFFER(REC-VER-POS:REC-VER-LEN) 
-                               TO WS-REC-VERSION
-                           IF WS-REC-VERSION = WS-EXPECTED-VERSION
-      *                        Version matches - update and increment
-      *                        Increment version first, then update buffer
-                               ADD 1 TO WS-REC-VERSION
-                               MOVE WS-REC-VERSION 
-                                   TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
-                               MOVE LS-DATA-BUFFER TO WS-TEMP-BUFFER
-                               WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                               IF NOT TEMP-FILE-OK
-                                   MOVE 500 TO LS-STATUS
-                                   CLOSE EMPLOYEE-FILE
-                                   CLOSE TEMP-FILE
-                                   EXIT PARAGRAPH
-                               END-IF
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               MOVE 0 TO LS-STATUS
-                           ELSE
-      *                        Version conflict
-                               WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                               IF NOT TEMP-FILE-OK
-                                   MOVE 500 TO LS-STATUS
-                                   CLOSE EMPLOYEE-FILE
-                                   CLOSE TEMP-FILE
-                                   EXIT PARAGRAPH
-                               END-IF
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               MOVE 409 TO LS-STATUS
-                           END-IF
-                       ELSE
-      *                    Not the target record - write unchanged
-                           WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT TEMP-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE EMPLOYEE-FILE
-                               CLOSE TEMP-FILE
-                               EXIT PARAGRAPH
-                           END-IF
-                       END-IF
-               END-READ
-           END-PERFORM
-           
-           CLOSE EMPLOYEE-FILE
-           CLOSE TEMP-FILE
-           
-      *    Replace original file with temp file
-           IF RECORD-FOUND
-               OPEN INPUT TEMP-FILE
-               OPEN OUTPUT EMPLOYEE-FILE
-               
-               PERFORM UNTIL TEMP-FILE-EOF
-                   READ TEMP-FILE INTO WS-TEMP-BUFFER
-                       AT END
-                           CONTINUE
-                       NOT AT END
-                           WRITE EMPLOYEE-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE TEMP-FILE
-                               CLOSE EMPLOYEE-FILE
-                               EXIT PERFORM
-                           END-IF
-                   END-READ
-               END-PERFORM
-               
-               CLOSE TEMP-FILE
-               CLOSE EMPLOYEE-FILE
-           ELSE
+
+           MOVE LS-KEY(1:EMP-ID-LEN) TO WS-TARGET-EMP-ID
+           MOVE LS-KEY(AS-OF-POS:AS-OF-LEN) TO WS-TARGET-AS-OF
+           PERFORM FIND-EMP-VERSION
+
+           IF RECORD-NOT-FOUND
                MOVE 404 TO LS-STATUS
+           ELSE
+               MOVE EMPLOYEE-RECORD(REC-VER-POS:REC-VER-LEN)
+                   TO WS-REC-VERSION
+               IF WS-REC-VERSION = WS-EXPECTED-VERSION
+      *            Version matches - increment, rewrite. The key
+      *            fields (EMP-ID, VALID-FROM) in LS-DATA-BUFFER must
+      *            be unchanged from the record just read, since
+      *            REWRITE cannot change an INDEXED file's key.
+                   ADD 1 TO WS-REC-VERSION
+                   MOVE WS-REC-VERSION
+                       TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+                   MOVE LS-DATA-BUFFER TO EMPLOYEE-RECORD
+                   REWRITE EMPLOYEE-RECORD
+                   IF NOT FILE-OK
+                       MOVE 500 TO LS-STATUS
+                   ELSE
+                       MOVE 0 TO LS-STATUS
+                   END-IF
+               ELSE
+      *            Version conflict
+                   MOVE 409 TO LS-STATUS
+               END-IF
            END-IF
+
+           CLOSE EMPLOYEE-FILE
            .
-       
+
        UPDATE-DEPARTMENT.
       *    Update department with version checking
-           MOVE 'N' TO WS-FOUND-FLAG
-           
       *    Extract expected version from input buffer
-           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN) 
+           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
                TO WS-EXPECTED-VERSION
-           
-           OPEN INPUT DEPARTMENT-FILE
+
+           OPEN I-O DEPARTMENT-FILE
            IF DEPT-FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT DEPT-FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           OPEN OUTPUT TEMP-FILE
-           IF NOT TEMP-FILE-OK
+
+           MOVE LS-KEY(1:DEPT-ID-LEN) TO WS-TARGET-DEPT-ID
+           MOVE LS-KEY(DEPT-AS-OF-POS:DEPT-AS-OF-LEN)
+               TO WS-TARGET-DEPT-AS-OF
+           PERFORM FIND-DEPT-VERSION
+
+           IF RECORD-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+           ELSE
+               MOVE DEPARTMENT-RECORD(REC-VER-POS:REC-VER-LEN)
+                   TO WS-REC-VERSION
+               IF WS-REC-VERSION = WS-EXPECTED-VERSION
+      *            Version matches - increment, rewrite. The key
+      *            fields (DEPT-ID, VALID-FROM) in LS-DATA-BUFFER
+      *            must be unchanged from the record just read, since
+      *            REWRITE cannot change an INDEXED file's key.
+                   ADD 1 TO WS-REC-VERSION
+                   MOVE WS-REC-VERSION
+                       TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+                   MOVE LS-DATA-BUFFER TO DEPARTMENT-RECORD
+                   REWRITE DEPARTMENT-RECORD
+                   IF NOT DEPT-FILE-OK
+                       MOVE 500 TO LS-STATUS
+                   ELSE
+                       MOVE 0 TO LS-STATUS
+                   END-IF
+               ELSE
+                   MOVE 409 TO LS-STATUS
+               END-IF
+           END-IF
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+      * UPDATE-PAYROLL: Update payroll record with optimistic locking
+       UPDATE-PAYROLL.
+      *    Extract expected version from input buffer
+           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+               TO WS-EXPECTED-VERSION
+
+           OPEN I-O PAYROLL-FILE
+           IF PAY-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT PAY-FILE-OK
                MOVE 500 TO LS-STATUS
-               CLOSE DEPARTMENT-FILE
                EXIT PARAGRAPH
            END-IF
-           
-           PERFORM UNTIL DEPT-FILE-EOF
-               READ DEPARTMENT-FILE INTO WS-TEMP-BUFFER
-                   AT END
-                       CONTINUE
-                   NOT AT END
-                       MOVE WS-TEMP-BUFFER(DEPT-ID-POS:DEPT-ID-LEN) 
-                           TO WS-KEY-FIELD(1:DEPT-ID-LEN)
-                       IF WS-KEY-FIELD(1:DEPT-ID-LEN) = LS-KEY(1:DEPT-ID-LEN)
-                           MOVE WS-TEMP-BUFFER(REC-VER-POS:REC-VER-LEN) 
-                               TO WS-REC-VERSION
-                           IF WS-REC-VERSION = WS-EXPECTED-VERSION
-                               ADD 1 TO WS-REC-VERSION
-                               MOVE WS-REC-VERSION 
-                                   TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
-                               MOVE LS-DATA-BUFFER TO WS-TEMP-BUFFER
-                               WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                               IF NOT TEMP-FILE-OK
-                                   MOVE 500 TO LS-STATUS
-                                   CLOSE DEPARTMENT-FILE
-                                   CLOSE TEMP-FILE
-                                   EXIT PARAGRAPH
-                               END-IF
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               MOVE 0 TO LS-STATUS
-                           ELSE
-                               WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                               IF NOT TEMP-FILE-OK
-                                   MOVE 500 TO LS-STATUS
-                                   CLOSE DEPARTMENT-FILE
-                                   CLOSE TEMP-FILE
-                                   EXIT PARAGRAPH
-                               END-IF
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               MOVE 409 TO LS-STATUS
-                           END-IF
+
+           MOVE LS-KEY(1:PAY-ID-LEN) TO PAY-REC-KEY
+           READ PAYROLL-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   MOVE PAYROLL-RECORD(REC-VER-POS:REC-VER-LEN)
+                       TO WS-REC-VERSION
+                   IF WS-REC-VERSION = WS-EXPECTED-VERSION
+                       ADD 1 TO WS-REC-VERSION
+                       MOVE WS-REC-VERSION
+                           TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+                       MOVE LS-DATA-BUFFER TO PAYROLL-RECORD
+                       REWRITE PAYROLL-RECORD
+                       IF NOT PAY-FILE-OK
+                           MOVE 500 TO LS-STATUS
                        ELSE
-                           WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT TEMP-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE DEPARTMENT-FILE
-                               CLOSE TEMP-FILE
-                               EXIT PARAGRAPH
-                           END-IF
+                           MOVE 0 TO LS-STATUS
                        END-IF
-               END-READ
-           END-PERFORM
-           
-           CLOSE DEPARTMENT-FILE
-           CLOSE TEMP-FILE
-           
-           IF RECORD-FOUND
-               OPEN INPUT TEMP-FILE
-               OPEN OUTPUT DEPARTMENT-FILE
-               
-               PERFORM UNTIL TEMP-FILE-EOF
-                   READ TEMP-FILE INTO WS-TEMP-BUFFER
-                       AT END
-                           CONTINUE
-                       NOT AT END
-                           WRITE DEPARTMENT-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT DEPT-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE TEMP-FILE
-                               CLOSE DEPARTMENT-FILE
-                               EXIT PERFORM
-                           END-IF
-                   END-READ
-               END-PERFORM
-               
-               CLOSE TEMP-FILE
-               CLOSE DEPARTMENT-FILE
-           ELSE
+                   ELSE
+                       MOVE 409 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE PAYROLL-FILE
+           .
+
+      * UPDATE-RULE: Update rule record with optimistic locking.
+      * RULE-VERSION (rule-def.cpy) doubles as the optimistic-lock
+      * field here, the way REC-VERSION does for the other entities -
+      * rule-def.cpy has no separate lock counter of its own.
+       UPDATE-RULE.
+           MOVE LS-DATA-BUFFER(RULE-VER-POS:RULE-VER-LEN)
+               TO WS-RULE-EXPECTED-VER
+
+           OPEN I-O RULE-FILE
+           IF RULE-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT RULE-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:RULE-ID-LEN) TO RULE-REC-KEY
+           READ RULE-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   MOVE RULE-RECORD(RULE-VER-POS:RULE-VER-LEN)
+                       TO WS-RULE-VERSION
+                   IF WS-RULE-VERSION = WS-RULE-EXPECTED-VER
+                       ADD 1 TO WS-RULE-VERSION
+                       MOVE WS-RULE-VERSION
+                           TO LS-DATA-BUFFER(RULE-VER-POS:RULE-VER-LEN)
+                       MOVE LS-DATA-BUFFER TO RULE-RECORD
+                       REWRITE RULE-RECORD
+                       IF NOT RULE-FILE-OK
+                           MOVE 500 TO LS-STATUS
+                       ELSE
+                           MOVE 0 TO LS-STATUS
+                       END-IF
+                   ELSE
+                       MOVE 409 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE RULE-FILE
+           .
+
+      * UPDATE-BENEFIT: Update benefit enrollment with optimistic
+      * locking, keyed directly on EMP-ID + BENEFIT-CODE - no version
+      * scan, since a benefit enrollment is a stable identity, not an
+      * effective-dated record.
+       UPDATE-BENEFIT.
+           MOVE LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+               TO WS-EXPECTED-VERSION
+
+           OPEN I-O BENEFIT-FILE
+           IF BENEFIT-FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT BENEFIT-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
            END-IF
+
+           MOVE LS-KEY(1:BENEFIT-EMP-LEN) TO BENEFIT-REC-KEY1
+           MOVE LS-KEY(BENEFIT-CODE-KEY-POS:BENEFIT-CODE-LEN)
+               TO BENEFIT-REC-KEY2
+           READ BENEFIT-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   MOVE BENEFIT-RECORD(REC-VER-POS:REC-VER-LEN)
+                       TO WS-REC-VERSION
+                   IF WS-REC-VERSION = WS-EXPECTED-VERSION
+                       ADD 1 TO WS-REC-VERSION
+                       MOVE WS-REC-VERSION
+                           TO LS-DATA-BUFFER(REC-VER-POS:REC-VER-LEN)
+                       MOVE LS-DATA-BUFFER TO BENEFIT-RECORD
+                       REWRITE BENEFIT-RECORD
+                       IF NOT BENEFIT-FILE-OK
+                           MOVE 500 TO LS-STATUS
+                       ELSE
+                           MOVE 0 TO LS-STATUS
+                       END-IF
+                   ELSE
+                       MOVE 409 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE BENEFIT-FILE
            .
-       
+
        DELETE-RECORD.
       *    Deletes a record
       *    Input: LS-KEY
       *    Output: LS-STATUS (0=OK, 404=not found)
-           
+
            EVALUATE TRUE
                WHEN ENTITY-EMPLOYEE
                    PERFORM DELETE-EMPLOYEE
                WHEN ENTITY-DEPARTMENT
                    PERFORM DELETE-DEPARTMENT
+               WHEN ENTITY-PAYROLL
+                   PERFORM DELETE-PAYROLL
+               WHEN ENTITY-RULE
+                   PERFORM DELETE-RULE
+               WHEN ENTITY-BENEFIT
+                   PERFORM DELETE-BENEFIT
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
            .
-       
+
        DELETE-EMPLOYEE.
-           MOVE 'N' TO WS-FOUND-FLAG
-           
-           OPEN INPUT EMPLOYEE-FILE
+           OPEN I-O EMPLOYEE-FILE
            IF FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           OPEN OUTPUT TEMP-FILE
-           IF NOT TEMP-FILE-OK
-               MOVE 500 TO LS-STATUS
-               CLOSE EMPLOYEE-FILE
-               EXIT PARAGRAPH
-           END-IF
-           
-      *    Copy all records except the one to delete
-           PERFORM UNTIL FILE-EOF
-               READ EMPLOYEE-FILE INTO WS-TEMP-BUFFER
-                   AT END
-                       CONTINUE
-                   NOT AT END
-                       MOVE WS-TEMP-BUFFER(EMP-ID-POS:EMP-ID-LEN) 
-                           TO WS-KEY-FIELD(1:EMP-ID-LEN)
-                       IF WS-KEY-FIELD(1:EMP-ID-LEN) = LS-KEY(1:EMP-ID-LEN)
-                           MOVE 'Y' TO WS-FOUND-FLAG
-      *                    Don't write this record (delete it)
-                       ELSE
-                           WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT TEMP-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE EMPLOYEE-FILE
-                               CLOSE TEMP-FILE
-                               EXIT PARAGRAPH
-                           END-IF
-                       END-IF
-               END-READ
-           END-PERFORM
-           
-           CLOSE EMPLOYEE-FILE
-           CLOSE TEMP-FILE
-           
-      *    Replace original with temp
-           IF RECORD-FOUND
-               OPEN INPUT TEMP-FILE
-               OPEN OUTPUT EMPLOYEE-FILE
-               
-               PERFORM UNTIL TEMP-FILE-EOF
-                   READ TEMP-FILE INTO WS-TEMP-BUFFER
-                       AT END
-                           CONTINUE
-                       NOT AT END
-                           WRITE EMPLOYEE-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE TEMP-FILE
-                               CLOSE EMPLOYEE-FILE
-                               EXIT PERFORM
-                           END-IF
-                   END-READ
-               END-PERFORM
-               
-               CLOSE TEMP-FILE
-               CLOSE EMPLOYEE-FILE
-               MOVE 0 TO LS-STATUS
-           ELSE
+
+           MOVE LS-KEY(1:EMP-ID-LEN) TO WS-TARGET-EMP-ID
+           MOVE LS-KEY(AS-OF-POS:AS-OF-LEN) TO WS-TARGET-AS-OF
+           PERFORM FIND-EMP-VERSION
+
+           IF RECORD-NOT-FOUND
                MOVE 404 TO LS-STATUS
+           ELSE
+               DELETE EMPLOYEE-FILE RECORD
+               IF NOT FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
            END-IF
+
+           CLOSE EMPLOYEE-FILE
            .
-       
+
        DELETE-DEPARTMENT.
-           MOVE 'N' TO WS-FOUND-FLAG
-           
-           OPEN INPUT DEPARTMENT-FILE
+           OPEN I-O DEPARTMENT-FILE
            IF DEPT-FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT DEPT-FILE-OK
                MOVE 500 TO LS-STATUS
                EXIT PARAGRAPH
            END-IF
-           
-           OPEN OUTPUT TEMP-FILE
-           IF NOT TEMP-FILE-OK
+
+           MOVE LS-KEY(1:DEPT-ID-LEN) TO WS-TARGET-DEPT-ID
+           MOVE LS-KEY(DEPT-AS-OF-POS:DEPT-AS-OF-LEN)
+               TO WS-TARGET-DEPT-AS-OF
+           PERFORM FIND-DEPT-VERSION
+
+           IF RECORD-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+           ELSE
+               DELETE DEPARTMENT-FILE RECORD
+               IF NOT DEPT-FILE-OK
+                   MOVE 500 TO LS-STATUS
+               ELSE
+                   MOVE 0 TO LS-STATUS
+               END-IF
+           END-IF
+
+           CLOSE DEPARTMENT-FILE
+           .
+
+       DELETE-PAYROLL.
+           OPEN I-O PAYROLL-FILE
+           IF PAY-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT PAY-FILE-OK
                MOVE 500 TO LS-STATUS
-               CLOSE DEPARTMENT-FILE
                EXIT PARAGRAPH
            END-IF
-           
-           PERFORM UNTIL DEPT-FILE-EOF
-               READ DEPARTMENT-FILE INTO WS-TEMP-BUFFER
-                   AT END
-                       CONTINUE
-                   NOT AT END
-                       MOVE WS-TEMP-BUFFER(DEPT-ID-POS:DEPT-ID-LEN) 
-                           TO WS-KEY-FIELD(1:DEPT-ID-LEN)
-                       IF WS-KEY-FIELD(1:DEPT-ID-LEN) = LS-KEY(1:DEPT-ID-LEN)
-                           MOVE 'Y' TO WS-FOUND-FLAG
-                       ELSE
-                           WRITE TEMP-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT TEMP-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE DEPARTMENT-FILE
-                               CLOSE TEMP-FILE
-                               EXIT PARAGRAPH
-                           END-IF
-                       END-IF
-               END-READ
-           END-PERFORM
-           
-           CLOSE DEPARTMENT-FILE
-           CLOSE TEMP-FILE
-           
-           IF RECORD-FOUND
-               OPEN INPUT TEMP-FILE
-               OPEN OUTPUT DEPARTMENT-FILE
-               
-               PERFORM UNTIL TEMP-FILE-EOF
-                   READ TEMP-FILE INTO WS-TEMP-BUFFER
-                       AT END
-                           CONTINUE
-                       NOT AT END
-                           WRITE DEPARTMENT-RECORD FROM WS-TEMP-BUFFER
-                           IF NOT DEPT-FILE-OK
-                               MOVE 500 TO LS-STATUS
-                               CLOSE TEMP-FILE
-                               CLOSE DEPARTMENT-FILE
-                               EXIT PERFORM
-                           END-IF
-                   END-READ
-               END-PERFORM
-               
-               CLOSE TEMP-FILE
-               CLOSE DEPARTMENT-FILE
-               MOVE 0 TO LS-STATUS
-           ELSE
+
+           MOVE LS-KEY(1:PAY-ID-LEN) TO PAY-REC-KEY
+           READ PAYROLL-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   DELETE PAYROLL-FILE RECORD
+                   IF NOT PAY-FILE-OK
+                       MOVE 500 TO LS-STATUS
+                   ELSE
+                       MOVE 0 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE PAYROLL-FILE
+           .
+
+       DELETE-RULE.
+           OPEN I-O RULE-FILE
+           IF RULE-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT RULE-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:RULE-ID-LEN) TO RULE-REC-KEY
+           READ RULE-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   DELETE RULE-FILE RECORD
+                   IF NOT RULE-FILE-OK
+                       MOVE 500 TO LS-STATUS
+                   ELSE
+                       MOVE 0 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE RULE-FILE
+           .
+
+       DELETE-BENEFIT.
+           OPEN I-O BENEFIT-FILE
+           IF BENEFIT-FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT BENEFIT-FILE-OK
+               MOVE 500 TO LS-STATUS
+               EXIT PARAGRAPH
            END-IF
+
+           MOVE LS-KEY(1:BENEFIT-EMP-LEN) TO BENEFIT-REC-KEY1
+           MOVE LS-KEY(BENEFIT-CODE-KEY-POS:BENEFIT-CODE-LEN)
+               TO BENEFIT-REC-KEY2
+           READ BENEFIT-FILE
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+               NOT INVALID KEY
+                   DELETE BENEFIT-FILE RECORD
+                   IF NOT BENEFIT-FILE-OK
+                       MOVE 500 TO LS-STATUS
+                   ELSE
+                       MOVE 0 TO LS-STATUS
+                   END-IF
+           END-READ
+
+           CLOSE BENEFIT-FILE
            .
-       
+
        SCAN-RECORDS.
       *    Scans records matching criteria
       *    For now, returns all records (filtering to be added)
-           
+
            MOVE 0 TO WS-SCAN-COUNT
-           
+
            EVALUATE TRUE
                WHEN ENTITY-EMPLOYEE
                    PERFORM SCAN-EMPLOYEES
                WHEN ENTITY-DEPARTMENT
                    PERFORM SCAN-DEPARTMENTS
+               WHEN ENTITY-PAYROLL
+                   PERFORM SCAN-PAYROLLS
+               WHEN ENTITY-RULE
+                   PERFORM SCAN-RULES
+               WHEN ENTITY-BENEFIT
+                   PERFORM SCAN-BENEFITS
                WHEN OTHER
                    MOVE 422 TO LS-STATUS
            END-EVALUATE
            .
-       
-      * SCAN-EMPLOYEES: Read employee records
-      * NOTE: Current v1.1.0 implementation returns only first record for simplicity
-      * TODO: Multi-record pagination support planned for v1.2.0
-      * LIMITATION: Only the first record is returned; this is a temporary
-      *             simplification, not a performance optimization.
+
+      * SCAN-EMPLOYEES: Cursor-based scan - returns the next employee
+      * (by EMP-ID, greater than the cursor carried in LS-KEY bytes
+      * 1-9; 0 to start from the beginning of the file), resolved to
+      * the version effective as of the as-of date carried in LS-KEY
+      * bytes 10-17. An EMP-ID whose versions don't cover that date is
+      * skipped over, not returned as a gap. Callers page through the
+      * file by feeding the EMP-ID of the last record they received
+      * back in as the cursor on the next call.
        SCAN-EMPLOYEES.
            OPEN INPUT EMPLOYEE-FILE
-           
+
            IF FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                CLOSE EMPLOYEE-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT FILE-OK
                MOVE 500 TO LS-STATUS
                CLOSE EMPLOYEE-FILE
                EXIT PARAGRAPH
            END-IF
-           
-      *    Read only first record to avoid reading all 100 records unnecessarily
-           READ EMPLOYEE-FILE INTO WS-TEMP-BUFFER
-               AT END
-                   MOVE 404 TO LS-STATUS
-                   CLOSE EMPLOYEE-FILE
-               NOT AT END
-                   MOVE WS-TEMP-BUFFER TO LS-DATA-BUFFER
-                   MOVE 0 TO LS-STATUS
-                   CLOSE EMPLOYEE-FILE
-           END-READ
+
+           MOVE LS-KEY(1:EMP-ID-LEN) TO WS-SCAN-NEXT-ID
+           MOVE LS-KEY(AS-OF-POS:AS-OF-LEN) TO WS-TARGET-AS-OF
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-SCAN-DONE-SW
+
+           PERFORM UNTIL RECORD-FOUND OR SCAN-DONE
+      *        Jump past every version of WS-SCAN-NEXT-ID to land on
+      *        the first version of the next higher EMP-ID
+               MOVE WS-SCAN-NEXT-ID TO EMP-REC-KEY1
+               MOVE '99999999' TO EMP-REC-KEY2
+               START EMPLOYEE-FILE KEY IS GREATER THAN EMP-REC-KEY
+                   INVALID KEY
+                       SET SCAN-DONE TO TRUE
+               END-START
+
+               IF NOT SCAN-DONE
+                   READ EMPLOYEE-FILE NEXT RECORD
+                       AT END
+                           SET SCAN-DONE TO TRUE
+                       NOT AT END
+                           MOVE EMP-REC-KEY1 TO WS-SCAN-NEXT-ID
+                           MOVE WS-SCAN-NEXT-ID TO WS-TARGET-EMP-ID
+                           IF WS-TARGET-AS-OF = LATEST-VERSION-MARKER
+                               PERFORM FIND-EMP-LATEST
+                           ELSE
+                               PERFORM FIND-EMP-VERSION
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           IF RECORD-FOUND
+               MOVE EMPLOYEE-RECORD TO LS-DATA-BUFFER
+               MOVE 0 TO LS-STATUS
+           ELSE
+               MOVE 404 TO LS-STATUS
+           END-IF
+
+           CLOSE EMPLOYEE-FILE
            .
-       
+
        SCAN-DEPARTMENTS.
            OPEN INPUT DEPARTMENT-FILE
-           
+
            IF DEPT-FILE-NOT-FOUND
                MOVE 404 TO LS-STATUS
                CLOSE DEPARTMENT-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
            IF NOT DEPT-FILE-OK
                MOVE 500 TO LS-STATUS
                CLOSE DEPARTMENT-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
            PERFORM UNTIL DEPT-FILE-EOF OR WS-SCAN-COUNT >= WS-SCAN-MAX
-               READ DEPARTMENT-FILE INTO WS-TEMP-BUFFER
+               READ DEPARTMENT-FILE NEXT RECORD
                    AT END
-                       CONTINUE
+                       MOVE '10' TO WS-DEPT-STATUS
                    NOT AT END
                        ADD 1 TO WS-SCAN-COUNT
-                       MOVE WS-TEMP-BUFFER 
+                       MOVE DEPARTMENT-RECORD
                            TO WS-SCAN-REC(WS-SCAN-COUNT)
                END-READ
            END-PERFORM
-           
+
            CLOSE DEPARTMENT-FILE
-           
+
            IF WS-SCAN-COUNT > 0
                MOVE WS-SCAN-REC(1) TO LS-DATA-BUFFER
                MOVE 0 TO LS-STATUS
@@ -760,5 +1350,132 @@
                MOVE 404 TO LS-STATUS
            END-IF
            .
-       
+
+      * SCAN-PAYROLLS: Cursor-based scan - returns the next payroll
+      * (by PAY-ID, greater than the cursor carried in LS-KEY bytes
+      * 1-12; SPACES to start from the beginning of the file).
+      * Callers page through the file by feeding the PAY-ID of the
+      * last record they received back in as the cursor on the next
+      * call, the same way SCAN-RULES is paged. Period/status
+      * filtering is the caller's job, the same way RULE-TYPE
+      * filtering is LIST-RULES' job in RULE-SVC.
+       SCAN-PAYROLLS.
+           OPEN INPUT PAYROLL-FILE
+
+           IF PAY-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               CLOSE PAYROLL-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT PAY-FILE-OK
+               MOVE 500 TO LS-STATUS
+               CLOSE PAYROLL-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:PAY-ID-LEN) TO WS-SCAN-NEXT-PAY-ID
+           MOVE WS-SCAN-NEXT-PAY-ID TO PAY-REC-KEY
+           START PAYROLL-FILE KEY IS GREATER THAN PAY-REC-KEY
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+           END-START
+
+           IF LS-STATUS = 0
+               READ PAYROLL-FILE NEXT RECORD
+                   AT END
+                       MOVE 404 TO LS-STATUS
+                   NOT AT END
+                       MOVE PAYROLL-RECORD TO LS-DATA-BUFFER
+                       MOVE 0 TO LS-STATUS
+               END-READ
+           END-IF
+
+           CLOSE PAYROLL-FILE
+           .
+
+      * SCAN-RULES: Cursor-based scan - returns the next rule (by
+      * RULE-ID, greater than the cursor carried in LS-KEY bytes
+      * 1-20; SPACES to start from the beginning of the file).
+      * Callers page through the file by feeding the RULE-ID of the
+      * last record they received back in as the cursor on the next
+      * call, the same way SCAN-EMPLOYEES is paged.
+       SCAN-RULES.
+           OPEN INPUT RULE-FILE
+
+           IF RULE-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               CLOSE RULE-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT RULE-FILE-OK
+               MOVE 500 TO LS-STATUS
+               CLOSE RULE-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:RULE-ID-LEN) TO WS-SCAN-NEXT-RULE-ID
+           MOVE WS-SCAN-NEXT-RULE-ID TO RULE-REC-KEY
+           START RULE-FILE KEY IS GREATER THAN RULE-REC-KEY
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+           END-START
+
+           IF LS-STATUS = 0
+               READ RULE-FILE NEXT RECORD
+                   AT END
+                       MOVE 404 TO LS-STATUS
+                   NOT AT END
+                       MOVE RULE-RECORD TO LS-DATA-BUFFER
+                       MOVE 0 TO LS-STATUS
+               END-READ
+           END-IF
+
+           CLOSE RULE-FILE
+           .
+
+      * SCAN-BENEFITS: Cursor-based scan in EMP-ID + BENEFIT-CODE key
+      * order - returns the next enrollment greater than the
+      * composite cursor carried in LS-KEY bytes 1-9/10-19 (0/SPACES
+      * to start). No version-skipping needed; a benefit enrollment
+      * is a stable identity, not an effective-dated record.
+       SCAN-BENEFITS.
+           OPEN INPUT BENEFIT-FILE
+
+           IF BENEFIT-FILE-NOT-FOUND
+               MOVE 404 TO LS-STATUS
+               CLOSE BENEFIT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF NOT BENEFIT-FILE-OK
+               MOVE 500 TO LS-STATUS
+               CLOSE BENEFIT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-KEY(1:BENEFIT-EMP-LEN) TO WS-SCAN-NEXT-BENEFIT-EMP-ID
+           MOVE LS-KEY(BENEFIT-CODE-KEY-POS:BENEFIT-CODE-LEN)
+               TO WS-SCAN-NEXT-BENEFIT-CODE
+           MOVE WS-SCAN-NEXT-BENEFIT-EMP-ID TO BENEFIT-REC-KEY1
+           MOVE WS-SCAN-NEXT-BENEFIT-CODE TO BENEFIT-REC-KEY2
+           START BENEFIT-FILE KEY IS GREATER THAN BENEFIT-REC-KEY
+               INVALID KEY
+                   MOVE 404 TO LS-STATUS
+           END-START
+
+           IF LS-STATUS = 0
+               READ BENEFIT-FILE NEXT RECORD
+                   AT END
+                       MOVE 404 TO LS-STATUS
+                   NOT AT END
+                       MOVE BENEFIT-RECORD TO LS-DATA-BUFFER
+                       MOVE 0 TO LS-STATUS
+               END-READ
+           END-IF
+
+           CLOSE BENEFIT-FILE
+           .
+
        END PROGRAM DAO-FILE.
