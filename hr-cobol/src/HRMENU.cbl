@@ -15,13 +15,37 @@
        WORKING-STORAGE SECTION.
        
        01  WS-PROGRAM-NAME         PIC X(10) VALUE 'HRMENU'.
-       01  WS-VERSION              PIC X(10) VALUE '1.0.0'.
+       01  WS-VERSION              PIC X(10) VALUE '1.7.0'.
        
        01  WS-MENU-CHOICE          PIC X.
-       
+       01  WS-FIND-EMP-ID          PIC 9(9).
+       01  WS-UPDATE-FIELD         PIC X(40).
+       01  WS-UPDATE-DEPT-ID       PIC 9(6).
+       01  WS-UPDATE-DATE          PIC 9(8).
+       01  WS-LEAVE-RETURN-DATE    PIC 9(8).
+       01  WS-TERM-REASON          PIC X(2).
+       01  WS-FIND-DEPT-ID         PIC 9(6).
+       01  WS-UPDATE-FIELD-N       PIC 9(5).
+       01  WS-FIND-PAY-ID          PIC X(12).
+       01  WS-UPDATE-AMOUNT        PIC S9(11)V99.
+       01  WS-SEARCH-DEPT-ID       PIC 9(6).
+       01  WS-SEARCH-NAME-PREFIX   PIC X(10).
+       01  WS-SEARCH-KANA-PREFIX   PIC X(10).
+       01  WS-SEARCH-CURSOR        PIC 9(9)  VALUE 0.
+       01  WS-SEARCH-MORE-ANS      PIC X.
+       01  WS-SEARCH-RESULT-COUNT  PIC 9(4)  VALUE 0.
+
            COPY emp-req.
-       
+
            COPY emp-res.
+
+           COPY dept-req.
+
+           COPY dept-res.
+
+           COPY pay-req.
+
+           COPY pay-res.
        
        PROCEDURE DIVISION.
        
@@ -85,24 +109,33 @@
            DISPLAY '4. Transfer Employee'
            DISPLAY '5. Terminate Employee'
            DISPLAY '6. Rehire Employee'
+           DISPLAY '7. Search Employees (by dept/name, paged)'
+           DISPLAY '8. Start Leave of Absence'
+           DISPLAY '9. End Leave of Absence'
            DISPLAY 'B. Back to Main Menu'
            DISPLAY '========================================='
            DISPLAY 'Enter your choice: ' WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN '1'
                    PERFORM ADD-EMPLOYEE-DEMO
                WHEN '2'
-                   DISPLAY 'Find Employee - Not yet implemented'
+                   PERFORM FIND-EMPLOYEE-SCREEN
                WHEN '3'
-                   DISPLAY 'Update Employee - Not yet implemented'
+                   PERFORM UPDATE-EMPLOYEE-SCREEN
                WHEN '4'
-                   DISPLAY 'Transfer Employee - Not yet implemented'
+                   PERFORM TRANSFER-EMPLOYEE-SCREEN
                WHEN '5'
-                   DISPLAY 'Terminate Employee - Not yet implemented'
+                   PERFORM TERMINATE-EMPLOYEE-SCREEN
                WHEN '6'
-                   DISPLAY 'Rehire Employee - Not yet implemented'
+                   PERFORM REHIRE-EMPLOYEE-SCREEN
+               WHEN '7'
+                   PERFORM SEARCH-EMPLOYEES-SCREEN
+               WHEN '8'
+                   PERFORM START-LEAVE-SCREEN
+               WHEN '9'
+                   PERFORM END-LEAVE-SCREEN
                WHEN 'B'
                WHEN 'b'
                    CONTINUE
@@ -114,22 +147,106 @@
        DEPARTMENT-MENU.
            DISPLAY ' '
            DISPLAY 'DEPARTMENT MANAGEMENT'
-           DISPLAY 'Not yet implemented'
-           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY '1. Add Department'
+           DISPLAY '2. Find Department'
+           DISPLAY '3. Update Department'
+           DISPLAY '4. Delete Department'
+           DISPLAY 'B. Back to Main Menu'
+           DISPLAY '========================================='
+           DISPLAY 'Enter your choice: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-DEPARTMENT-SCREEN
+               WHEN '2'
+                   PERFORM FIND-DEPARTMENT-SCREEN
+               WHEN '3'
+                   PERFORM UPDATE-DEPARTMENT-SCREEN
+               WHEN '4'
+                   PERFORM DELETE-DEPARTMENT-SCREEN
+               WHEN 'B'
+               WHEN 'b'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice.'
+           END-EVALUATE
            .
        
        PAYROLL-MENU.
            DISPLAY ' '
            DISPLAY 'PAYROLL MANAGEMENT'
-           DISPLAY 'Not yet implemented'
-           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY '1. Add Payroll'
+           DISPLAY '2. Find Payroll'
+           DISPLAY '3. Update Payroll'
+           DISPLAY '4. Calculate Payroll'
+           DISPLAY '5. Close Period'
+           DISPLAY '6. Approve Payroll'
+           DISPLAY '7. Void Payroll'
+           DISPLAY 'B. Back to Main Menu'
+           DISPLAY '========================================='
+           DISPLAY 'Enter your choice: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-PAYROLL-SCREEN
+               WHEN '2'
+                   PERFORM FIND-PAYROLL-SCREEN
+               WHEN '3'
+                   PERFORM UPDATE-PAYROLL-SCREEN
+               WHEN '4'
+                   PERFORM CALCULATE-PAYROLL-SCREEN
+               WHEN '5'
+                   PERFORM CLOSE-PERIOD-SCREEN
+               WHEN '6'
+                   PERFORM APPROVE-PAYROLL-SCREEN
+               WHEN '7'
+                   PERFORM VOID-PAYROLL-SCREEN
+               WHEN 'B'
+               WHEN 'b'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice.'
+           END-EVALUATE
            .
        
        REPORTS-MENU.
            DISPLAY ' '
            DISPLAY 'REPORTS'
-           DISPLAY 'Not yet implemented'
-           DISPLAY ' '
+           DISPLAY '========================================='
+           DISPLAY '1. Department Roster / Headcount Report'
+           DISPLAY '2. Payroll Register Report'
+           DISPLAY '3. Termination / Turnover Report'
+           DISPLAY '4. Manager Span-of-Control Report'
+           DISPLAY '5. Audit Trail Query'
+           DISPLAY '6. Organization Chart Report'
+           DISPLAY 'B. Back to Main Menu'
+           DISPLAY '========================================='
+           DISPLAY 'Enter your choice: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   CALL 'DEPTRPT'
+               WHEN '2'
+                   CALL 'PAYRPT'
+               WHEN '3'
+                   CALL 'TERMRPT'
+               WHEN '4'
+                   CALL 'MGRRPT'
+               WHEN '5'
+                   CALL 'AUDITRPT'
+               WHEN '6'
+                   CALL 'ORGRPT'
+               WHEN 'B'
+               WHEN 'b'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice.'
+           END-EVALUATE
            .
        
        ADD-EMPLOYEE-DEMO.
@@ -169,5 +286,836 @@
            END-IF
            DISPLAY ' '
            .
-       
+
+       FIND-EMPLOYEE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'FIND EMPLOYEE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0002' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO Q-EMP-ID OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'Employee ID:   '
+                   EMP-ID OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Last Name:     '
+                   LAST-NAME OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'First Name:    '
+                   FIRST-NAME OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Department ID: '
+                   DEPT-ID OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Employee Type: '
+                   EMP-TYPE OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Status:        '
+                   EMP-STATUS OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Hire Date:     '
+                   HIRE-DATE OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Valid From:    '
+                   VALID-FROM OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Valid To:      '
+                   VALID-TO OF OUT-EMP OF EMP-SVC-RES
+               DISPLAY 'Rec Version:   '
+                   REC-VERSION OF OUT-EMP OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code ' STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       SEARCH-EMPLOYEES-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'SEARCH EMPLOYEES'
+           DISPLAY '========================================='
+           DISPLAY 'Department ID (0 for any): ' WITH NO ADVANCING
+           ACCEPT WS-SEARCH-DEPT-ID
+           DISPLAY 'Last name prefix (blank for any): '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME-PREFIX
+           DISPLAY 'Kana last-name prefix (blank for any): '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-KANA-PREFIX
+
+           MOVE 0 TO WS-SEARCH-CURSOR
+           MOVE 0 TO WS-SEARCH-RESULT-COUNT
+           MOVE 'Y' TO WS-SEARCH-MORE-ANS
+
+           PERFORM UNTIL WS-SEARCH-MORE-ANS NOT = 'Y'
+                   AND WS-SEARCH-MORE-ANS NOT = 'y'
+               INITIALIZE EMP-SVC-REQ
+               MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+               MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+               MOVE 'DEMO-CORR-0020' TO CORR-ID OF EMP-SVC-REQ
+               MOVE 0 TO Q-EMP-ID OF EMP-SVC-REQ
+               MOVE WS-SEARCH-DEPT-ID TO Q-DEPT-ID OF EMP-SVC-REQ
+               MOVE WS-SEARCH-NAME-PREFIX
+                   TO Q-NAME-PREFIX OF EMP-SVC-REQ
+               MOVE WS-SEARCH-KANA-PREFIX
+                   TO Q-KANA-PREFIX OF EMP-SVC-REQ
+               MOVE WS-SEARCH-CURSOR TO Q-CURSOR OF EMP-SVC-REQ
+
+               CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+               IF OK OF EMP-SVC-RES
+                   ADD 1 TO WS-SEARCH-RESULT-COUNT
+                   DISPLAY ' '
+                   DISPLAY 'Result ' WS-SEARCH-RESULT-COUNT ':'
+                   DISPLAY '  Employee ID:   '
+                       EMP-ID OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  Last Name:     '
+                       LAST-NAME OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  First Name:    '
+                       FIRST-NAME OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  Kana Last:     '
+                       KANA-LAST OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  Kana First:    '
+                       KANA-FIRST OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  Department ID: '
+                       DEPT-ID OF OUT-EMP OF EMP-SVC-RES
+                   DISPLAY '  Status:        '
+                       EMP-STATUS OF OUT-EMP OF EMP-SVC-RES
+
+                   MOVE NEXT-CURSOR OF EMP-SVC-RES TO WS-SEARCH-CURSOR
+
+                   IF MORE-RESULTS OF EMP-SVC-RES
+                       DISPLAY 'Show next match? (Y/N): '
+                           WITH NO ADVANCING
+                       ACCEPT WS-SEARCH-MORE-ANS
+                   ELSE
+                       DISPLAY ' '
+                       DISPLAY 'No further matches.'
+                       MOVE 'N' TO WS-SEARCH-MORE-ANS
+                   END-IF
+               ELSE
+                   IF WS-SEARCH-RESULT-COUNT = 0
+                       DISPLAY ' '
+                       DISPLAY 'No matching employees found.'
+                   END-IF
+                   MOVE 'N' TO WS-SEARCH-MORE-ANS
+               END-IF
+           END-PERFORM
+           DISPLAY ' '
+           .
+
+       UPDATE-EMPLOYEE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'UPDATE EMPLOYEE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'F' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0003' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO Q-EMP-ID OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           IF NOT OK OF EMP-SVC-RES
+               DISPLAY ' '
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+               DISPLAY ' '
+               EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'U' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0003' TO CORR-ID OF EMP-SVC-REQ
+           MOVE OUT-EMP OF EMP-SVC-RES TO IN-EMP OF EMP-SVC-REQ
+
+           DISPLAY 'Current Last Name:  '
+               LAST-NAME OF IN-EMP OF EMP-SVC-REQ
+           DISPLAY 'New Last Name (blank to keep): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-UPDATE-FIELD
+           ACCEPT WS-UPDATE-FIELD
+           IF WS-UPDATE-FIELD NOT = SPACES
+               MOVE WS-UPDATE-FIELD
+                   TO LAST-NAME OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current First Name: '
+               FIRST-NAME OF IN-EMP OF EMP-SVC-REQ
+           DISPLAY 'New First Name (blank to keep): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-UPDATE-FIELD
+           ACCEPT WS-UPDATE-FIELD
+           IF WS-UPDATE-FIELD NOT = SPACES
+               MOVE WS-UPDATE-FIELD
+                   TO FIRST-NAME OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current Address Line 1: '
+               ADDR-LINE-1 OF IN-EMP OF EMP-SVC-REQ
+           DISPLAY 'New Address Line 1 (blank to keep): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-UPDATE-FIELD
+           ACCEPT WS-UPDATE-FIELD
+           IF WS-UPDATE-FIELD NOT = SPACES
+               MOVE WS-UPDATE-FIELD
+                   TO ADDR-LINE-1 OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current City: '
+               CITY OF IN-EMP OF EMP-SVC-REQ
+           DISPLAY 'New City (blank to keep): ' WITH NO ADVANCING
+           MOVE SPACES TO WS-UPDATE-FIELD
+           ACCEPT WS-UPDATE-FIELD
+           IF WS-UPDATE-FIELD NOT = SPACES
+               MOVE WS-UPDATE-FIELD TO CITY OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current Department ID: '
+               DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+           DISPLAY 'New Department ID (0 to keep): '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-DEPT-ID
+           ACCEPT WS-UPDATE-DEPT-ID
+           IF WS-UPDATE-DEPT-ID NOT = 0
+               MOVE WS-UPDATE-DEPT-ID
+                   TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+           END-IF
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       TRANSFER-EMPLOYEE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'TRANSFER EMPLOYEE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           DISPLAY 'Enter New Department ID: ' WITH NO ADVANCING
+           ACCEPT WS-UPDATE-DEPT-ID
+
+           DISPLAY 'Enter Transfer Date YYYYMMDD (0=today): '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-DATE
+           ACCEPT WS-UPDATE-DATE
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'X' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0004' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO Q-EMP-ID OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DEPT-ID
+               TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DATE
+               TO VALID-FROM OF IN-EMP OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       TERMINATE-EMPLOYEE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'TERMINATE EMPLOYEE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           DISPLAY 'Enter Termination Date YYYYMMDD (0=today): '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-DATE
+           ACCEPT WS-UPDATE-DATE
+
+           DISPLAY 'Enter Reason (RS=Resign LO=Layoff IV=Involuntary '
+           DISPLAY '  RT=Retire CE=Contract End): ' WITH NO ADVANCING
+           ACCEPT WS-TERM-REASON
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'T' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0005' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO EMP-ID OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DATE
+               TO VALID-TO OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-TERM-REASON
+               TO TERM-REASON-CODE OF IN-EMP OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       REHIRE-EMPLOYEE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'REHIRE EMPLOYEE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Former Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           DISPLAY 'Enter Department ID: ' WITH NO ADVANCING
+           ACCEPT WS-UPDATE-DEPT-ID
+
+           DISPLAY 'Enter Rehire Date YYYYMMDD: ' WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-DATE
+           ACCEPT WS-UPDATE-DATE
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'R' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0006' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO Q-EMP-ID OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DEPT-ID
+               TO DEPT-ID OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DATE
+               TO VALID-FROM OF IN-EMP OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+               DISPLAY 'New Employee ID: '
+                   EMP-ID OF OUT-EMP OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       START-LEAVE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'START LEAVE OF ABSENCE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           DISPLAY 'Enter Leave Begin Date YYYYMMDD: '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-DATE
+           ACCEPT WS-UPDATE-DATE
+
+           DISPLAY 'Enter Expected Return Date YYYYMMDD: '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-LEAVE-RETURN-DATE
+           ACCEPT WS-LEAVE-RETURN-DATE
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'L' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0021' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO EMP-ID OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-UPDATE-DATE
+               TO LEAVE-BEGIN-DATE OF IN-EMP OF EMP-SVC-REQ
+           MOVE WS-LEAVE-RETURN-DATE
+               TO LEAVE-RETURN-DATE OF IN-EMP OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       END-LEAVE-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'END LEAVE OF ABSENCE'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-EMP-ID
+
+           INITIALIZE EMP-SVC-REQ
+           MOVE 'E' TO OP-CODE OF EMP-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF EMP-SVC-REQ
+           MOVE 'DEMO-CORR-0022' TO CORR-ID OF EMP-SVC-REQ
+           MOVE WS-FIND-EMP-ID TO EMP-ID OF IN-EMP OF EMP-SVC-REQ
+
+           CALL 'EMP-SVC' USING EMP-SVC-REQ EMP-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF EMP-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF EMP-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF EMP-SVC-RES ')'
+               DISPLAY STATUS-MSG OF EMP-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       ADD-DEPARTMENT-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'ADD DEPARTMENT'
+           DISPLAY '========================================='
+
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'A' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF DEPT-SVC-REQ
+           MOVE 'DEMO-CORR-0007' TO CORR-ID OF DEPT-SVC-REQ
+
+           DISPLAY 'Enter Department Name: ' WITH NO ADVANCING
+           ACCEPT DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ
+
+           DISPLAY 'Enter Parent Department ID (0 if none): '
+               WITH NO ADVANCING
+           ACCEPT PARENT-DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+
+           DISPLAY 'Enter Manager Employee ID (0 if none): '
+               WITH NO ADVANCING
+           ACCEPT MANAGER-EMP-ID OF IN-DEPT OF DEPT-SVC-REQ
+
+           DISPLAY 'Enter Max Capacity: ' WITH NO ADVANCING
+           ACCEPT MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF DEPT-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF DEPT-SVC-RES
+               DISPLAY 'Department ID: '
+                   DEPT-ID OF OUT-DEPT OF DEPT-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF DEPT-SVC-RES ')'
+               DISPLAY STATUS-MSG OF DEPT-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       FIND-DEPARTMENT-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'FIND DEPARTMENT'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Department ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-DEPT-ID
+
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'F' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF DEPT-SVC-REQ
+           MOVE 'DEMO-CORR-0008' TO CORR-ID OF DEPT-SVC-REQ
+           MOVE WS-FIND-DEPT-ID TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF DEPT-SVC-RES
+               DISPLAY 'Department ID:   '
+                   DEPT-ID OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Department Name: '
+                   DEPT-NAME OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Parent Dept ID:  '
+                   PARENT-DEPT-ID OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Manager Emp ID:  '
+                   MANAGER-EMP-ID OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Max Capacity:    '
+                   MAX-CAPACITY OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Current Count:   '
+                   CURRENT-COUNT OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Status:          '
+                   DEPT-STATUS OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Valid From:      '
+                   VALID-FROM OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Valid To:        '
+                   VALID-TO OF OUT-DEPT OF DEPT-SVC-RES
+               DISPLAY 'Rec Version:     '
+                   REC-VERSION OF OUT-DEPT OF DEPT-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF DEPT-SVC-RES ')'
+               DISPLAY STATUS-MSG OF DEPT-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       UPDATE-DEPARTMENT-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'UPDATE DEPARTMENT'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Department ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-DEPT-ID
+
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'F' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF DEPT-SVC-REQ
+           MOVE 'DEMO-CORR-0009' TO CORR-ID OF DEPT-SVC-REQ
+           MOVE WS-FIND-DEPT-ID TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           IF NOT OK OF DEPT-SVC-RES
+               DISPLAY ' '
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF DEPT-SVC-RES ')'
+               DISPLAY STATUS-MSG OF DEPT-SVC-RES
+               DISPLAY ' '
+               EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'U' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF DEPT-SVC-REQ
+           MOVE 'DEMO-CORR-0009' TO CORR-ID OF DEPT-SVC-REQ
+           MOVE OUT-DEPT OF DEPT-SVC-RES TO IN-DEPT OF DEPT-SVC-REQ
+
+           DISPLAY 'Current Department Name: '
+               DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ
+           DISPLAY 'New Department Name (blank to keep): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-UPDATE-FIELD
+           ACCEPT WS-UPDATE-FIELD
+           IF WS-UPDATE-FIELD NOT = SPACES
+               MOVE WS-UPDATE-FIELD
+                   TO DEPT-NAME OF IN-DEPT OF DEPT-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current Manager Emp ID: '
+               MANAGER-EMP-ID OF IN-DEPT OF DEPT-SVC-REQ
+           DISPLAY 'New Manager Emp ID (0 to keep): '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-FIND-EMP-ID
+           ACCEPT WS-FIND-EMP-ID
+           IF WS-FIND-EMP-ID NOT = 0
+               MOVE WS-FIND-EMP-ID
+                   TO MANAGER-EMP-ID OF IN-DEPT OF DEPT-SVC-REQ
+           END-IF
+
+           DISPLAY 'Current Max Capacity: '
+               MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ
+           DISPLAY 'New Max Capacity (0 to keep): '
+               WITH NO ADVANCING
+           MOVE 0 TO WS-UPDATE-FIELD-N
+           ACCEPT WS-UPDATE-FIELD-N
+           IF WS-UPDATE-FIELD-N NOT = 0
+               MOVE WS-UPDATE-FIELD-N
+                   TO MAX-CAPACITY OF IN-DEPT OF DEPT-SVC-REQ
+           END-IF
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF DEPT-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF DEPT-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF DEPT-SVC-RES ')'
+               DISPLAY STATUS-MSG OF DEPT-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       DELETE-DEPARTMENT-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'DELETE DEPARTMENT'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Department ID: ' WITH NO ADVANCING
+           ACCEPT WS-FIND-DEPT-ID
+
+           INITIALIZE DEPT-SVC-REQ
+           MOVE 'D' TO OP-CODE OF DEPT-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF DEPT-SVC-REQ
+           MOVE 'DEMO-CORR-0010' TO CORR-ID OF DEPT-SVC-REQ
+           MOVE WS-FIND-DEPT-ID TO DEPT-ID OF IN-DEPT OF DEPT-SVC-REQ
+
+           CALL 'DEPT-SVC' USING DEPT-SVC-REQ DEPT-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF DEPT-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF DEPT-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF DEPT-SVC-RES ')'
+               DISPLAY STATUS-MSG OF DEPT-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       ADD-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'ADD PAYROLL'
+           DISPLAY '========================================='
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'A' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0011' TO CORR-ID OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Employee ID: ' WITH NO ADVANCING
+           ACCEPT EMP-ID OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Pay Period YYYYMM: ' WITH NO ADVANCING
+           ACCEPT PAY-PERIOD OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Pay Date YYYYMMDD: ' WITH NO ADVANCING
+           ACCEPT PAY-DATE OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Base Salary: ' WITH NO ADVANCING
+           ACCEPT BASE-SALARY OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Gross Pay: ' WITH NO ADVANCING
+           ACCEPT GROSS-PAY OF IN-PAY OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+               DISPLAY 'Payroll ID: '
+                   PAY-ID OF OUT-PAY OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       FIND-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'FIND PAYROLL'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Payroll ID: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIND-PAY-ID
+           ACCEPT WS-FIND-PAY-ID
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'F' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0012' TO CORR-ID OF PAY-SVC-REQ
+           MOVE WS-FIND-PAY-ID TO Q-PAY-ID OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'Payroll ID:       '
+                   PAY-ID OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Employee ID:      '
+                   EMP-ID OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Pay Period:       '
+                   PAY-PERIOD OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Base Salary:      '
+                   BASE-SALARY OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Gross Pay:        '
+                   GROSS-PAY OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Total Deductions: '
+                   TOTAL-DEDUCTIONS OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Net Pay:          '
+                   NET-PAY OF OUT-PAY OF PAY-SVC-RES
+               DISPLAY 'Status:           '
+                   PAY-STATUS OF OUT-PAY OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       UPDATE-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'UPDATE PAYROLL'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Payroll ID: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIND-PAY-ID
+           ACCEPT WS-FIND-PAY-ID
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'U' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0013' TO CORR-ID OF PAY-SVC-REQ
+           MOVE WS-FIND-PAY-ID TO Q-PAY-ID OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Gross Pay: ' WITH NO ADVANCING
+           ACCEPT GROSS-PAY OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Total Deductions: ' WITH NO ADVANCING
+           ACCEPT WS-UPDATE-AMOUNT
+           MOVE WS-UPDATE-AMOUNT
+               TO TOTAL-DEDUCTIONS OF IN-PAY OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Net Pay: ' WITH NO ADVANCING
+           ACCEPT WS-UPDATE-AMOUNT
+           MOVE WS-UPDATE-AMOUNT TO NET-PAY OF IN-PAY OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       CALCULATE-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'CALCULATE PAYROLL'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Payroll ID: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIND-PAY-ID
+           ACCEPT WS-FIND-PAY-ID
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'C' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0014' TO CORR-ID OF PAY-SVC-REQ
+           MOVE WS-FIND-PAY-ID TO Q-PAY-ID OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+               DISPLAY 'Net Pay: '
+                   NET-PAY OF OUT-PAY OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       CLOSE-PERIOD-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'CLOSE PAYROLL PERIOD'
+           DISPLAY '========================================='
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'X' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0015' TO CORR-ID OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Pay Period to Close YYYYMM: '
+               WITH NO ADVANCING
+           ACCEPT Q-PAY-PERIOD OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       APPROVE-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'APPROVE PAYROLL'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Payroll ID: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIND-PAY-ID
+           ACCEPT WS-FIND-PAY-ID
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'P' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0023' TO CORR-ID OF PAY-SVC-REQ
+           MOVE WS-FIND-PAY-ID TO Q-PAY-ID OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
+       VOID-PAYROLL-SCREEN.
+           DISPLAY ' '
+           DISPLAY 'VOID PAYROLL'
+           DISPLAY '========================================='
+
+           DISPLAY 'Enter Payroll ID: ' WITH NO ADVANCING
+           MOVE SPACES TO WS-FIND-PAY-ID
+           ACCEPT WS-FIND-PAY-ID
+
+           INITIALIZE PAY-SVC-REQ
+           MOVE 'V' TO OP-CODE OF PAY-SVC-REQ
+           MOVE 'DEMO-USER' TO USER-ID OF PAY-SVC-REQ
+           MOVE 'DEMO-CORR-0024' TO CORR-ID OF PAY-SVC-REQ
+           MOVE WS-FIND-PAY-ID TO Q-PAY-ID OF PAY-SVC-REQ
+
+           DISPLAY 'Enter Void Reason: ' WITH NO ADVANCING
+           ACCEPT Q-VOID-REASON OF PAY-SVC-REQ
+
+           CALL 'PAY-SVC' USING PAY-SVC-REQ PAY-SVC-RES
+
+           DISPLAY ' '
+           IF OK OF PAY-SVC-RES
+               DISPLAY 'SUCCESS: ' STATUS-MSG OF PAY-SVC-RES
+           ELSE
+               DISPLAY 'ERROR (Code '
+                   STATUS-CODE-N OF PAY-SVC-RES ')'
+               DISPLAY STATUS-MSG OF PAY-SVC-RES
+           END-IF
+           DISPLAY ' '
+           .
+
        END PROGRAM HRMENU.
