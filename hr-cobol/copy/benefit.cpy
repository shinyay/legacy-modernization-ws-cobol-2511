@@ -0,0 +1,33 @@
+      ******************************************************************
+      * BENEFIT.CPY - Benefit enrollment record structure
+      * Purpose: Per-employee recurring benefit enrollment (health
+      *          plan, retirement contribution, etc.) and the amount
+      *          PAY-SVC's CALCULATE-PAYROLL deducts for it each pay
+      *          period
+      * Pre: Constants defined in calling program
+      * Post: Complete benefit enrollment structure
+      *
+      * Version Fields:
+      * - RECORD-VERSION: Schema/copybook version (backward compatibility)
+      * - REC-VERSION: Optimistic concurrency control (update detection)
+      ******************************************************************
+           05  RECORD-VERSION      PIC 9(2)  VALUE 1.
+           05  REC-VERSION         PIC 9(9)  VALUE 1.
+           05  EMP-ID              PIC 9(9).
+           05  BENEFIT-CODE        PIC X(10).
+           05  BENEFIT-DESCR       PIC X(40).
+           05  BENEFIT-TYPE        PIC X.
+               88  BENEFIT-HEALTH      VALUE 'H'.
+               88  BENEFIT-RETIREMENT  VALUE 'R'.
+               88  BENEFIT-OTHER       VALUE 'O'.
+           05  DEDUCT-AMOUNT       PIC 9(9)V99.
+           05  BENEFIT-STATUS      PIC X.
+               88  BENEFIT-ACTIVE      VALUE 'A'.
+               88  BENEFIT-ENDED       VALUE 'E'.
+           05  ENROLLED-DATE       PIC 9(8).
+           05  END-DATE            PIC 9(8)  VALUE 99991231.
+           05  CREATED-BY          PIC X(8).
+           05  CREATED-AT          PIC 9(14).
+           05  MODIFIED-BY         PIC X(8).
+           05  MODIFIED-AT         PIC 9(14).
+           05  FILLER              PIC X(100) VALUE SPACES.
