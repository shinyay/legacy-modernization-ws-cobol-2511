@@ -12,5 +12,11 @@
                88  TYPE-DEPT           VALUE 'DEP'.
                88  TYPE-PAY            VALUE 'PAY'.
            05  RESET-VALUE         PIC 9(9).
+      *    BLOCK-SIZE: for OP-NEXT, how many IDs to reserve in this
+      *    one call. 0 or 1 reserves a single ID (original behavior);
+      *    a batch consumer such as IMPEMP can request a larger block
+      *    up front and hand out BLOCK-FIRST-ID..BLOCK-LAST-ID to its
+      *    own rows without calling SEQ-SVC once per row.
+           05  BLOCK-SIZE          PIC 9(5).
            05  USER-ID             PIC X(16).
            05  CORR-ID             PIC X(16).
