@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SEQ-RES.CPY - Sequence service response structure
+      * Purpose: Response structure for SEQ-SVC operations
+      ******************************************************************
+       01  SEQ-SVC-RES.
+           COPY status-codes.
+           05  NEXT-ID             PIC 9(9).
+      *    BLOCK-FIRST-ID/BLOCK-LAST-ID: the inclusive range of IDs
+      *    reserved by this call. For a single-ID request these both
+      *    equal NEXT-ID; for a block request NEXT-ID is set to
+      *    BLOCK-FIRST-ID for callers that only look at NEXT-ID.
+           05  BLOCK-FIRST-ID      PIC 9(9).
+           05  BLOCK-LAST-ID       PIC 9(9).
