@@ -9,10 +9,13 @@
                88  OP-UPDATE           VALUE 'U'.
                88  OP-CALCULATE        VALUE 'C'.
                88  OP-CLOSE            VALUE 'X'.
+               88  OP-APPROVE          VALUE 'P'.
+               88  OP-VOID             VALUE 'V'.
            05  USER-ID             PIC X(16).
            05  CORR-ID             PIC X(16).
            05  Q-PAY-ID            PIC X(12).
            05  Q-EMP-ID            PIC X(9).
            05  Q-PAY-PERIOD        PIC X(6).
+           05  Q-VOID-REASON       PIC X(100).
            05  IN-PAY.
                COPY payroll REPLACING ==05== BY ==10==.
