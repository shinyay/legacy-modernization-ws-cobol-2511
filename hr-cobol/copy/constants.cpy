@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CONSTANTS.CPY - System-wide constant values
+      * Purpose: Shared numeric/date constants used across services
+      ******************************************************************
+       78  OPEN-ENDED-DATE         VALUE 99991231.
+       78  MIN-VALID-DATE          VALUE 19000101.
+       78  MAX-VALID-DATE          VALUE 99991231.
+       78  DATE-YEAR-MULTIPLIER    VALUE 10000.
+       78  DATE-MONTH-MULTIPLIER   VALUE 100.
