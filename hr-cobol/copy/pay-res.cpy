@@ -6,3 +6,4 @@
            COPY status-codes.
            05  OUT-PAY.
                COPY payroll REPLACING ==05== BY ==10==.
+           05  CLOSE-COUNT         PIC 9(4).
