@@ -8,7 +8,10 @@
            05  ACTION              PIC X(12).
            05  ENTITY-TYPE         PIC X(3).
            05  ENTITY-ID           PIC 9(9).
-           05  BEFORE-VALUE        PIC X(120).
-           05  AFTER-VALUE         PIC X(120).
+      *    Widened to 1000 to hold a full employee or department
+      *    record (the widest DAO-FILE record buffer) without
+      *    truncating the before/after picture of the change.
+           05  BEFORE-VALUE        PIC X(1000).
+           05  AFTER-VALUE         PIC X(1000).
            05  RESULT-CODE         PIC 9(4) COMP.
            05  FILLER              PIC X(32).
