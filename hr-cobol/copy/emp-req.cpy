@@ -10,6 +10,8 @@
                88  OP-TRANSFER         VALUE 'X'.
                88  OP-TERMINATE        VALUE 'T'.
                88  OP-REHIRE           VALUE 'R'.
+               88  OP-START-LEAVE      VALUE 'L'.
+               88  OP-END-LEAVE        VALUE 'E'.
            05  AS-OF-DATE          PIC 9(8)  VALUE 0.
            05  USER-ID             PIC X(16).
            05  CORR-ID             PIC X(16).
@@ -19,5 +21,6 @@
                10  Q-EMP-ID        PIC 9(9).
                10  Q-DEPT-ID       PIC 9(6).
                10  Q-NAME-PREFIX   PIC X(10).
+               10  Q-KANA-PREFIX   PIC X(10).
                10  Q-PAGE-SIZE     PIC 9(4)  VALUE 100.
                10  Q-CURSOR        PIC 9(9)  VALUE 0.
