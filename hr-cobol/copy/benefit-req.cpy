@@ -0,0 +1,21 @@
+      ******************************************************************
+      * BENEFIT-REQ.CPY - Benefit service request structure
+      * Purpose: Request structure for BENEFIT-SVC operations
+      ******************************************************************
+       01  BENEFIT-SVC-REQ.
+           05  OP-CODE             PIC X(2).
+               88  OP-ADD              VALUE 'A'.
+               88  OP-FIND             VALUE 'F'.
+               88  OP-UPDATE           VALUE 'U'.
+               88  OP-DELETE           VALUE 'D'.
+               88  OP-LIST-FOR-EMP     VALUE 'L'.
+           05  USER-ID             PIC X(16).
+           05  CORR-ID             PIC X(16).
+      *    Q-EMP-ID/Q-BENEFIT-CODE identify the enrollment for
+      *    OP-FIND/OP-UPDATE/OP-DELETE; Q-EMP-ID alone drives
+      *    OP-LIST-FOR-EMP
+           05  Q-EMP-ID            PIC 9(9).
+           05  Q-BENEFIT-CODE      PIC X(10).
+           05  Q-CURSOR            PIC X(10).
+           05  IN-BENEFIT.
+               COPY benefit REPLACING ==05== BY ==10==.
