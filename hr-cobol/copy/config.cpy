@@ -20,3 +20,9 @@
            05  REHIRE-REUSE-ID     PIC X     VALUE 'N'.
                88  REHIRE-REUSE    VALUE 'Y'.
                88  REHIRE-NEW-ID   VALUE 'N'.
+           05  DUPLICATE-POLICY    PIC X     VALUE 'W'.
+               88  DUPLICATE-WARN  VALUE 'W'.
+               88  DUPLICATE-BLOCK VALUE 'B'.
+      *    Days past VALID-TO before PURGEPII scrubs a terminated
+      *    employee's personal fields; 0 disables the purge
+           05  PII-RETENTION-DAYS  PIC 9(4)  VALUE 2555.
