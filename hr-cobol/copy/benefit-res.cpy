@@ -0,0 +1,13 @@
+      ******************************************************************
+      * BENEFIT-RES.CPY - Benefit service response structure
+      * Purpose: Response structure for BENEFIT-SVC operations
+      ******************************************************************
+       01  BENEFIT-SVC-RES.
+           COPY status-codes.
+           05  OUT-BENEFIT.
+               COPY benefit REPLACING ==05== BY ==10==.
+           05  RESULT-COUNT        PIC 9(4)  VALUE 0.
+           05  NEXT-CURSOR         PIC X(10) VALUE SPACES.
+           05  HAS-MORE            PIC X     VALUE 'N'.
+               88  MORE-RESULTS        VALUE 'Y'.
+               88  NO-MORE-RESULTS     VALUE 'N'.
