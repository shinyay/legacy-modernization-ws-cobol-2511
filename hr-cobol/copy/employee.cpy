@@ -32,8 +32,28 @@
            05  EMP-STATUS          PIC X.
                88  ACTIVE              VALUE 'A'.
                88  TERMINATED          VALUE 'T'.
+               88  ON-LEAVE            VALUE 'L'.
            05  DEPT-ID             PIC 9(6).
            05  HIRE-DATE           PIC 9(8).
            05  VALID-FROM          PIC 9(8).
            05  VALID-TO            PIC 9(8)  VALUE 99991231.
-           05  FILLER              PIC X(200) VALUE SPACES.
+      *    Populated while ON-LEAVE; zero otherwise
+           05  LEAVE-BEGIN-DATE    PIC 9(8)  VALUE 0.
+           05  LEAVE-RETURN-DATE   PIC 9(8)  VALUE 0.
+      *    Set by PURGEPII once this record's personal fields have
+      *    been scrubbed, so a later run doesn't keep reprocessing it
+           05  PII-SCRUBBED        PIC X     VALUE 'N'.
+               88  PII-IS-SCRUBBED     VALUE 'Y'.
+               88  PII-NOT-SCRUBBED    VALUE 'N'.
+      *    EMP-ID of the employee this one reports to; 0 means no
+      *    manager on file (top of the chain)
+           05  MANAGER-EMP-ID      PIC 9(9)  VALUE 0.
+      *    Populated by TERMINATE-EMPLOYEE; required on termination so
+      *    the turnover report can break attrition out by reason
+           05  TERM-REASON-CODE    PIC X(2)  VALUE SPACES.
+               88  TERM-RESIGNATION    VALUE 'RS'.
+               88  TERM-LAYOFF         VALUE 'LO'.
+               88  TERM-INVOLUNTARY    VALUE 'IV'.
+               88  TERM-RETIREMENT     VALUE 'RT'.
+               88  TERM-CONTRACT-END   VALUE 'CE'.
+           05  FILLER              PIC X(172) VALUE SPACES.
